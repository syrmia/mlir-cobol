@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------*
+      * CUSTHIST.CPY
+      *
+      * CUSTOMER-HISTORY-RECORD - one before/after entry per field
+      * changed on a CUSTOMER-MASTER record, so "who changed this
+      * customer's record and when" can be answered later.
+      *
+      * Modification History
+      *   2026-02-08  RLB  Initial layout.
+      *   2026-02-09  RLB  CUH-CHANGED-BY widened to PIC X(20) to
+      *                    match USR-USERNAME (USRMST.CPY) - it was
+      *                    truncating any username longer than 8
+      *                    characters before it ever reached the
+      *                    history file.
+      *-----------------------------------------------------------*
+       01  CUSTOMER-HISTORY-RECORD.
+           05  CUH-CUSTOMER-ID          PIC 9(07).
+           05  CUH-FIELD-NAME           PIC X(10).
+           05  CUH-OLD-VALUE            PIC X(20).
+           05  CUH-NEW-VALUE            PIC X(20).
+           05  CUH-CHANGED-BY           PIC X(20).
+           05  CUH-TIMESTAMP            PIC 9(14).
