@@ -0,0 +1,26 @@
+      *-----------------------------------------------------------*
+      * SUSPFILE.CPY
+      *
+      * SUSPENSE-RECORD - one line per transaction that the posting
+      * run (TRANPOST) could not apply.  Unlike the posting log,
+      * which records every transaction including rejected ones as
+      * part of the normal run narrative, this file exists so a
+      * rejected transaction can be pulled back out, corrected, and
+      * resubmitted on a later run instead of having to be found
+      * again by searching the posting log.
+      *
+      * Modification History
+      *   2026-02-08  RLB  Initial layout.
+      *   2026-02-09  RLB  SUS-START-BALANCE made signed, with the
+      *                    sign kept as its own printable trailing
+      *                    character, to match the account balance
+      *                    it was copied from.
+      *-----------------------------------------------------------*
+       01  SUSPENSE-RECORD.
+           05  SUS-UID                 PIC 9(05).
+           05  SUS-ACCOUNT-ID          PIC 9(07).
+           05  SUS-TRAN-TYPE           PIC X(02).
+           05  SUS-AMOUNT              PIC 9(06)V9(02).
+           05  SUS-START-BALANCE       PIC S9(06)V9(02)
+               SIGN IS TRAILING SEPARATE.
+           05  SUS-REASON              PIC X(30).
