@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------*
+      * NESTPARM.CPY
+      *
+      * NES-ROUNDING-RECORD - an optional one-decimal raw NUM-A/
+      * NUM-B pair and rounding mode for NESTEDIF, so upstream
+      * values that carry an extra digit of precision are rounded
+      * to a whole number, consistently, before the nested-IF
+      * approval decision is made.
+      *
+      * Modification History
+      *   2026-02-04  RLB  Initial layout.
+      *   2026-02-06  RLB  Widened the raw rounding values to signed
+      *                    PIC S9(06)V9(03) to match NUM-A/NUM-B's
+      *                    widening to real transaction amounts.
+      *-----------------------------------------------------------*
+       01  NES-ROUNDING-RECORD.
+           05  NES-NUM-A-RAW           PIC S9(06)V9(03).
+           05  NES-NUM-B-RAW           PIC S9(06)V9(03).
+           05  NES-ROUNDING-MODE       PIC X(01) VALUE 'N'.
+               88  NES-ROUND-NEAREST           VALUE 'N'.
+               88  NES-ROUND-TRUNCATE          VALUE 'T'.
+               88  NES-ROUND-HALF-UP           VALUE 'H'.
