@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      * CKPT.CPY
+      *
+      * CHECKPOINT-RECORD - one line per checkpoint taken during a
+      * batch transaction-posting run, giving the UID of the last
+      * transaction successfully posted.  On restart, TRANPOST reads
+      * this log to find where to resume instead of reposting from
+      * the beginning of the file.
+      *
+      * Modification History
+      *   2026-01-25  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  CHECKPOINT-RECORD.
+           05  CKP-LAST-UID            PIC 9(05).
