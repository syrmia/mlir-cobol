@@ -0,0 +1,25 @@
+      *-----------------------------------------------------------*
+      * POSTLOG.CPY
+      *
+      * POSTING-LOG-RECORD - one line per transaction applied by the
+      * batch posting run (TRANPOST), for after-the-fact review.
+      *
+      * Modification History
+      *   2026-01-18  RLB  Initial layout.
+      *   2026-02-09  RLB  PLG-START-BALANCE/PLG-END-BALANCE made
+      *                    signed, with the sign kept as its own
+      *                    printable trailing character, so a
+      *                    balance left negative by a permitted
+      *                    overdraft is logged correctly instead of
+      *                    having its sign silently dropped.
+      *-----------------------------------------------------------*
+       01  POSTING-LOG-RECORD.
+           05  PLG-UID                 PIC 9(05).
+           05  PLG-ACCOUNT-ID          PIC 9(07).
+           05  PLG-TRAN-TYPE           PIC X(02).
+           05  PLG-AMOUNT              PIC 9(06)V9(02).
+           05  PLG-START-BALANCE       PIC S9(06)V9(02)
+               SIGN IS TRAILING SEPARATE.
+           05  PLG-END-BALANCE         PIC S9(06)V9(02)
+               SIGN IS TRAILING SEPARATE.
+           05  PLG-RESULT              PIC X(08).
