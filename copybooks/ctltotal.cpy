@@ -0,0 +1,24 @@
+      *-----------------------------------------------------------*
+      * CTLTOTAL.CPY
+      *
+      * CONTROL-TOTAL-RECORD - one control card ahead of a batch
+      * transaction posting run, giving the record count and amount
+      * total the run is expected to post.  Used by TRANPOST to
+      * verify the run processed exactly what was submitted.
+      *
+      * Modification History
+      *   2026-01-20  RLB  Initial layout.
+      *   2026-02-09  RLB  Added the access level of the operator
+      *                    who authorized the run.  Honoring an
+      *                    account's overdraft limit - letting a
+      *                    withdrawal post into a negative balance -
+      *                    is a sensitive operation restricted to a
+      *                    supervisor-authorized run; an operator-
+      *                    authorized run rejects any transaction
+      *                    that would overdraw an account instead.
+      *-----------------------------------------------------------*
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-RECORD-COUNT        PIC 9(07).
+           05  CTL-AMOUNT-TOTAL        PIC 9(09)V9(02).
+           05  CTL-AUTHORIZED-LEVEL    PIC X(01).
+               88  CTL-SUPERVISOR-AUTHORIZED     VALUE 'S'.
