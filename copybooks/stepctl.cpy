@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------*
+      * STEPCTL.CPY
+      *
+      * STEP-CONTROL-RECORD - one line per step GOTOSTMT is to
+      * consider on a given run, in the order the steps are to be
+      * attempted.  Lets operations add, drop, reorder, or skip a
+      * step without anyone touching the program.
+      *
+      * Modification History
+      *   2026-01-30  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  STEP-CONTROL-RECORD.
+           05  STC-STEP-NAME           PIC X(08).
+           05  STC-STEP-ACTION         PIC X(04).
+               88  STC-RUN-STEP                VALUE 'RUN '.
+               88  STC-SKIP-STEP                VALUE 'SKIP'.
+           05  STC-STEP-PARM           PIC 9(02) VALUE ZERO.
