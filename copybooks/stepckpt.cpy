@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------*
+      * STEPCKPT.CPY
+      *
+      * STEP-CHECKPOINT-RECORD - one line per step the GOTOSTMT
+      * batch driver completed successfully.  The last line on the
+      * log is the last step completed; a restart run skips every
+      * step up to and including it and resumes at the next one.
+      *
+      * Modification History
+      *   2026-01-30  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  STEP-CHECKPOINT-RECORD.
+           05  CKP-LAST-STEP            PIC X(08).
