@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------*
+      * OVRREQ.CPY
+      *
+      * OVERRIDE-REQUEST-RECORD - one request to override an
+      * automated decision reached by one of the approval programs
+      * (NESTEDIF, IFSIMPLE, and similar), submitted by whoever is
+      * overriding it.
+      *
+      * Modification History
+      *   2026-02-05  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  OVERRIDE-REQUEST-RECORD.
+           05  OVQ-PROGRAM-NAME         PIC X(08).
+           05  OVQ-ORIGINAL-OUTCOME     PIC X(30).
+           05  OVQ-NEW-OUTCOME          PIC X(30).
+           05  OVQ-OVERRIDDEN-BY        PIC X(08).
+           05  OVQ-REASON-CODE          PIC X(04).
