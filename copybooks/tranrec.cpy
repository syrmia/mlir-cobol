@@ -0,0 +1,68 @@
+      *-----------------------------------------------------------*
+      * TRANREC.CPY
+      *
+      * TRANSACTION-RECORD - one posted account transaction, keyed
+      * on UID.  Used by STRUCT and the batch transaction-posting
+      * suite built on top of it.
+      *
+      * Modification History
+      *   2026-01-16  RLB  Moved out of WORKING-STORAGE into this
+      *                    copybook so it can back a real indexed
+      *                    file instead of a single in-memory item.
+      *   2026-01-17  RLB  Added TRAN-TYPE to DETAILS so a posting
+      *                    can be identified as a deposit,
+      *                    withdrawal, fee, interest accrual, or
+      *                    reversal.
+      *   2026-01-21  RLB  Added REVERSAL-OF-UID so a voiding
+      *                    transaction can point back at the UID of
+      *                    the original posting it undoes.
+      *   2026-01-22  RLB  Dropped ACCOUNT-HOLDER - it now lives on
+      *                    the account master file (ACCTMST.CPY),
+      *                    keyed by the same ACCOUNT-ID carried here.
+      *   2026-02-08  RLB  Added TRAN-RECORD-VERSION so a reader can
+      *                    tell which shape of this layout a given
+      *                    record was written under, now that the
+      *                    DESC-OVERFLOW feature makes it possible
+      *                    for the layout to grow again later.
+      *   2026-02-09  RLB  START-BALANCE/END-BALANCE made signed - a
+      *                    withdrawal posted within an account's
+      *                    overdraft limit leaves a negative balance,
+      *                    and an unsigned field was silently storing
+      *                    its absolute value instead.
+      *   2026-02-09  RLB  Added POSTED-STATUS.  STRUCT loads every
+      *                    incoming record as unposted; TRANPOST sets
+      *                    it posted or rejected when it decides the
+      *                    transaction's fate.  Readers that only
+      *                    want real postings - GLEXTR, ACCTSTMT,
+      *                    BALRECON - can now tell a rejected
+      *                    transaction apart from a posted one
+      *                    instead of treating every record on the
+      *                    file as posted.
+      *   2026-02-09  RLB  Dropped the unused TRAN-REVERSAL 88-level.
+      *                    A reversal is traced by REVERSAL-OF-UID,
+      *                    not by its own TRAN-TYPE - TRANRVSL builds
+      *                    a reversal as an ordinary DE/WD so it
+      *                    posts and reports like any other
+      *                    transaction, and nothing ever set or
+      *                    tested TRAN-TYPE = 'RV'.
+      *-----------------------------------------------------------*
+       01  TRANSACTION-RECORD.
+           05  UID                     PIC 9(05).
+           05  DESC                    PIC X(25).
+           05  DETAILS.
+               10  TRAN-TYPE           PIC X(02).
+                   88  TRAN-DEPOSIT              VALUE 'DE'.
+                   88  TRAN-WITHDRAWAL           VALUE 'WD'.
+                   88  TRAN-FEE                  VALUE 'FE'.
+                   88  TRAN-INTEREST             VALUE 'IN'.
+               10  AMOUNT              PIC 9(06)V9(02).
+               10  START-BALANCE       PIC S9(06)V9(02).
+               10  END-BALANCE         PIC S9(06)V9(02).
+               10  REVERSAL-OF-UID     PIC 9(05) VALUE ZEROES.
+           05  ACCOUNT-ID              PIC 9(07).
+           05  TRAN-RECORD-VERSION     PIC 9(02) VALUE 01.
+               88  TRAN-RECORD-VERSION-1         VALUE 01.
+           05  POSTED-STATUS           PIC X(01) VALUE 'U'.
+               88  TRAN-UNPOSTED                 VALUE 'U'.
+               88  TRAN-POSTED                   VALUE 'P'.
+               88  TRAN-POST-REJECTED            VALUE 'R'.
