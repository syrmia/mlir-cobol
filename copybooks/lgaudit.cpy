@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      * LGAUDIT.CPY
+      *
+      * LOGIN-AUDIT-RECORD - one entry per sign-on attempt, good or
+      * bad.  Written sequentially (extend) by LOGINCHECK; read by
+      * the daily login-activity report.
+      *
+      * Modification History
+      *   2026-01-08  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  LOGIN-AUDIT-RECORD.
+           05  LGA-TIMESTAMP           PIC 9(14).
+           05  LGA-USERNAME            PIC X(20).
+           05  LGA-OUTCOME             PIC X(08).
