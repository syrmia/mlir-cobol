@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------*
+      * TRANSIM.CPY
+      *
+      * TRANSACTION-RECORD - the lightweight shape used by
+      * SIMPLE-STRUCT: just enough to carry a UID and a
+      * description, with none of the DETAILS/account fields STRUCT
+      * carries. Keyed on UID.
+      *
+      * Modification History
+      *   2026-01-16  RLB  Moved out of WORKING-STORAGE into this
+      *                    copybook so it can back a real indexed
+      *                    file instead of a single in-memory item.
+      *-----------------------------------------------------------*
+       01  TRANSACTION-RECORD.
+           05  UID                     PIC 9(05).
+           05  DESC                    PIC X(25).
