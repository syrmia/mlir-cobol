@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------*
+      * UIDSEQ.CPY
+      *
+      * UID-SEQUENCE-RECORD - one line per UID handed out by a
+      * transaction-generating batch program (such as INTCALC) that
+      * does not receive its UIDs from an input file.  The highest
+      * value on the log is the last UID issued.
+      *
+      * Modification History
+      *   2026-01-26  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  UID-SEQUENCE-RECORD.
+           05  SEQ-LAST-UID            PIC 9(05).
