@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      * GLFEED.CPY
+      *
+      * GL-FEED-RECORD - one line per TRAN-TYPE/account-category
+      * combination on the general ledger extract, carrying the
+      * total of every posted AMOUNT in that combination.
+      *
+      * Modification History
+      *   2026-01-28  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  GL-FEED-RECORD.
+           05  GLF-TRAN-TYPE           PIC X(02).
+           05  GLF-CATEGORY            PIC X(02).
+           05  GLF-AMOUNT-TOTAL        PIC 9(09)V9(02).
