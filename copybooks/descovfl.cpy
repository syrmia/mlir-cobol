@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------*
+      * DESCOVFL.CPY
+      *
+      * DESC-OVERFLOW-RECORD - one continuation line of a
+      * transaction's long-form description, keyed by UID and line
+      * number, for the part of the text that does not fit in the
+      * 25-character DESC field on TRANSACTION-RECORD itself.
+      *
+      * Modification History
+      *   2026-02-08  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  DESC-OVERFLOW-RECORD.
+           05  DOV-UID                  PIC 9(05).
+           05  DOV-LINE-NUMBER          PIC 9(02).
+           05  DOV-TEXT                 PIC X(25).
