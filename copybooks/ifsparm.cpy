@@ -0,0 +1,29 @@
+      *-----------------------------------------------------------*
+      * IFSPARM.CPY
+      *
+      * IFS-THRESHOLD-RECORD - the two comparison values IFSIMPLE
+      * evaluates, read in from a parameter file so a business
+      * threshold (a credit limit, an approval cutoff) can be tuned
+      * without recompiling the program.
+      *
+      * Modification History
+      *   2026-01-31  RLB  Initial layout.
+      *   2026-02-04  RLB  Added raw one-decimal values and a
+      *                    rounding mode so upstream values that
+      *                    carry an extra digit of precision can be
+      *                    rounded to a whole number, consistently,
+      *                    before IFSIMPLE compares them.
+      *   2026-02-06  RLB  Widened NUM-A/NUM-B and the raw rounding
+      *                    values to signed PIC S9(06)V9(02)/V9(03)
+      *                    so this logic can be pointed directly at
+      *                    real transaction amounts and balances.
+      *-----------------------------------------------------------*
+       01  IFS-THRESHOLD-RECORD.
+           05  IFS-NUM-A               PIC S9(06)V9(02).
+           05  IFS-NUM-B               PIC S9(06)V9(02).
+           05  IFS-NUM-A-RAW           PIC S9(06)V9(03).
+           05  IFS-NUM-B-RAW           PIC S9(06)V9(03).
+           05  IFS-ROUNDING-MODE       PIC X(01) VALUE 'N'.
+               88  IFS-ROUND-NEAREST           VALUE 'N'.
+               88  IFS-ROUND-TRUNCATE          VALUE 'T'.
+               88  IFS-ROUND-HALF-UP           VALUE 'H'.
