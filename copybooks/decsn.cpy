@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------*
+      * DECSN.CPY
+      *
+      * DECISION-LOG-RECORD - one entry per evaluation through one
+      * of the approval/comparison decision programs (NESTEDIF,
+      * IFNOELSE, and similar), so which branch fired, for which
+      * inputs, can be audited and tallied after the fact instead of
+      * only ever being DISPLAYed and lost.
+      *
+      * Modification History
+      *   2026-02-01  RLB  Initial layout.
+      *   2026-02-06  RLB  Widened DCN-INPUT-A/DCN-INPUT-B to signed
+      *                    PIC S9(06)V9(02) to keep pace with the
+      *                    approval programs being widened to
+      *                    compare real transaction amounts.
+      *-----------------------------------------------------------*
+       01  DECISION-LOG-RECORD.
+           05  DCN-PROGRAM-NAME        PIC X(08).
+           05  DCN-INPUT-A             PIC S9(06)V9(02).
+           05  DCN-INPUT-B             PIC S9(06)V9(02).
+           05  DCN-BRANCH-TAKEN        PIC X(20).
+           05  DCN-OUTCOME-TEXT        PIC X(30).
+           05  DCN-TIMESTAMP           PIC 9(14).
