@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      * OPERND.CPY
+      *
+      * OPERAND-PAIR-RECORD - one OPERAND1/OPERAND2 pair to be run
+      * through the ifelse.cbl comparison when the program is driven
+      * in batch mode, instead of the single hardcoded pair it
+      * otherwise evaluates.
+      *
+      * Modification History
+      *   2026-02-03  RLB  Initial layout.
+      *   2026-02-06  RLB  Widened OPERAND1/OPERAND2 to signed
+      *                    PIC S9(06)V9(02) so this comparison can
+      *                    be pointed directly at real transaction
+      *                    amounts and balances.
+      *-----------------------------------------------------------*
+       01  OPERAND-PAIR-RECORD.
+           05  OPD-OPERAND1            PIC S9(06)V9(02).
+           05  OPD-OPERAND2            PIC S9(06)V9(02).
