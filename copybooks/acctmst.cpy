@@ -0,0 +1,31 @@
+      *-----------------------------------------------------------*
+      * ACCTMST.CPY
+      *
+      * ACCOUNT-MASTER-RECORD - one row per account, keyed on
+      * ACCT-ACCOUNT-ID.  TRANSACTION-RECORD carries only the
+      * account ID; the holder name and any other per-account detail
+      * lives here instead of being repeated on every transaction.
+      *
+      * Modification History
+      *   2026-01-22  RLB  Initial layout, split out of
+      *                    TRANSACTION-RECORD.
+      *   2026-01-26  RLB  Added ACCT-INTEREST-RATE so INTCALC can
+      *                    accrue interest per account instead of
+      *                    using one rate for every account.
+      *   2026-01-27  RLB  Added ACCT-OVERDRAFT-LIMIT so TRANPOST can
+      *                    allow an account to run negative up to its
+      *                    own limit instead of a fixed house limit.
+      *   2026-01-28  RLB  Added ACCT-CATEGORY so the GL extract can
+      *                    summarize posted activity by account
+      *                    category instead of lumping every account
+      *                    together.
+      *-----------------------------------------------------------*
+       01  ACCOUNT-MASTER-RECORD.
+           05  ACCT-ACCOUNT-ID         PIC 9(07).
+           05  ACCT-ACCOUNT-HOLDER     PIC A(50).
+           05  ACCT-INTEREST-RATE      PIC 9V9(04) VALUE ZERO.
+           05  ACCT-OVERDRAFT-LIMIT    PIC 9(06)V9(02) VALUE ZERO.
+           05  ACCT-CATEGORY           PIC X(02) VALUE 'RT'.
+               88  ACCT-CATEGORY-RETAIL           VALUE 'RT'.
+               88  ACCT-CATEGORY-COMMERCIAL       VALUE 'CM'.
+               88  ACCT-CATEGORY-SAVINGS          VALUE 'SV'.
