@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      * RESETQ.CPY
+      *
+      * PASSWORD-RESET-QUEUE-RECORD - a pending self-service
+      * password-reset request, keyed on PRQ-USERNAME.  Written by
+      * LOGINCHECK, reviewed and approved by RESETADM.
+      *
+      * Modification History
+      *   2026-01-12  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  PASSWORD-RESET-QUEUE-RECORD.
+           05  PRQ-USERNAME            PIC X(20).
+           05  PRQ-REQUEST-TIMESTAMP   PIC 9(14).
+           05  PRQ-REQUESTED-BY        PIC X(20).
+           05  PRQ-STATUS              PIC X(01).
+               88  PRQ-PENDING                   VALUE 'P'.
+               88  PRQ-APPROVED                  VALUE 'A'.
+               88  PRQ-DENIED                    VALUE 'D'.
