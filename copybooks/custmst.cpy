@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------*
+      * CUSTMST.CPY
+      *
+      * CUSTOMER-MASTER-RECORD - one entry per customer, keyed on
+      * CUM-CUSTOMER-ID.  Feeds the account and transaction work
+      * (CUM-ACCOUNT-ID links a customer to the account they hold,
+      * where one has been opened).
+      *
+      * Modification History
+      *   2026-02-07  RLB  Initial layout, split out of
+      *                    SimpleVariable's WS-NAME/WS-AGE pair.
+      *-----------------------------------------------------------*
+       01  CUSTOMER-MASTER-RECORD.
+           05  CUM-CUSTOMER-ID         PIC 9(07).
+           05  CUM-NAME                PIC A(20).
+           05  CUM-AGE                 PIC 9(02).
+           05  CUM-ACCOUNT-ID          PIC 9(07) VALUE ZERO.
