@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      * STEPERR.CPY
+      *
+      * STEP-ERROR-RECORD - one entry per step abend on a run of the
+      * GOTOSTMT batch driver, so the operator picking up the job
+      * can see which step failed and why without re-running it.
+      *
+      * Modification History
+      *   2026-01-30  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  STEP-ERROR-RECORD.
+           05  ERR-STEP-NAME            PIC X(08).
+           05  ERR-TIMESTAMP            PIC 9(14).
+           05  ERR-MESSAGE              PIC X(40).
