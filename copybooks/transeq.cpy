@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------*
+      * TRANSEQ.CPY
+      *
+      * TRANSACTION-SEQUENCE-RECORD - one line per transaction on
+      * the sort/merge pass TRANSORT runs ahead of posting, giving
+      * the order TRANPOST should post the day's transactions in:
+      * by ACCOUNT-ID, and by UID within an account.  Only the keys
+      * are carried here; TRANPOST reads the full TRANSACTION-RECORD
+      * back off the transaction file itself, keyed on TSQ-UID.
+      *
+      * Modification History
+      *   2026-01-29  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  TRANSACTION-SEQUENCE-RECORD.
+           05  TSQ-ACCOUNT-ID          PIC 9(07).
+           05  TSQ-UID                 PIC 9(05).
