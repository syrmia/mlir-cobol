@@ -0,0 +1,35 @@
+      *-----------------------------------------------------------*
+      * USRMST.CPY
+      *
+      * USER-MASTER-RECORD - one entry per operator ID known to
+      * the sign-on subsystem.  Keyed on USR-USERNAME.
+      *
+      * Modification History
+      *   2026-01-06  RLB  Initial layout (username/password/status).
+      *   2026-01-07  RLB  Added failed-attempt counter so LoginCheck
+      *                    can lock an account out after repeated
+      *                    bad passwords.
+      *   2026-01-09  RLB  Added last-changed date so LoginCheck can
+      *                    enforce password aging.
+      *   2026-01-10  RLB  Added access-level code so downstream
+      *                    programs can tell supervisors from
+      *                    ordinary operators.
+      *   2026-01-13  RLB  Added a one-time-code field used as a
+      *                    second factor for supervisor-level
+      *                    logins.  The code is generated and
+      *                    distributed out of band, not by
+      *                    LOGINCHECK.
+      *-----------------------------------------------------------*
+       01  USER-MASTER-RECORD.
+           05  USR-USERNAME            PIC X(20).
+           05  USR-PASSWORD            PIC X(20).
+           05  USR-STATUS              PIC X(01).
+               88  USR-ACTIVE                    VALUE 'A'.
+               88  USR-LOCKED                    VALUE 'L'.
+               88  USR-INACTIVE                  VALUE 'I'.
+           05  USR-FAILED-COUNT        PIC 9(02) VALUE ZERO.
+           05  USR-PWD-CHANGED-DT      PIC 9(08).
+           05  USR-ACCESS-LEVEL        PIC X(01).
+               88  USR-SUPERVISOR                VALUE 'S'.
+               88  USR-OPERATOR                  VALUE 'O'.
+           05  USR-OTP-CODE             PIC X(06).
