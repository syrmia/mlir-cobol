@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      * SESSION.CPY
+      *
+      * ACTIVE-SESSION-RECORD - one entry per operator currently
+      * signed on, keyed on SES-USERNAME.  Written by LOGINCHECK at
+      * sign-on, deleted at sign-off or timeout.
+      *
+      * Modification History
+      *   2026-01-15  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  ACTIVE-SESSION-RECORD.
+           05  SES-USERNAME            PIC X(20).
+           05  SES-LOGIN-TIMESTAMP     PIC 9(14).
+           05  SES-ACCESS-LEVEL        PIC X(01).
