@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      * STEPAUD.CPY
+      *
+      * STEP-AUDIT-RECORD - one entry per step entry or exit on a
+      * run of the GOTOSTMT batch driver, so the exact steps that
+      * ran, and the order they ran in, can be reconstructed after
+      * the fact.
+      *
+      * Modification History
+      *   2026-01-30  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  STEP-AUDIT-RECORD.
+           05  AUD-STEP-NAME           PIC X(08).
+           05  AUD-EVENT               PIC X(05).
+               88  AUD-STEP-ENTRY              VALUE 'ENTRY'.
+               88  AUD-STEP-EXIT                VALUE 'EXIT '.
+           05  AUD-TIMESTAMP            PIC 9(14).
+           05  AUD-OUTCOME              PIC X(08).
