@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      * JOBSUMM.CPY
+      *
+      * JOB-SUMMARY-RECORD - one line written at the end of a run of
+      * the GOTOSTMT batch driver, so an operator or the scheduler
+      * can see how the job came out without having to read through
+      * the step audit log.
+      *
+      * Modification History
+      *   2026-02-08  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  JOB-SUMMARY-RECORD.
+           05  JSM-START-TIMESTAMP      PIC 9(14).
+           05  JSM-END-TIMESTAMP        PIC 9(14).
+           05  JSM-STEPS-RUN            PIC 9(03).
+           05  JSM-STEPS-SKIPPED        PIC 9(03).
+           05  JSM-STEPS-FAILED         PIC 9(03).
+           05  JSM-JOB-OUTCOME          PIC X(08).
