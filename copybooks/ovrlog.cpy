@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      * OVRLOG.CPY
+      *
+      * OVERRIDE-LOG-RECORD - one entry per manually overridden
+      * decision, so audit can reconcile what the automated
+      * approval logic decided against what a human later changed
+      * it to, who made the change, and why.
+      *
+      * Modification History
+      *   2026-02-05  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  OVERRIDE-LOG-RECORD.
+           05  OVR-PROGRAM-NAME         PIC X(08).
+           05  OVR-ORIGINAL-OUTCOME     PIC X(30).
+           05  OVR-NEW-OUTCOME          PIC X(30).
+           05  OVR-OVERRIDDEN-BY        PIC X(08).
+           05  OVR-REASON-CODE          PIC X(04).
+           05  OVR-TIMESTAMP            PIC 9(14).
