@@ -0,0 +1,29 @@
+      *-----------------------------------------------------------*
+      * IFEQPARM.CPY
+      *
+      * IFQ-TOLERANCE-RECORD - the near-match tolerance IFEQ applies
+      * before declaring two values a mismatch, read from a
+      * parameter file so reconciliation checks that are merely
+      * close enough to auto-approve are not flagged the same way
+      * as a genuine mismatch.
+      *
+      * Modification History
+      *   2026-02-02  RLB  Initial layout.
+      *   2026-02-04  RLB  Added raw one-decimal values and a
+      *                    rounding mode so VAL-X/VAL-Y that carry
+      *                    an extra digit of upstream precision can
+      *                    be rounded consistently before IFEQ
+      *                    compares them.
+      *   2026-02-06  RLB  Widened the tolerance and the raw
+      *                    rounding values to PIC 9(06)V9(02)/
+      *                    V9(03) so this logic can be pointed
+      *                    directly at real transaction amounts.
+      *-----------------------------------------------------------*
+       01  IFQ-TOLERANCE-RECORD.
+           05  IFQ-TOLERANCE           PIC 9(06)V9(02).
+           05  IFQ-VAL-X-RAW           PIC S9(06)V9(03).
+           05  IFQ-VAL-Y-RAW           PIC S9(06)V9(03).
+           05  IFQ-ROUNDING-MODE       PIC X(01) VALUE 'N'.
+               88  IFQ-ROUND-NEAREST           VALUE 'N'.
+               88  IFQ-ROUND-TRUNCATE          VALUE 'T'.
+               88  IFQ-ROUND-HALF-UP           VALUE 'H'.
