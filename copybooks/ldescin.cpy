@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      * LDESCIN.CPY
+      *
+      * LONG-DESC-RECORD - one optional long-form description
+      * supplied alongside a TRAN-INPUT record, in the same UID
+      * sequence, so a transaction's DESC is no longer limited to
+      * the 25 characters that fit on TRANSACTION-RECORD itself.
+      *
+      * Modification History
+      *   2026-02-08  RLB  Initial layout.
+      *-----------------------------------------------------------*
+       01  LONG-DESC-RECORD.
+           05  LDI-UID                  PIC 9(05).
+           05  LDI-FULL-TEXT            PIC X(150).
