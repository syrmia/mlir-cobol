@@ -0,0 +1,202 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      CUSTXREF
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-02-08
+      * DATE-COMPILED: 2026-02-08
+      *
+      * Customer-to-account cross-reference report.  Reads every
+      * record on the indexed CUSTOMER-MASTER file and looks up the
+      * linked account, if any, on the indexed ACCOUNT-MASTER file.
+      * A customer with no linked account, or a linked account whose
+      * ACCT-ACCOUNT-HOLDER does not match the customer's own name,
+      * is flagged so a clerk can follow up instead of the mismatch
+      * going unnoticed.
+      *
+      * Modification History
+      *   2026-02-08  RLB  Initial version.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTXREF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ACCOUNT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT XREF-REPORT ASSIGN TO "CUSTXREF.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "custmst.cpy".
+
+       FD  ACCOUNT-MASTER.
+       COPY "acctmst.cpy".
+
+       FD  XREF-REPORT.
+       01  XREF-REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-FILE-STATUS  PIC X(02).
+           88  WS-CM-OK                      VALUE '00'.
+       01  WS-ACCT-FILE-STATUS      PIC X(02).
+           88  WS-AF-OK                      VALUE '00'.
+       01  WS-REPORT-STATUS         PIC X(02).
+           88  WS-XR-OK                      VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-CUSTOMERS            VALUE 'Y'.
+       01  WS-RECORD-COUNT          PIC 9(05) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT       PIC 9(05) VALUE ZERO.
+       01  WS-HEADING-LINE-1.
+           05  FILLER               PIC X(34) VALUE
+               'CUSTOMER / ACCOUNT CROSS-REFERENCE'.
+       01  WS-HEADING-LINE-2.
+           05  FILLER               PIC X(11) VALUE 'CUSTOMER ID'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE 'CUSTOMER NAME'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE 'ACCOUNT ID'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE 'ACCOUNT HOLDER'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(09) VALUE 'EXCEPTION'.
+       01  WS-DETAIL-LINE.
+           05  WS-DL-CUSTOMER-ID    PIC 9(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-CUSTOMER-NAME  PIC A(20).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-ACCOUNT-ID     PIC 9(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-ACCOUNT-HOLDER PIC A(20).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-EXCEPTION      PIC X(20).
+       01  WS-TOTAL-LINE.
+           05  FILLER               PIC X(24) VALUE
+               'TOTAL CUSTOMERS LISTED: '.
+           05  WS-TL-COUNT          PIC ZZ,ZZ9.
+           05  FILLER               PIC X(05) VALUE SPACES.
+           05  FILLER               PIC X(13) VALUE
+               'EXCEPTIONS:  '.
+           05  WS-TL-EXCEPTIONS     PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-CM-OK AND WS-AF-OK AND WS-XR-OK
+               PERFORM 2000-LIST-XREF THRU 2000-EXIT
+                   UNTIL WS-END-OF-CUSTOMERS
+               PERFORM 3000-WRITE-TOTAL THRU 3000-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN OUTPUT XREF-REPORT
+           IF NOT WS-CM-OK
+               DISPLAY 'UNABLE TO OPEN CUSTOMER-MASTER, STATUS '
+                   WS-CUSTOMER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF NOT WS-AF-OK
+               DISPLAY 'UNABLE TO OPEN ACCOUNT-MASTER, STATUS '
+                   WS-ACCT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF NOT WS-XR-OK
+               DISPLAY 'UNABLE TO OPEN XREF-REPORT, STATUS '
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF WS-CM-OK AND WS-AF-OK AND WS-XR-OK
+               WRITE XREF-REPORT-LINE FROM WS-HEADING-LINE-1
+               WRITE XREF-REPORT-LINE FROM WS-HEADING-LINE-2
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-LIST-XREF - print one line per customer, with the
+      * linked account holder alongside it for comparison.
+      *-----------------------------------------------------------*
+       2000-LIST-XREF.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   SET WS-END-OF-CUSTOMERS TO TRUE
+               NOT AT END
+                   PERFORM 2100-BUILD-DETAIL-LINE THRU 2100-EXIT
+                   WRITE XREF-REPORT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-BUILD-DETAIL-LINE - look up the customer's linked
+      * account, if any, and flag a missing account or a holder
+      * name that does not match the customer's own name.
+      *-----------------------------------------------------------*
+       2100-BUILD-DETAIL-LINE.
+           MOVE CUM-CUSTOMER-ID TO WS-DL-CUSTOMER-ID
+           MOVE CUM-NAME TO WS-DL-CUSTOMER-NAME
+           MOVE SPACES TO WS-DL-EXCEPTION
+           IF CUM-ACCOUNT-ID = ZERO
+               MOVE ZERO TO WS-DL-ACCOUNT-ID
+               MOVE SPACES TO WS-DL-ACCOUNT-HOLDER
+               MOVE 'NO LINKED ACCOUNT' TO WS-DL-EXCEPTION
+               ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+               MOVE CUM-ACCOUNT-ID TO WS-DL-ACCOUNT-ID
+               MOVE CUM-ACCOUNT-ID TO ACCT-ACCOUNT-ID
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       MOVE SPACES TO WS-DL-ACCOUNT-HOLDER
+                       MOVE 'ACCOUNT NOT FOUND' TO WS-DL-EXCEPTION
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                   NOT INVALID KEY
+                       MOVE ACCT-ACCOUNT-HOLDER(1:20)
+                           TO WS-DL-ACCOUNT-HOLDER
+                       IF ACCT-ACCOUNT-HOLDER(1:20) NOT = CUM-NAME
+                           MOVE 'NAME MISMATCH' TO WS-DL-EXCEPTION
+                           ADD 1 TO WS-EXCEPTION-COUNT
+                       END-IF
+               END-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-WRITE-TOTAL - print the final record and exception
+      * counts.
+      *-----------------------------------------------------------*
+       3000-WRITE-TOTAL.
+           MOVE WS-RECORD-COUNT TO WS-TL-COUNT
+           MOVE WS-EXCEPTION-COUNT TO WS-TL-EXCEPTIONS
+           WRITE XREF-REPORT-LINE FROM WS-TOTAL-LINE.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE CUSTOMER-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE XREF-REPORT.
+       9000-EXIT.
+           EXIT.
