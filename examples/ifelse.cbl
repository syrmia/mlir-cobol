@@ -1,15 +1,126 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      HELLOWORD
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-02-03
+      * DATE-COMPILED: 2026-02-03
+      *
+      * Compares OPERAND1 to OPERAND2.  Originally evaluated one
+      * hardcoded pair per run; now, when an OPERANDS input file is
+      * present, runs in batch mode instead - reading as many
+      * OPERAND1/OPERAND2 pairs as are on the file, evaluating each
+      * one through the same comparison, and writing one result line
+      * per pair to a results file.  With no OPERANDS file present,
+      * the program falls back to evaluating the original single
+      * hardcoded pair, so it still runs standalone.
+      *
+      * Modification History
+      *   2026-02-03  RLB  Initial version - single hardcoded
+      *                    OPERAND1/OPERAND2 pair, DISPLAY only.
+      *   2026-02-03  RLB  Added a batch mode driven off an OPERANDS
+      *                    input file, writing results to OPRESLTS.
+      *   2026-02-06  RLB  Widened OPERAND1/OPERAND2 to signed
+      *                    PIC S9(06)V9(02) so this comparison can
+      *                    be pointed directly at real transaction
+      *                    amounts and balances.  WS-RESULT-LINE is
+      *                    now a detail-line record with edited
+      *                    operand fields, same as the reconciliation
+      *                    report's detail line.
+      *-----------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLOWORD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERAND-INPUT ASSIGN TO "OPERANDS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPERAND-INPUT-STATUS.
+           SELECT RESULTS-OUT ASSIGN TO "OPRESLTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTS-OUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPERAND-INPUT.
+       COPY "opernd.cpy".
+
+       FD  RESULTS-OUT.
+       01  RESULTS-OUT-LINE            PIC X(80).
+
        WORKING-STORAGE SECTION.
-           77 OPERAND1 PIC 99.
-           77 OPERAND2 PIC 99.
+       01  WS-OPERAND-INPUT-STATUS  PIC X(02).
+           88  WS-OPI-OK                     VALUE '00'.
+       01  WS-RESULTS-OUT-STATUS    PIC X(02).
+       01  WS-BATCH-MODE-SW         PIC X(01) VALUE 'N'.
+           88  WS-BATCH-MODE                  VALUE 'Y'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-OPERANDS             VALUE 'Y'.
+       01  WS-RESULT-LINE.
+           05  WS-RL-OPERAND1       PIC -(06)9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RL-OPERAND2       PIC -(06)9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RL-MESSAGE        PIC X(40).
+       77 OPERAND1 PIC S9(06)V9(02).
+       77 OPERAND2 PIC S9(06)V9(02).
+
        PROCEDURE DIVISION.
-           MOVE 10 TO OPERAND1.
-           MOVE 8 TO OPERAND2.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-BATCH-MODE
+               PERFORM 2000-RUN-BATCH THRU 2000-EXIT
+                   UNTIL WS-END-OF-OPERANDS
+           ELSE
+               MOVE 10 TO OPERAND1
+               MOVE 8 TO OPERAND2
+               PERFORM 3000-COMPARE-AND-DISPLAY THRU 3000-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT OPERAND-INPUT
+           IF WS-OPI-OK
+               SET WS-BATCH-MODE TO TRUE
+               OPEN OUTPUT RESULTS-OUT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-RUN-BATCH.
+           READ OPERAND-INPUT
+               AT END
+                   SET WS-END-OF-OPERANDS TO TRUE
+               NOT AT END
+                   MOVE OPD-OPERAND1 TO OPERAND1
+                   MOVE OPD-OPERAND2 TO OPERAND2
+                   MOVE SPACES TO WS-RESULT-LINE
+                   MOVE OPERAND1 TO WS-RL-OPERAND1
+                   MOVE OPERAND2 TO WS-RL-OPERAND2
+                   PERFORM 3000-COMPARE-AND-DISPLAY THRU 3000-EXIT
+                   WRITE RESULTS-OUT-LINE FROM WS-RESULT-LINE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       3000-COMPARE-AND-DISPLAY.
            IF OPERAND1 > OPERAND2
                DISPLAY 'OPERAND2 is smaller than OPERAND1'
+               MOVE 'OPERAND2 is smaller than OPERAND1'
+                   TO WS-RL-MESSAGE
            ELSE
                DISPLAY 'OPERAND2 is not smaller or numeric'
-           END-IF
-           STOP RUN.
+               MOVE 'OPERAND2 is not smaller or numeric'
+                   TO WS-RL-MESSAGE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE OPERAND-INPUT
+           IF WS-BATCH-MODE
+               CLOSE RESULTS-OUT
+           END-IF.
+       9000-EXIT.
+           EXIT.
