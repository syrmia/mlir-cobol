@@ -0,0 +1,149 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      NESTRPT
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-02-01
+      * DATE-COMPILED: 2026-02-01
+      *
+      * Decision-outcome audit report.  Sorts the shared decision
+      * log by program name and branch taken, and prints, per
+      * program/branch combination, how many times that branch was
+      * hit, so the approval logic behind NESTEDIF (and any other
+      * program writing to the same decision log) can be reviewed
+      * and tuned over time.
+      *
+      * Modification History
+      *   2026-02-01  RLB  Initial version.
+      *   2026-02-06  RLB  Widened the decision log record image to
+      *                    match DECSN.CPY's wider DCN-INPUT-A/
+      *                    DCN-INPUT-B.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NESTRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECISION-LOG ASSIGN TO "DECISNS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DECISION-LOG-STATUS.
+           SELECT SORT-WORK ASSIGN TO "DCNSORT"
+               FILE STATUS IS WS-SORT-STATUS.
+           SELECT DECISION-REPORT ASSIGN TO "NESTRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DECISION-LOG.
+       01  DECISION-LOG-LINE           PIC X(96).
+
+       SD  SORT-WORK.
+       01  SORT-WORK-RECORD.
+           05  SW-PROGRAM-NAME         PIC X(08).
+           05  SW-BRANCH-TAKEN         PIC X(20).
+
+       FD  DECISION-REPORT.
+       01  DECISION-REPORT-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DECISION-LOG-STATUS   PIC X(02).
+       01  WS-SORT-STATUS           PIC X(02).
+       01  WS-REPORT-STATUS         PIC X(02).
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-SORT                 VALUE 'Y'.
+       01  WS-FIRST-TIME-SW         PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-RECORD-FOR-GROUP      VALUE 'Y'.
+       01  WS-CURRENT-PROGRAM       PIC X(08).
+       01  WS-CURRENT-BRANCH        PIC X(20).
+       01  WS-HIT-COUNT             PIC 9(05).
+       01  WS-HEADING-LINE          PIC X(80).
+       01  WS-DETAIL-LINE           PIC X(80).
+       COPY "decsn.cpy".
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-PROGRAM-NAME SW-BRANCH-TAKEN
+               INPUT PROCEDURE IS 2000-LOAD-SORT-WORK
+               OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT DECISION-REPORT
+           MOVE 'DECISION-OUTCOME AUDIT REPORT' TO WS-HEADING-LINE
+           WRITE DECISION-REPORT-LINE FROM WS-HEADING-LINE
+           MOVE SPACES TO WS-HEADING-LINE
+           STRING 'PROGRAM   BRANCH TAKEN          '
+               'TIMES HIT' DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING
+           WRITE DECISION-REPORT-LINE FROM WS-HEADING-LINE.
+       1000-EXIT.
+           EXIT.
+
+       2000-LOAD-SORT-WORK.
+           OPEN INPUT DECISION-LOG
+           PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+               UNTIL WS-END-OF-SORT
+           CLOSE DECISION-LOG.
+
+       2100-READ-AND-RELEASE.
+           READ DECISION-LOG INTO DECISION-LOG-RECORD
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+               NOT AT END
+                   MOVE DCN-PROGRAM-NAME TO SW-PROGRAM-NAME
+                   MOVE DCN-BRANCH-TAKEN TO SW-BRANCH-TAKEN
+                   RELEASE SORT-WORK-RECORD
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       3000-PRODUCE-REPORT.
+           MOVE 'Y' TO WS-FIRST-TIME-SW
+           MOVE 'N' TO WS-EOF-SW
+           PERFORM 3100-RETURN-AND-ACCUMULATE THRU 3100-EXIT
+               UNTIL WS-END-OF-SORT
+           IF NOT WS-FIRST-RECORD-FOR-GROUP
+               PERFORM 3900-WRITE-DETAIL THRU 3900-EXIT
+           END-IF.
+
+       3100-RETURN-AND-ACCUMULATE.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+               NOT AT END
+                   IF WS-FIRST-RECORD-FOR-GROUP
+                       MOVE SW-PROGRAM-NAME TO WS-CURRENT-PROGRAM
+                       MOVE SW-BRANCH-TAKEN TO WS-CURRENT-BRANCH
+                       MOVE ZERO TO WS-HIT-COUNT
+                       MOVE 'N' TO WS-FIRST-TIME-SW
+                   END-IF
+                   IF SW-PROGRAM-NAME NOT = WS-CURRENT-PROGRAM
+                       OR SW-BRANCH-TAKEN NOT = WS-CURRENT-BRANCH
+                       PERFORM 3900-WRITE-DETAIL THRU 3900-EXIT
+                       MOVE SW-PROGRAM-NAME TO WS-CURRENT-PROGRAM
+                       MOVE SW-BRANCH-TAKEN TO WS-CURRENT-BRANCH
+                       MOVE ZERO TO WS-HIT-COUNT
+                   END-IF
+                   ADD 1 TO WS-HIT-COUNT
+           END-RETURN.
+       3100-EXIT.
+           EXIT.
+
+       3900-WRITE-DETAIL.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-CURRENT-PROGRAM TO WS-DETAIL-LINE(1:8)
+           MOVE WS-CURRENT-BRANCH TO WS-DETAIL-LINE(11:20)
+           MOVE WS-HIT-COUNT TO WS-DETAIL-LINE(35:5)
+           WRITE DECISION-REPORT-LINE FROM WS-DETAIL-LINE.
+       3900-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE DECISION-REPORT.
+       9000-EXIT.
+           EXIT.
