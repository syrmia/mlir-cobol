@@ -1,18 +1,106 @@
-            IDENTIFICATION DIVISION.
-            PROGRAM-ID. SIMPLE-STRUCT.
-            DATA DIVISION.
-      
-              *> create a single record
-              WORKING-STORAGE SECTION.
-                01 TRANSACTION-RECORD.
-                  02 UID PIC 9(5) VALUE 12345.
-                  02 DESC PIC X(25) VALUE 'TEST TRANSACTION'.
-
-                01 FIRST-VAR  PIC 9(2).
-                01 SECOND-VAR PIC S9(2)V9(2).
-
-            PROCEDURE DIVISION.
-              *> print the record we are writing
-              DISPLAY 'WRITING RECORD: 'TRANSACTION-RECORD.
-              STOP RUN.
-      
\ No newline at end of file
+      *-----------------------------------------------------------*
+      * PROGRAM:      SIMPLE-STRUCT
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2024-05-02
+      * DATE-COMPILED: 2026-01-16
+      *
+      * Loads incoming lightweight TRANSACTION-RECORDs (TRAN-INPUT)
+      * into the indexed TRANSACTION-FILE, keyed on UID, displaying
+      * each one as it is written.
+      *
+      * Modification History
+      *   2026-01-16  RLB  TRANSACTION-RECORD moved out of
+      *                    WORKING-STORAGE into a real indexed file;
+      *                    the program now reads and writes a whole
+      *                    stream of transactions instead of
+      *                    printing one hardcoded record.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIMPLE-STRUCT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "SIMPTRAN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT TRAN-INPUT ASSIGN TO "SIMPTRIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-INPUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY "transim.cpy".
+
+       FD  TRAN-INPUT.
+       COPY "transim.cpy" REPLACING TRANSACTION-RECORD
+           BY TRAN-INPUT-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS      PIC X(02).
+           88  WS-TF-OK                       VALUE '00'.
+       01  WS-TRAN-INPUT-STATUS     PIC X(02).
+           88  WS-TI-OK                       VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-INPUT                VALUE 'Y'.
+       01  WS-RECORD-COUNT          PIC 9(07) VALUE ZERO.
+       01  FIRST-VAR                PIC 9(02).
+       01  SECOND-VAR               PIC S9(02)V9(02).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-LOAD-TRANSACTIONS THRU 2000-EXIT
+               UNTIL WS-END-OF-INPUT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT TRAN-INPUT
+           OPEN I-O TRANSACTION-FILE
+           IF NOT WS-TI-OK OR NOT WS-TF-OK
+               DISPLAY 'UNABLE TO OPEN TRANSACTION FILES'
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-INPUT TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-LOAD-TRANSACTIONS
+      *-----------------------------------------------------------*
+       2000-LOAD-TRANSACTIONS.
+           READ TRAN-INPUT
+               AT END
+                   SET WS-END-OF-INPUT TO TRUE
+               NOT AT END
+                   MOVE TRAN-INPUT-RECORD TO TRANSACTION-RECORD
+                   WRITE TRANSACTION-RECORD
+                       INVALID KEY
+                           DISPLAY 'DUPLICATE UID, RECORD SKIPPED: '
+                               UID IN TRANSACTION-RECORD
+                       NOT INVALID KEY
+                           ADD 1 TO WS-RECORD-COUNT
+                           DISPLAY 'WRITING RECORD: '
+                               TRANSACTION-RECORD
+                   END-WRITE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY 'TRANSACTIONS LOADED: ' WS-RECORD-COUNT
+           CLOSE TRAN-INPUT
+           CLOSE TRANSACTION-FILE.
+       9000-EXIT.
+           EXIT.
