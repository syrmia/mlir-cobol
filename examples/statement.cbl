@@ -0,0 +1,245 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      ACCTSTMT
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-01-23
+      * DATE-COMPILED: 2026-01-23
+      *
+      * Customer statement generator.  Sorts the transaction file by
+      * account and posting order, then prints one statement per
+      * account: the opening balance, a line for every posted
+      * transaction, and the closing balance.
+      *
+      * Modification History
+      *   2026-01-23  RLB  Initial version.
+      *   2026-02-09  RLB  Balance fields made signed to match
+      *                    END-BALANCE - a statement for an account
+      *                    left overdrawn by a permitted overdraft
+      *                    was showing its balance as a positive
+      *                    amount instead of a negative one.
+      *   2026-02-09  RLB  2100-READ-AND-RELEASE now actually skips a
+      *                    transaction that is not POSTED-STATUS
+      *                    posted, matching what the paragraph header
+      *                    already claimed it did - a transaction
+      *                    TRANPOST rejected for overdraft was being
+      *                    printed on the statement as if posted.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTSTMT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ACCOUNT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO "STMTSORT"
+               FILE STATUS IS WS-SORT-STATUS.
+           SELECT STATEMENT-REPORT ASSIGN TO "STMTRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY "tranrec.cpy".
+
+       FD  ACCOUNT-MASTER.
+       COPY "acctmst.cpy".
+
+       SD  SORT-WORK.
+       01  SORT-WORK-RECORD.
+           05  SW-ACCOUNT-ID           PIC 9(07).
+           05  SW-UID                  PIC 9(05).
+           05  SW-DESC                 PIC X(25).
+           05  SW-TRAN-TYPE            PIC X(02).
+           05  SW-AMOUNT               PIC 9(06)V9(02).
+           05  SW-START-BALANCE        PIC S9(06)V9(02).
+           05  SW-END-BALANCE          PIC S9(06)V9(02).
+
+       FD  STATEMENT-REPORT.
+       01  STATEMENT-REPORT-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS      PIC X(02).
+           88  WS-TF-OK                       VALUE '00'.
+       01  WS-ACCT-FILE-STATUS      PIC X(02).
+           88  WS-AF-OK                       VALUE '00'.
+       01  WS-SORT-STATUS           PIC X(02).
+       01  WS-REPORT-STATUS         PIC X(02).
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-SORT                 VALUE 'Y'.
+       01  WS-FIRST-TIME-SW         PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-RECORD-FOR-ACCOUNT    VALUE 'Y'.
+       01  WS-CURRENT-ACCOUNT-ID    PIC 9(07).
+       01  WS-OPENING-BALANCE       PIC S9(06)V9(02).
+       01  WS-CLOSING-BALANCE       PIC S9(06)V9(02).
+       01  WS-HEADING-LINE          PIC X(80).
+       01  WS-ACCOUNT-LINE.
+           05  FILLER               PIC X(16) VALUE
+               'ACCOUNT NUMBER: '.
+           05  WS-AL-ACCOUNT-ID     PIC 9(07).
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  WS-AL-ACCOUNT-HOLDER PIC A(50).
+       01  WS-BALANCE-LINE.
+           05  WS-BL-LABEL          PIC X(18).
+           05  WS-BL-BALANCE        PIC -ZZZ,ZZ9.99.
+       01  WS-DETAIL-LINE.
+           05  WS-DL-UID            PIC 9(05).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-DESC           PIC X(25).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-TRAN-TYPE      PIC X(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-AMOUNT         PIC ZZZ,ZZ9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-END-BALANCE    PIC -ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-ACCOUNT-ID SW-UID
+               INPUT PROCEDURE IS 2000-LOAD-SORT-WORK
+               OUTPUT PROCEDURE IS 3000-PRODUCE-STATEMENTS
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN OUTPUT STATEMENT-REPORT
+           MOVE 'CUSTOMER ACCOUNT STATEMENTS' TO WS-HEADING-LINE
+           WRITE STATEMENT-REPORT-LINE FROM WS-HEADING-LINE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-LOAD-SORT-WORK - feed every posted transaction to the
+      * sort, ordered by account and then by UID.
+      *-----------------------------------------------------------*
+       2000-LOAD-SORT-WORK.
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+               UNTIL WS-END-OF-SORT
+           CLOSE TRANSACTION-FILE.
+
+       2100-READ-AND-RELEASE.
+           READ TRANSACTION-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+               NOT AT END
+                   IF TRAN-POSTED
+                       MOVE ACCOUNT-ID TO SW-ACCOUNT-ID
+                       MOVE UID TO SW-UID
+                       MOVE DESC TO SW-DESC
+                       MOVE TRAN-TYPE TO SW-TRAN-TYPE
+                       MOVE AMOUNT TO SW-AMOUNT
+                       MOVE START-BALANCE TO SW-START-BALANCE
+                       MOVE END-BALANCE TO SW-END-BALANCE
+                       RELEASE SORT-WORK-RECORD
+                   END-IF
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-PRODUCE-STATEMENTS - one statement per account, in
+      * order of the sorted transactions.
+      *-----------------------------------------------------------*
+       3000-PRODUCE-STATEMENTS.
+           OPEN INPUT ACCOUNT-MASTER
+           MOVE 'Y' TO WS-FIRST-TIME-SW
+           MOVE 'N' TO WS-EOF-SW
+           PERFORM 3100-RETURN-AND-ACCUMULATE THRU 3100-EXIT
+               UNTIL WS-END-OF-SORT
+           IF NOT WS-FIRST-RECORD-FOR-ACCOUNT
+               PERFORM 3900-WRITE-CLOSING THRU 3900-EXIT
+           END-IF
+           CLOSE ACCOUNT-MASTER.
+
+       3100-RETURN-AND-ACCUMULATE.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+               NOT AT END
+                   IF WS-FIRST-RECORD-FOR-ACCOUNT
+                       MOVE SW-ACCOUNT-ID TO WS-CURRENT-ACCOUNT-ID
+                       MOVE SW-START-BALANCE TO WS-OPENING-BALANCE
+                       PERFORM 3800-WRITE-HEADING THRU 3800-EXIT
+                       MOVE 'N' TO WS-FIRST-TIME-SW
+                   END-IF
+                   IF SW-ACCOUNT-ID NOT = WS-CURRENT-ACCOUNT-ID
+                       PERFORM 3900-WRITE-CLOSING THRU 3900-EXIT
+                       MOVE SW-ACCOUNT-ID TO WS-CURRENT-ACCOUNT-ID
+                       MOVE SW-START-BALANCE TO WS-OPENING-BALANCE
+                       PERFORM 3800-WRITE-HEADING THRU 3800-EXIT
+                   END-IF
+                   PERFORM 3850-WRITE-DETAIL THRU 3850-EXIT
+                   MOVE SW-END-BALANCE TO WS-CLOSING-BALANCE
+           END-RETURN.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3800-WRITE-HEADING - look up the account holder and print
+      * the account header plus opening balance.
+      *-----------------------------------------------------------*
+       3800-WRITE-HEADING.
+           MOVE SPACES TO WS-HEADING-LINE
+           WRITE STATEMENT-REPORT-LINE FROM WS-HEADING-LINE
+           MOVE WS-CURRENT-ACCOUNT-ID TO WS-AL-ACCOUNT-ID
+           MOVE WS-CURRENT-ACCOUNT-ID TO ACCT-ACCOUNT-ID
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE 'ACCOUNT HOLDER NOT ON FILE'
+                       TO WS-AL-ACCOUNT-HOLDER
+               NOT INVALID KEY
+                   MOVE ACCT-ACCOUNT-HOLDER TO WS-AL-ACCOUNT-HOLDER
+           END-READ
+           WRITE STATEMENT-REPORT-LINE FROM WS-ACCOUNT-LINE
+           MOVE 'OPENING BALANCE:  ' TO WS-BL-LABEL
+           MOVE WS-OPENING-BALANCE TO WS-BL-BALANCE
+           WRITE STATEMENT-REPORT-LINE FROM WS-BALANCE-LINE.
+       3800-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3850-WRITE-DETAIL - print one transaction line.
+      *-----------------------------------------------------------*
+       3850-WRITE-DETAIL.
+           MOVE SW-UID TO WS-DL-UID
+           MOVE SW-DESC TO WS-DL-DESC
+           MOVE SW-TRAN-TYPE TO WS-DL-TRAN-TYPE
+           MOVE SW-AMOUNT TO WS-DL-AMOUNT
+           MOVE SW-END-BALANCE TO WS-DL-END-BALANCE
+           WRITE STATEMENT-REPORT-LINE FROM WS-DETAIL-LINE.
+       3850-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3900-WRITE-CLOSING - print the closing balance line for the
+      * account whose detail lines just ended.
+      *-----------------------------------------------------------*
+       3900-WRITE-CLOSING.
+           MOVE 'CLOSING BALANCE:  ' TO WS-BL-LABEL
+           MOVE WS-CLOSING-BALANCE TO WS-BL-BALANCE
+           WRITE STATEMENT-REPORT-LINE FROM WS-BALANCE-LINE.
+       3900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE STATEMENT-REPORT.
+       9000-EXIT.
+           EXIT.
