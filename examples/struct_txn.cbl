@@ -0,0 +1,326 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      STRUCT
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2024-05-02
+      * DATE-COMPILED: 2026-01-16
+      *
+      * Loads incoming TRANSACTION-RECORDs (TRAN-INPUT) into the
+      * indexed TRANSACTION-FILE, keyed on UID, displaying each one
+      * as it is written.
+      *
+      * Modification History
+      *   2026-01-16  RLB  TRANSACTION-RECORD moved out of
+      *                    WORKING-STORAGE into a real indexed file;
+      *                    the program now reads and writes a whole
+      *                    stream of transactions instead of
+      *                    printing one hardcoded record.
+      *   2026-01-17  RLB  Incoming records with an unrecognized
+      *                    TRAN-TYPE are rejected instead of loaded,
+      *                    so a withdrawal can't silently post as a
+      *                    deposit.
+      *   2026-01-24  RLB  Rejected records - duplicate UIDs (whether
+      *                    already posted or repeated within the
+      *                    incoming batch) and bad TRAN-TYPEs - are
+      *                    now written to an exceptions report
+      *                    instead of only being displayed.
+      *   2026-02-08  RLB  Added support for a long-form description
+      *                    supplied alongside each incoming record,
+      *                    in the same UID sequence.  DESC still
+      *                    carries the first 25 characters; anything
+      *                    beyond that is written as continuation
+      *                    lines to a description overflow file
+      *                    instead of being truncated and lost.
+      *   2026-02-08  RLB  Tag every record loaded with the current
+      *                    TRAN-RECORD-VERSION instead of whatever
+      *                    the incoming file happened to carry.
+      *   2026-02-08  RLB  Changed STOP RUN to GOBACK so the nightly
+      *                    batch chain can CALL this step instead of
+      *                    only running it standalone.
+      *   2026-02-09  RLB  Every record loaded is explicitly tagged
+      *                    POSTED-STATUS unposted, the same way
+      *                    TRAN-RECORD-VERSION is tagged, instead of
+      *                    relying on whatever byte the incoming file
+      *                    happened to carry in that position.
+      *   2026-02-09  RLB  Dropped 'RV' from the accepted TRAN-TYPE
+      *                    list - TRANRVSL never writes a reversal
+      *                    under that type, so an incoming record
+      *                    claiming TRAN-TYPE 'RV' was being accepted
+      *                    on the strength of a code nothing else on
+      *                    the file ever sets or honors.
+      *   2026-02-09  RLB  2300-LOAD-LONG-DESC now holds the current
+      *                    LONG-DESC-INPUT record in a buffer across
+      *                    calls instead of reading and comparing
+      *                    once.  A single blind read per accepted
+      *                    TRAN-INPUT record desynchronized the two
+      *                    files the first time a UID didn't line up
+      *                    - including every UID skipped by the
+      *                    exception path, which never called this
+      *                    paragraph at all - and every long
+      *                    description after that point was silently
+      *                    lost or attached to the wrong record.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRUCT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT TRAN-INPUT ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-INPUT-STATUS.
+           SELECT EXCEPTION-REPORT ASSIGN TO "TRANEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-RPT-STATUS.
+           SELECT LONG-DESC-INPUT ASSIGN TO "TRANDESC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LONG-DESC-STATUS.
+           SELECT DESC-OVERFLOW ASSIGN TO "TRANDOVF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DESC-OVFL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY "tranrec.cpy".
+
+       FD  TRAN-INPUT.
+       COPY "tranrec.cpy" REPLACING TRANSACTION-RECORD
+           BY TRAN-INPUT-RECORD.
+
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-REPORT-LINE       PIC X(80).
+
+       FD  LONG-DESC-INPUT.
+       COPY "ldescin.cpy".
+
+       FD  DESC-OVERFLOW.
+       01  DESC-OVERFLOW-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS      PIC X(02).
+           88  WS-TF-OK                       VALUE '00'.
+       01  WS-TRAN-INPUT-STATUS     PIC X(02).
+           88  WS-TI-OK                       VALUE '00'.
+       01  WS-EXCEPTION-RPT-STATUS  PIC X(02).
+           88  WS-ER-OK                       VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-INPUT                VALUE 'Y'.
+       01  WS-RECORD-COUNT          PIC 9(07) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT       PIC 9(07) VALUE ZERO.
+       01  WS-EXCEPTION-LINE.
+           05  WS-EX-UID            PIC 9(05).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-EX-REASON         PIC X(30).
+       01  WS-LONG-DESC-STATUS      PIC X(02).
+           88  WS-LD-OK                       VALUE '00'.
+       01  WS-LONG-DESC-EOF-SW      PIC X(01) VALUE 'N'.
+           88  WS-END-OF-LONG-DESC            VALUE 'Y'.
+       01  WS-LDI-BUFFER-SW         PIC X(01) VALUE 'N'.
+           88  WS-LDI-BUFFER-FULL             VALUE 'Y'.
+       01  WS-LDI-BUFFER.
+           05  WS-LDI-BUF-UID       PIC 9(05).
+           05  WS-LDI-BUF-TEXT      PIC X(150).
+       01  WS-DESC-OVFL-STATUS      PIC X(02).
+           88  WS-DV-OK                       VALUE '00'.
+       01  WS-DESC-TEXT-LEN         PIC 9(03).
+       01  WS-DESC-OFFSET           PIC 9(03).
+       01  WS-DESC-CHUNK-LEN        PIC 9(02).
+       01  WS-DESC-LINE-NUMBER      PIC 9(02).
+       COPY "descovfl.cpy".
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-LOAD-TRANSACTIONS THRU 2000-EXIT
+               UNTIL WS-END-OF-INPUT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT TRAN-INPUT
+           OPEN I-O TRANSACTION-FILE
+           OPEN OUTPUT EXCEPTION-REPORT
+           OPEN INPUT LONG-DESC-INPUT
+           OPEN OUTPUT DESC-OVERFLOW
+           IF NOT WS-TI-OK OR NOT WS-TF-OK OR NOT WS-ER-OK
+               OR NOT WS-LD-OK OR NOT WS-DV-OK
+               DISPLAY 'UNABLE TO OPEN TRANSACTION FILES'
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-INPUT TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-LOAD-TRANSACTIONS - read one incoming record and write
+      * it to the transaction file.  A record whose UID is already
+      * on file - either posted in an earlier run or repeated
+      * earlier in this same batch - or whose TRAN-TYPE is not
+      * recognized, is routed to the exceptions report instead.
+      *-----------------------------------------------------------*
+       2000-LOAD-TRANSACTIONS.
+           READ TRAN-INPUT
+               AT END
+                   SET WS-END-OF-INPUT TO TRUE
+               NOT AT END
+                   MOVE TRAN-INPUT-RECORD TO TRANSACTION-RECORD
+                   MOVE 01 TO TRAN-RECORD-VERSION IN TRANSACTION-RECORD
+                   SET TRAN-UNPOSTED IN TRANSACTION-RECORD TO TRUE
+                   IF TRAN-TYPE IN TRANSACTION-RECORD = 'DE' OR 'WD'
+                       OR 'FE' OR 'IN'
+                       WRITE TRANSACTION-RECORD
+                           INVALID KEY
+                               MOVE 'DUPLICATE UID' TO WS-EX-REASON
+                               PERFORM 2200-LOG-EXCEPTION THRU
+                                   2200-EXIT
+                           NOT INVALID KEY
+                               ADD 1 TO WS-RECORD-COUNT
+                               DISPLAY 'WRITING RECORD: '
+                                   TRANSACTION-RECORD
+                               PERFORM 2300-LOAD-LONG-DESC THRU
+                                   2300-EXIT
+                       END-WRITE
+                   ELSE
+                       MOVE 'INVALID TRAN-TYPE' TO WS-EX-REASON
+                       PERFORM 2200-LOG-EXCEPTION THRU 2200-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2200-LOG-EXCEPTION - display and report a rejected record.
+      *-----------------------------------------------------------*
+       2200-LOG-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE UID IN TRAN-INPUT-RECORD TO WS-EX-UID
+           DISPLAY 'RECORD SKIPPED: ' WS-EX-UID ' - ' WS-EX-REASON
+           WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPTION-LINE.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2300-LOAD-LONG-DESC - pick up the long-form description
+      * supplied for this record, if any.  LONG-DESC-INPUT is
+      * supplied in the same UID sequence as TRAN-INPUT, but not
+      * every TRAN-INPUT record reaches this paragraph (rejected
+      * records skip it) and not every LONG-DESC-INPUT record has a
+      * matching TRAN-INPUT record, so the current LONG-DESC-INPUT
+      * record is held in WS-LDI-BUFFER across calls instead of being
+      * read and compared once.  Any held record whose UID is behind
+      * the current TRANSACTION-RECORD is stale - it belongs to a UID
+      * this program never wrote - and is discarded before the
+      * comparison is made.
+      *-----------------------------------------------------------*
+       2300-LOAD-LONG-DESC.
+           PERFORM 2250-FILL-LDI-BUFFER THRU 2250-EXIT
+               UNTIL WS-LDI-BUFFER-FULL OR WS-END-OF-LONG-DESC
+           PERFORM 2260-DISCARD-STALE-LDI THRU 2260-EXIT
+               UNTIL NOT WS-LDI-BUFFER-FULL
+               OR WS-LDI-BUF-UID NOT LESS THAN UID IN TRANSACTION-RECORD
+           IF WS-LDI-BUFFER-FULL
+               AND WS-LDI-BUF-UID = UID IN TRANSACTION-RECORD
+               PERFORM 2400-SPLIT-DESCRIPTION THRU 2400-EXIT
+               MOVE 'N' TO WS-LDI-BUFFER-SW
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2250-FILL-LDI-BUFFER - read the next LONG-DESC-INPUT record
+      * into WS-LDI-BUFFER if the buffer is currently empty.
+      *-----------------------------------------------------------*
+       2250-FILL-LDI-BUFFER.
+           IF NOT WS-LDI-BUFFER-FULL AND NOT WS-END-OF-LONG-DESC
+               READ LONG-DESC-INPUT
+                   AT END
+                       SET WS-END-OF-LONG-DESC TO TRUE
+                   NOT AT END
+                       MOVE LDI-UID TO WS-LDI-BUF-UID
+                       MOVE LDI-FULL-TEXT TO WS-LDI-BUF-TEXT
+                       SET WS-LDI-BUFFER-FULL TO TRUE
+               END-READ
+           END-IF.
+       2250-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2260-DISCARD-STALE-LDI - drop a held LONG-DESC-INPUT record
+      * that has no matching TRAN-INPUT record and refill the buffer.
+      *-----------------------------------------------------------*
+       2260-DISCARD-STALE-LDI.
+           MOVE 'N' TO WS-LDI-BUFFER-SW
+           PERFORM 2250-FILL-LDI-BUFFER THRU 2250-EXIT.
+       2260-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2400-SPLIT-DESCRIPTION - carry the first 25 characters of
+      * the long description on DESC itself, and write the rest, if
+      * any, as continuation lines to DESC-OVERFLOW so none of the
+      * text supplied is lost to truncation.
+      *-----------------------------------------------------------*
+       2400-SPLIT-DESCRIPTION.
+           MOVE WS-LDI-BUF-TEXT(1:25) TO DESC IN TRANSACTION-RECORD
+           REWRITE TRANSACTION-RECORD
+           MOVE 150 TO WS-DESC-TEXT-LEN
+           PERFORM 2410-TRIM-DESC-LEN THRU 2410-EXIT
+               UNTIL WS-DESC-TEXT-LEN = ZERO
+               OR WS-LDI-BUF-TEXT(WS-DESC-TEXT-LEN:1) NOT = SPACE
+           IF WS-DESC-TEXT-LEN > 25
+               MOVE ZERO TO WS-DESC-LINE-NUMBER
+               MOVE 26 TO WS-DESC-OFFSET
+               PERFORM 2420-WRITE-OVERFLOW-LINE THRU 2420-EXIT
+                   UNTIL WS-DESC-OFFSET > WS-DESC-TEXT-LEN
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+       2410-TRIM-DESC-LEN.
+           SUBTRACT 1 FROM WS-DESC-TEXT-LEN.
+       2410-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2420-WRITE-OVERFLOW-LINE - write one 25-character
+      * continuation line of the long description.
+      *-----------------------------------------------------------*
+       2420-WRITE-OVERFLOW-LINE.
+           ADD 1 TO WS-DESC-LINE-NUMBER
+           COMPUTE WS-DESC-CHUNK-LEN =
+               WS-DESC-TEXT-LEN - WS-DESC-OFFSET + 1
+           IF WS-DESC-CHUNK-LEN > 25
+               MOVE 25 TO WS-DESC-CHUNK-LEN
+           END-IF
+           MOVE UID IN TRANSACTION-RECORD TO DOV-UID
+           MOVE WS-DESC-LINE-NUMBER TO DOV-LINE-NUMBER
+           MOVE SPACES TO DOV-TEXT
+           MOVE WS-LDI-BUF-TEXT(WS-DESC-OFFSET:WS-DESC-CHUNK-LEN)
+               TO DOV-TEXT
+           WRITE DESC-OVERFLOW-LINE FROM DESC-OVERFLOW-RECORD
+           ADD WS-DESC-CHUNK-LEN TO WS-DESC-OFFSET.
+       2420-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY 'TRANSACTIONS LOADED: ' WS-RECORD-COUNT
+           DISPLAY 'EXCEPTIONS: ' WS-EXCEPTION-COUNT
+           CLOSE TRAN-INPUT
+           CLOSE TRANSACTION-FILE
+           CLOSE EXCEPTION-REPORT
+           CLOSE LONG-DESC-INPUT
+           CLOSE DESC-OVERFLOW.
+       9000-EXIT.
+           EXIT.
