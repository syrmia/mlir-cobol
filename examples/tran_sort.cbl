@@ -0,0 +1,142 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      TRANSORT
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-01-29
+      * DATE-COMPILED: 2026-01-29
+      *
+      * Sort/merge pass run ahead of transaction posting.  The
+      * transaction file arrives keyed by UID in whatever order the
+      * source system produced it; this program orders it by
+      * ACCOUNT-ID, and by UID within an account, into a transaction
+      * sequence file for TRANPOST to post from, so one account's
+      * activity is always posted together instead of TRANPOST
+      * jumping between accounts as it follows UID order.
+      *
+      * Modification History
+      *   2026-01-29  RLB  Initial version.
+      *   2026-02-08  RLB  Changed STOP RUN to GOBACK so the nightly
+      *                    batch chain can CALL this step instead of
+      *                    only running it standalone.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO "TRANSRT"
+               FILE STATUS IS WS-SORT-STATUS.
+           SELECT TRANSACTION-SEQUENCE ASSIGN TO "TRANSEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-SEQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY "tranrec.cpy".
+
+       SD  SORT-WORK.
+       01  SORT-WORK-RECORD.
+           05  SW-ACCOUNT-ID           PIC 9(07).
+           05  SW-UID                  PIC 9(05).
+
+       FD  TRANSACTION-SEQUENCE.
+       COPY "transeq.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS      PIC X(02).
+           88  WS-TF-OK                       VALUE '00'.
+       01  WS-SORT-STATUS           PIC X(02).
+       01  WS-TRAN-SEQ-STATUS       PIC X(02).
+           88  WS-TSQ-OK                      VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-SORT                 VALUE 'Y'.
+       01  WS-SEQUENCED-COUNT       PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-ACCOUNT-ID SW-UID
+               INPUT PROCEDURE IS 2000-LOAD-SORT-WORK
+               OUTPUT PROCEDURE IS 3000-WRITE-SEQUENCE
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN OUTPUT TRANSACTION-SEQUENCE
+           IF NOT WS-TSQ-OK
+               DISPLAY 'UNABLE TO OPEN TRANSACTION SEQUENCE FILE'
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-SORT TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-LOAD-SORT-WORK - feed every transaction on file to the
+      * sort.
+      *-----------------------------------------------------------*
+       2000-LOAD-SORT-WORK.
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TF-OK
+               DISPLAY 'UNABLE TO OPEN TRANSACTION FILE'
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-SORT TO TRUE
+           ELSE
+               PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+                   UNTIL WS-END-OF-SORT
+           END-IF
+           CLOSE TRANSACTION-FILE.
+
+       2100-READ-AND-RELEASE.
+           READ TRANSACTION-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+               NOT AT END
+                   MOVE ACCOUNT-ID TO SW-ACCOUNT-ID
+                   MOVE UID TO SW-UID
+                   RELEASE SORT-WORK-RECORD
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-WRITE-SEQUENCE - write out the sorted keys, one line
+      * per transaction, in the order TRANPOST should post them.
+      *-----------------------------------------------------------*
+       3000-WRITE-SEQUENCE.
+           MOVE 'N' TO WS-EOF-SW
+           PERFORM 3100-RETURN-AND-WRITE THRU 3100-EXIT
+               UNTIL WS-END-OF-SORT.
+
+       3100-RETURN-AND-WRITE.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+               NOT AT END
+                   MOVE SW-ACCOUNT-ID TO TSQ-ACCOUNT-ID
+                   MOVE SW-UID TO TSQ-UID
+                   WRITE TRANSACTION-SEQUENCE-RECORD
+                   ADD 1 TO WS-SEQUENCED-COUNT
+           END-RETURN.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY 'TRANSACTIONS SEQUENCED: ' WS-SEQUENCED-COUNT
+           CLOSE TRANSACTION-SEQUENCE.
+       9000-EXIT.
+           EXIT.
