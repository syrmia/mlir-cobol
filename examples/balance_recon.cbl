@@ -0,0 +1,164 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      BALRECON
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-01-19
+      * DATE-COMPILED: 2026-01-19
+      *
+      * End-of-day balance reconciliation report.  Reads every
+      * TRANSACTION-RECORD on the transaction file and recomputes
+      * START-BALANCE +/- AMOUNT independently of whatever TRANPOST
+      * posted, flagging any record where the stored END-BALANCE
+      * does not agree with the recomputed figure.
+      *
+      * Modification History
+      *   2026-01-19  RLB  Initial version.
+      *   2026-02-08  RLB  Changed STOP RUN to GOBACK so the nightly
+      *                    batch chain can CALL this step instead of
+      *                    only running it standalone.
+      *   2026-02-09  RLB  2000-CHECK-TRANSACTIONS now skips a record
+      *                    whose POSTED-STATUS is not posted - a
+      *                    transaction TRANPOST rejected for
+      *                    overdraft was being recomputed and
+      *                    compared as though it had actually been
+      *                    posted.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY "tranrec.cpy".
+
+       FD  RECON-REPORT.
+       01  RECON-REPORT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS      PIC X(02).
+           88  WS-TF-OK                       VALUE '00'.
+       01  WS-RECON-RPT-STATUS      PIC X(02).
+           88  WS-RR-OK                       VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-TRANSACTIONS          VALUE 'Y'.
+       01  WS-CHECKED-COUNT         PIC 9(07) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT       PIC 9(07) VALUE ZERO.
+       01  WS-EXPECTED-BALANCE      PIC S9(06)V9(02).
+       01  WS-DETAIL-LINE.
+           05  WS-DL-UID            PIC 9(05).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-ACCOUNT-ID     PIC 9(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-TRAN-TYPE      PIC X(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-EXPECTED       PIC -(06)9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-ACTUAL         PIC -(06)9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-RESULT         PIC X(10).
+       01  WS-TOTAL-LINE.
+           05  FILLER               PIC X(22) VALUE
+               'RECORDS RECONCILED: '.
+           05  WS-TL-CHECKED        PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(16) VALUE
+               '  EXCEPTIONS: '.
+           05  WS-TL-EXCEPTIONS     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-CHECK-TRANSACTIONS THRU 2000-EXIT
+               UNTIL WS-END-OF-TRANSACTIONS
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT RECON-REPORT
+           IF NOT WS-TF-OK OR NOT WS-RR-OK
+               DISPLAY 'UNABLE TO OPEN RECONCILIATION FILES'
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-TRANSACTIONS TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-CHECK-TRANSACTIONS - recompute the balance for the
+      * next transaction and compare it against what was stored.
+      *-----------------------------------------------------------*
+       2000-CHECK-TRANSACTIONS.
+           READ TRANSACTION-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-TRANSACTIONS TO TRUE
+               NOT AT END
+                   IF TRAN-POSTED
+                       ADD 1 TO WS-CHECKED-COUNT
+                       PERFORM 2100-RECOMPUTE-BALANCE THRU 2100-EXIT
+                       PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-RECOMPUTE-BALANCE
+      *-----------------------------------------------------------*
+       2100-RECOMPUTE-BALANCE.
+           IF TRAN-TYPE = 'DE' OR 'IN'
+               COMPUTE WS-EXPECTED-BALANCE =
+                   START-BALANCE + AMOUNT
+           ELSE
+               COMPUTE WS-EXPECTED-BALANCE =
+                   START-BALANCE - AMOUNT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2200-WRITE-DETAIL-LINE
+      *-----------------------------------------------------------*
+       2200-WRITE-DETAIL-LINE.
+           MOVE UID TO WS-DL-UID
+           MOVE ACCOUNT-ID TO WS-DL-ACCOUNT-ID
+           MOVE TRAN-TYPE TO WS-DL-TRAN-TYPE
+           MOVE WS-EXPECTED-BALANCE TO WS-DL-EXPECTED
+           MOVE END-BALANCE TO WS-DL-ACTUAL
+           IF WS-EXPECTED-BALANCE = END-BALANCE
+               MOVE 'OK' TO WS-DL-RESULT
+           ELSE
+               MOVE 'OUT OF BAL' TO WS-DL-RESULT
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF
+           WRITE RECON-REPORT-LINE FROM WS-DETAIL-LINE.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE WS-CHECKED-COUNT TO WS-TL-CHECKED
+           MOVE WS-EXCEPTION-COUNT TO WS-TL-EXCEPTIONS
+           WRITE RECON-REPORT-LINE FROM WS-TOTAL-LINE
+           DISPLAY 'RECORDS RECONCILED: ' WS-CHECKED-COUNT
+           DISPLAY 'EXCEPTIONS: ' WS-EXCEPTION-COUNT
+           CLOSE TRANSACTION-FILE
+           CLOSE RECON-REPORT.
+       9000-EXIT.
+           EXIT.
