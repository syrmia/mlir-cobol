@@ -1,15 +1,542 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      GOTOSTMT
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-01-12
+      * DATE-COMPILED: 2026-01-30
+      *
+      * Multi-step batch driver.  Each step it knows how to run
+      * (PARA1, PARA2, PARA3) is attempted in the order, and subject
+      * to the run/skip action, listed on the step control file, so
+      * operations can add, drop, reorder, or skip a step without
+      * touching this program.  Every step's entry and exit is
+      * logged with a timestamp to the step audit file.  If a step
+      * abends, a diagnostic record is written, the job ends with a
+      * non-zero return code, and the last step completed is left on
+      * the step checkpoint log so a restart run can resume just
+      * after it instead of repeating work already done.
+      *
+      * Modification History
+      *   2026-01-12  RLB  Initial version - two paragraphs, one of
+      *                    them unreachable, wired together with
+      *                    hardcoded GO TO statements.
+      *   2026-01-30  RLB  Restructured into a parameter-driven
+      *                    multi-step driver.  The GO TO chain is
+      *                    gone; the step control file now carries
+      *                    both the run/skip decision and each
+      *                    step's own run-time parameter, so the
+      *                    branching WS-VAR used to hardcode at
+      *                    compile time is read in from that file
+      *                    instead.  Added step audit logging, abend
+      *                    handling, and restart-from-step via a
+      *                    step checkpoint log, the same append-log
+      *                    idiom TRANPOST uses for its own
+      *                    checkpoint/restart.
+      *   2026-02-08  RLB  Added the nightly job-chain steps -
+      *                    LOGINRPT, STRUCT, TRANSORT, TRANPOST,
+      *                    BALRECON, and GLEXTR are now real steps
+      *                    this driver can run in order, each CALLed
+      *                    as a subprogram and judged by the
+      *                    RETURN-CODE it comes back with, instead
+      *                    of operations kicking each one off by
+      *                    hand.  LoginCheck itself prompts at the
+      *                    console for a username and password, so
+      *                    it cannot run unattended in a nightly
+      *                    chain; LOGINRPT, its daily audit report
+      *                    over the LOGIN-AUDIT trail LoginCheck
+      *                    writes, stands in for the authentication/
+      *                    authorization check this chain runs
+      *                    before the posting steps.
+      *   2026-02-08  RLB  Added an end-of-job summary record, written
+      *                    to its own file when the job ends, so the
+      *                    steps run/skipped/failed counts and the
+      *                    overall outcome can be read in one place
+      *                    instead of from the step audit log.
+      *   2026-02-09  RLB  Corrected this history and the step-name
+      *                    EVALUATE in 2100-DISPATCH-STEP, both of
+      *                    which listed TRANSORT ahead of STRUCT.
+      *                    STRUCT is what loads today's incoming
+      *                    transactions onto TRANSACTION-FILE, and
+      *                    TRANSORT reads TRANSACTION-FILE to build
+      *                    TRANSEQ; running TRANSORT first leaves
+      *                    TRANPOST posting against a TRANSEQ that is
+      *                    missing the day's own activity.  The
+      *                    EVALUATE order has no effect on run order
+      *                    by itself - that is entirely controlled by
+      *                    the sequence of STC-STEP-NAME entries on
+      *                    STEPCTL - so the control file driving this
+      *                    job must list LOGINRPT, STRUCT, TRANSORT,
+      *                    TRANPOST, BALRECON, GLEXTR in that order.
+      *-----------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GOTOSTMT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEP-CONTROL ASSIGN TO "STEPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEP-CONTROL-STATUS.
+           SELECT STEP-AUDIT ASSIGN TO "STEPAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEP-AUDIT-STATUS.
+           SELECT STEP-ERROR-LOG ASSIGN TO "STEPERR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEP-ERROR-STATUS.
+           SELECT STEP-CHECKPOINT ASSIGN TO "STEPCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEP-CKPT-STATUS.
+           SELECT JOB-SUMMARY ASSIGN TO "JOBSUMM.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-SUMMARY-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *-----------------------------------------------------------*
+      * STEP-CONTROL drives this job entirely by the order its
+      * records are listed in, not by anything coded here.  For the
+      * nightly job chain, STEPCTL must carry LOGINRPT, STRUCT,
+      * TRANSORT, TRANPOST, BALRECON, GLEXTR in that order - STRUCT
+      * has to load the day's transactions before TRANSORT builds
+      * TRANSEQ from them, and TRANSEQ has to exist before TRANPOST
+      * posts against it.
+      *-----------------------------------------------------------*
+       FD  STEP-CONTROL.
+       COPY "stepctl.cpy".
+
+       FD  STEP-AUDIT.
+       01  STEP-AUDIT-LINE             PIC X(80).
+
+       FD  STEP-ERROR-LOG.
+       01  STEP-ERROR-LINE             PIC X(80).
+
+       FD  STEP-CHECKPOINT.
+       COPY "stepckpt.cpy".
+
+       FD  JOB-SUMMARY.
+       01  JOB-SUMMARY-LINE            PIC X(80).
+
        WORKING-STORAGE SECTION.
-           77 WS-VAR PIC 99 VALUE 10.
+       01  WS-STEP-CONTROL-STATUS   PIC X(02).
+           88  WS-SC-OK                       VALUE '00'.
+       01  WS-STEP-AUDIT-STATUS     PIC X(02).
+           88  WS-SA-OK                       VALUE '00'.
+       01  WS-STEP-ERROR-STATUS     PIC X(02).
+           88  WS-SE-OK                       VALUE '00'.
+       01  WS-STEP-CKPT-STATUS      PIC X(02).
+           88  WS-SK-OK                       VALUE '00'.
+           88  WS-SK-NOT-FOUND                VALUE '35'.
+       01  WS-JOB-SUMMARY-STATUS    PIC X(02).
+           88  WS-JS-OK                       VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-CONTROL              VALUE 'Y'.
+       01  WS-ABEND-SW              PIC X(01) VALUE 'N'.
+           88  WS-JOB-ABENDED                 VALUE 'Y'.
+       01  WS-SKIPPING-SW           PIC X(01) VALUE 'N'.
+           88  WS-SKIPPING-TO-RESTART          VALUE 'Y'.
+       01  WS-CKPT-EOF-SW           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-STEP-CHECKPOINTS      VALUE 'Y'.
+       01  WS-RESTART-STEP          PIC X(08) VALUE SPACES.
+       01  WS-STEPS-RUN-COUNT       PIC 9(03) VALUE ZERO.
+       01  WS-STEPS-SKIPPED-COUNT   PIC 9(03) VALUE ZERO.
+       01  WS-STEPS-FAILED-COUNT    PIC 9(03) VALUE ZERO.
+       01  WS-CURRENT-TIMESTAMP     PIC 9(14).
+       01  WS-JOB-START-TIMESTAMP   PIC 9(14).
+       01  WS-STEP-OUTCOME          PIC X(08).
+       COPY "stepaud.cpy" REPLACING STEP-AUDIT-RECORD
+           BY WS-STEP-AUDIT-RECORD.
+       COPY "steperr.cpy" REPLACING STEP-ERROR-RECORD
+           BY WS-STEP-ERROR-RECORD.
+       COPY "jobsumm.cpy" REPLACING JOB-SUMMARY-RECORD
+           BY WS-JOB-SUMMARY-RECORD.
+
        PROCEDURE DIVISION.
-       PARA-1.
-           DISPLAY 'IN PARA-1'.
-           GO TO PARA-3.
-       PARA-2.
-           DISPLAY 'IN PARA-2'.
-           STOP RUN.
-       PARA-3.
-           DISPLAY 'IN PARA-3'.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-RUN-STEPS THRU 2000-EXIT
+               UNTIL WS-END-OF-CONTROL OR WS-JOB-ABENDED
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
            STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT STEP-CONTROL
+           OPEN OUTPUT STEP-AUDIT
+           OPEN OUTPUT STEP-ERROR-LOG
+           OPEN OUTPUT JOB-SUMMARY
+           IF NOT WS-SC-OK OR NOT WS-SA-OK OR NOT WS-SE-OK
+               OR NOT WS-JS-OK
+               DISPLAY 'UNABLE TO OPEN BATCH DRIVER FILES'
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-CONTROL TO TRUE
+           ELSE
+               PERFORM 7100-STAMP-TIMESTAMP THRU 7100-EXIT
+               MOVE WS-CURRENT-TIMESTAMP TO WS-JOB-START-TIMESTAMP
+               PERFORM 1500-DETERMINE-RESTART-STEP THRU 1500-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1500-DETERMINE-RESTART-STEP - find the last step an earlier
+      * run of this job completed and checkpointed, if any, so this
+      * run can skip straight past it instead of repeating it.
+      *-----------------------------------------------------------*
+       1500-DETERMINE-RESTART-STEP.
+           OPEN INPUT STEP-CHECKPOINT
+           IF WS-SK-NOT-FOUND
+               MOVE SPACES TO WS-RESTART-STEP
+           ELSE
+               PERFORM 1550-READ-LAST-STEP-CHECKPOINT THRU 1550-EXIT
+               CLOSE STEP-CHECKPOINT
+           END-IF
+           IF WS-RESTART-STEP NOT = SPACES
+               DISPLAY 'RESTARTING AFTER CHECKPOINTED STEP: '
+                   WS-RESTART-STEP
+               SET WS-SKIPPING-TO-RESTART TO TRUE
+           END-IF
+           OPEN EXTEND STEP-CHECKPOINT.
+       1500-EXIT.
+           EXIT.
+
+       1550-READ-LAST-STEP-CHECKPOINT.
+           PERFORM 1560-READ-ONE-STEP-CHECKPOINT THRU 1560-EXIT
+               UNTIL WS-END-OF-STEP-CHECKPOINTS.
+       1550-EXIT.
+           EXIT.
+
+       1560-READ-ONE-STEP-CHECKPOINT.
+           READ STEP-CHECKPOINT
+               AT END
+                   SET WS-END-OF-STEP-CHECKPOINTS TO TRUE
+               NOT AT END
+                   MOVE CKP-LAST-STEP TO WS-RESTART-STEP
+           END-READ.
+       1560-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-RUN-STEPS - take the next entry off the step control
+      * file and either skip past it (still catching up to a
+      * restart point) or dispatch it.
+      *-----------------------------------------------------------*
+       2000-RUN-STEPS.
+           READ STEP-CONTROL
+               AT END
+                   SET WS-END-OF-CONTROL TO TRUE
+               NOT AT END
+                   IF WS-SKIPPING-TO-RESTART
+                       PERFORM 2050-CATCH-UP-TO-RESTART THRU 2050-EXIT
+                   ELSE
+                       PERFORM 2100-DISPATCH-STEP THRU 2100-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2050-CATCH-UP-TO-RESTART - silently pass over steps already
+      * completed on an earlier run, stopping the catch-up once the
+      * checkpointed step itself has gone by.
+      *-----------------------------------------------------------*
+       2050-CATCH-UP-TO-RESTART.
+           IF STC-STEP-NAME = WS-RESTART-STEP
+               MOVE 'N' TO WS-SKIPPING-SW
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-DISPATCH-STEP - run the named step if the control file
+      * says to, or log it as skipped if not.
+      *-----------------------------------------------------------*
+       2100-DISPATCH-STEP.
+           IF STC-SKIP-STEP
+               ADD 1 TO WS-STEPS-SKIPPED-COUNT
+               PERFORM 2190-LOG-STEP-SKIPPED THRU 2190-EXIT
+           ELSE
+               EVALUATE STC-STEP-NAME
+                   WHEN 'PARA1   '
+                       PERFORM 3100-RUN-PARA-1 THRU 3100-EXIT
+                   WHEN 'PARA2   '
+                       PERFORM 3200-RUN-PARA-2 THRU 3200-EXIT
+                   WHEN 'PARA3   '
+                       PERFORM 3300-RUN-PARA-3 THRU 3300-EXIT
+                   WHEN 'LOGINRPT'
+                       PERFORM 3400-RUN-LOGINRPT THRU 3400-EXIT
+                   WHEN 'STRUCT  '
+                       PERFORM 3600-RUN-STRUCT THRU 3600-EXIT
+                   WHEN 'TRANSORT'
+                       PERFORM 3500-RUN-TRANSORT THRU 3500-EXIT
+                   WHEN 'TRANPOST'
+                       PERFORM 3700-RUN-TRANPOST THRU 3700-EXIT
+                   WHEN 'BALRECON'
+                       PERFORM 3800-RUN-BALRECON THRU 3800-EXIT
+                   WHEN 'GLEXTR  '
+                       PERFORM 3900-RUN-GLEXTR THRU 3900-EXIT
+                   WHEN OTHER
+                       PERFORM 2800-UNKNOWN-STEP THRU 2800-EXIT
+               END-EVALUATE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2190-LOG-STEP-SKIPPED.
+           PERFORM 7100-STAMP-TIMESTAMP THRU 7100-EXIT
+           MOVE STC-STEP-NAME TO AUD-STEP-NAME
+           SET AUD-STEP-EXIT TO TRUE
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE 'SKIPPED ' TO AUD-OUTCOME
+           WRITE STEP-AUDIT-LINE FROM WS-STEP-AUDIT-RECORD.
+       2190-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2800-UNKNOWN-STEP - the control file named a step this
+      * driver has no processing for; treat it as an abend rather
+      * than silently doing nothing.
+      *-----------------------------------------------------------*
+       2800-UNKNOWN-STEP.
+           MOVE 'UNKNOWN STEP NAME ON CONTROL FILE' TO
+               ERR-MESSAGE
+           PERFORM 8000-ABEND-STEP THRU 8000-EXIT.
+       2800-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3100-RUN-PARA-1 - first step.
+      *-----------------------------------------------------------*
+       3100-RUN-PARA-1.
+           PERFORM 7000-LOG-STEP-ENTRY THRU 7000-EXIT
+           DISPLAY 'IN PARA-1'
+           MOVE 'SUCCESS ' TO WS-STEP-OUTCOME
+           PERFORM 7200-LOG-STEP-EXIT THRU 7200-EXIT
+           PERFORM 7900-WRITE-STEP-CHECKPOINT THRU 7900-EXIT.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3200-RUN-PARA-2 - second step.  Previously unreachable dead
+      * code; now runs whenever the control file says to.  Its own
+      * behavior is tuned by STC-STEP-PARM, read in fresh from the
+      * control file each run, instead of a WS-VAR baked in at
+      * compile time.
+      *-----------------------------------------------------------*
+       3200-RUN-PARA-2.
+           PERFORM 7000-LOG-STEP-ENTRY THRU 7000-EXIT
+           DISPLAY 'IN PARA-2'
+           IF STC-STEP-PARM > 50
+               DISPLAY 'PARA-2 RUNNING IN HIGH-VOLUME MODE'
+           ELSE
+               DISPLAY 'PARA-2 RUNNING IN NORMAL MODE'
+           END-IF
+           MOVE 'SUCCESS ' TO WS-STEP-OUTCOME
+           PERFORM 7200-LOG-STEP-EXIT THRU 7200-EXIT
+           PERFORM 7900-WRITE-STEP-CHECKPOINT THRU 7900-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3300-RUN-PARA-3 - third step.
+      *-----------------------------------------------------------*
+       3300-RUN-PARA-3.
+           PERFORM 7000-LOG-STEP-ENTRY THRU 7000-EXIT
+           DISPLAY 'IN PARA-3'
+           MOVE 'SUCCESS ' TO WS-STEP-OUTCOME
+           PERFORM 7200-LOG-STEP-EXIT THRU 7200-EXIT
+           PERFORM 7900-WRITE-STEP-CHECKPOINT THRU 7900-EXIT.
+       3300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3400-RUN-LOGINRPT - nightly authentication/authorization
+      * check.  Runs the daily login-activity report over the
+      * audit trail LoginCheck writes, in place of LoginCheck
+      * itself, which prompts at the console and so cannot run
+      * unattended in this chain.
+      *-----------------------------------------------------------*
+       3400-RUN-LOGINRPT.
+           PERFORM 7000-LOG-STEP-ENTRY THRU 7000-EXIT
+           MOVE ZERO TO RETURN-CODE
+           CALL 'LOGINRPT'
+           PERFORM 7300-JUDGE-CALLED-STEP THRU 7300-EXIT.
+       3400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3500-RUN-TRANSORT - sort the day's transactions into
+      * account/UID order ahead of posting.
+      *-----------------------------------------------------------*
+       3500-RUN-TRANSORT.
+           PERFORM 7000-LOG-STEP-ENTRY THRU 7000-EXIT
+           MOVE ZERO TO RETURN-CODE
+           CALL 'TRANSORT'
+           PERFORM 7300-JUDGE-CALLED-STEP THRU 7300-EXIT.
+       3500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3600-RUN-STRUCT - load the day's incoming transactions onto
+      * the transaction file.
+      *-----------------------------------------------------------*
+       3600-RUN-STRUCT.
+           PERFORM 7000-LOG-STEP-ENTRY THRU 7000-EXIT
+           MOVE ZERO TO RETURN-CODE
+           CALL 'STRUCT'
+           PERFORM 7300-JUDGE-CALLED-STEP THRU 7300-EXIT.
+       3600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3700-RUN-TRANPOST - post the day's transactions.
+      *-----------------------------------------------------------*
+       3700-RUN-TRANPOST.
+           PERFORM 7000-LOG-STEP-ENTRY THRU 7000-EXIT
+           MOVE ZERO TO RETURN-CODE
+           CALL 'TRANPOST'
+           PERFORM 7300-JUDGE-CALLED-STEP THRU 7300-EXIT.
+       3700-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3800-RUN-BALRECON - reconcile end-of-day balances.
+      *-----------------------------------------------------------*
+       3800-RUN-BALRECON.
+           PERFORM 7000-LOG-STEP-ENTRY THRU 7000-EXIT
+           MOVE ZERO TO RETURN-CODE
+           CALL 'BALRECON'
+           PERFORM 7300-JUDGE-CALLED-STEP THRU 7300-EXIT.
+       3800-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3900-RUN-GLEXTR - extract the day's posted activity to the
+      * general ledger feed.
+      *-----------------------------------------------------------*
+       3900-RUN-GLEXTR.
+           PERFORM 7000-LOG-STEP-ENTRY THRU 7000-EXIT
+           MOVE ZERO TO RETURN-CODE
+           CALL 'GLEXTR'
+           PERFORM 7300-JUDGE-CALLED-STEP THRU 7300-EXIT.
+       3900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 7000-LOG-STEP-ENTRY / 7200-LOG-STEP-EXIT - step audit
+      * logging shared by every step paragraph.
+      *-----------------------------------------------------------*
+       7000-LOG-STEP-ENTRY.
+           PERFORM 7100-STAMP-TIMESTAMP THRU 7100-EXIT
+           MOVE STC-STEP-NAME TO AUD-STEP-NAME
+           SET AUD-STEP-ENTRY TO TRUE
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE SPACES TO AUD-OUTCOME
+           WRITE STEP-AUDIT-LINE FROM WS-STEP-AUDIT-RECORD
+           ADD 1 TO WS-STEPS-RUN-COUNT.
+       7000-EXIT.
+           EXIT.
+
+       7100-STAMP-TIMESTAMP.
+           ACCEPT WS-CURRENT-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIMESTAMP(9:6) FROM TIME.
+       7100-EXIT.
+           EXIT.
+
+       7200-LOG-STEP-EXIT.
+           PERFORM 7100-STAMP-TIMESTAMP THRU 7100-EXIT
+           MOVE STC-STEP-NAME TO AUD-STEP-NAME
+           SET AUD-STEP-EXIT TO TRUE
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE WS-STEP-OUTCOME TO AUD-OUTCOME
+           WRITE STEP-AUDIT-LINE FROM WS-STEP-AUDIT-RECORD.
+       7200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 7300-JUDGE-CALLED-STEP - a CALLed step reports its outcome
+      * back through RETURN-CODE, the same way it would to an
+      * operator watching its own return code from the console.  A
+      * non-zero RETURN-CODE abends this step instead of the chain
+      * quietly moving on to the next one.
+      *-----------------------------------------------------------*
+       7300-JUDGE-CALLED-STEP.
+           IF RETURN-CODE = ZERO
+               MOVE 'SUCCESS ' TO WS-STEP-OUTCOME
+               PERFORM 7200-LOG-STEP-EXIT THRU 7200-EXIT
+               PERFORM 7900-WRITE-STEP-CHECKPOINT THRU 7900-EXIT
+           ELSE
+               MOVE 'STEP RETURNED A NON-ZERO RETURN CODE' TO
+                   ERR-MESSAGE
+               PERFORM 8000-ABEND-STEP THRU 8000-EXIT
+           END-IF.
+       7300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 7900-WRITE-STEP-CHECKPOINT - record the step just completed
+      * so a restart of this job knows not to run it again.
+      *-----------------------------------------------------------*
+       7900-WRITE-STEP-CHECKPOINT.
+           MOVE STC-STEP-NAME TO CKP-LAST-STEP
+           WRITE STEP-CHECKPOINT-RECORD.
+       7900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-ABEND-STEP - a step could not complete.  Write a
+      * diagnostic record naming the step and the reason, and fail
+      * the job so the scheduler flags it for operator attention.
+      *-----------------------------------------------------------*
+       8000-ABEND-STEP.
+           SET WS-JOB-ABENDED TO TRUE
+           ADD 1 TO WS-STEPS-FAILED-COUNT
+           PERFORM 7100-STAMP-TIMESTAMP THRU 7100-EXIT
+           MOVE STC-STEP-NAME TO ERR-STEP-NAME
+           MOVE WS-CURRENT-TIMESTAMP TO ERR-TIMESTAMP
+           WRITE STEP-ERROR-LINE FROM WS-STEP-ERROR-RECORD
+           MOVE 'FAILED  ' TO WS-STEP-OUTCOME
+           PERFORM 7200-LOG-STEP-EXIT THRU 7200-EXIT
+           MOVE 16 TO RETURN-CODE.
+       8000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY 'BATCH DRIVER STEPS RUN: ' WS-STEPS-RUN-COUNT
+           DISPLAY 'BATCH DRIVER STEPS SKIPPED: '
+               WS-STEPS-SKIPPED-COUNT
+           DISPLAY 'BATCH DRIVER STEPS FAILED: '
+               WS-STEPS-FAILED-COUNT
+           PERFORM 9100-WRITE-JOB-SUMMARY THRU 9100-EXIT
+           CLOSE STEP-CONTROL
+           CLOSE STEP-AUDIT
+           CLOSE STEP-ERROR-LOG
+           CLOSE STEP-CHECKPOINT
+           CLOSE JOB-SUMMARY.
+       9000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9100-WRITE-JOB-SUMMARY - write the one summary line for
+      * this run, giving the overall outcome and step counts in one
+      * place for the operator or the scheduler to pick up.
+      *-----------------------------------------------------------*
+       9100-WRITE-JOB-SUMMARY.
+           PERFORM 7100-STAMP-TIMESTAMP THRU 7100-EXIT
+           MOVE WS-JOB-START-TIMESTAMP TO JSM-START-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO JSM-END-TIMESTAMP
+           MOVE WS-STEPS-RUN-COUNT TO JSM-STEPS-RUN
+           MOVE WS-STEPS-SKIPPED-COUNT TO JSM-STEPS-SKIPPED
+           MOVE WS-STEPS-FAILED-COUNT TO JSM-STEPS-FAILED
+           IF WS-JOB-ABENDED
+               MOVE 'FAILED  ' TO JSM-JOB-OUTCOME
+           ELSE
+               MOVE 'SUCCESS ' TO JSM-JOB-OUTCOME
+           END-IF
+           WRITE JOB-SUMMARY-LINE FROM WS-JOB-SUMMARY-RECORD.
+       9100-EXIT.
+           EXIT.
