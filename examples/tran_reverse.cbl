@@ -0,0 +1,163 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      TRANRVSL
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-01-21
+      * DATE-COMPILED: 2026-01-21
+      *
+      * Reversal/void processing.  Reads a stream of reversal
+      * requests, each naming the UID of an already-posted
+      * TRANSACTION-RECORD and the new UID to give its reversal, and
+      * writes a new transaction to the transaction file that undoes
+      * it.  The original record is left exactly as posted - both it
+      * and the reversal are on file afterward - and the new record
+      * is picked up and balance-posted the next time TRANPOST runs.
+      *
+      * Modification History
+      *   2026-01-21  RLB  Initial version.
+      *   2026-01-22  RLB  ACCOUNT-HOLDER dropped from TRANSACTION-
+      *                    RECORD; no longer carried forward onto
+      *                    the reversal record.
+      *   2026-02-08  RLB  Tag reversal transactions with the
+      *                    current TRAN-RECORD-VERSION.
+      *   2026-02-09  RLB  2100-BUILD-REVERSAL now clears DESC before
+      *                    building it - STRING only overlays the
+      *                    bytes it supplies, so without a prior MOVE
+      *                    SPACES the reversal's DESC was carrying
+      *                    trailing bytes left over from the original
+      *                    transaction's own description.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANRVSL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT REVERSAL-REQUEST ASSIGN TO "TRANRVIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REVERSAL-REQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY "tranrec.cpy".
+
+       FD  REVERSAL-REQUEST.
+       01  REVERSAL-REQUEST-RECORD.
+           05  RVQ-ORIGINAL-UID        PIC 9(05).
+           05  RVQ-NEW-UID             PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS      PIC X(02).
+           88  WS-TF-OK                       VALUE '00'.
+       01  WS-REVERSAL-REQ-STATUS   PIC X(02).
+           88  WS-RQ-OK                       VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-REQUESTS              VALUE 'Y'.
+       01  WS-REVERSED-COUNT        PIC 9(07) VALUE ZERO.
+       01  WS-REJECTED-COUNT        PIC 9(07) VALUE ZERO.
+       01  WS-ORIGINAL-RECORD.
+           05  WS-ORIG-ACCOUNT-ID      PIC 9(07).
+           05  WS-ORIG-DESC            PIC X(25).
+           05  WS-ORIG-TRAN-TYPE       PIC X(02).
+           05  WS-ORIG-AMOUNT          PIC 9(06)V9(02).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-REVERSALS THRU 2000-EXIT
+               UNTIL WS-END-OF-REQUESTS
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O TRANSACTION-FILE
+           OPEN INPUT REVERSAL-REQUEST
+           IF NOT WS-TF-OK OR NOT WS-RQ-OK
+               DISPLAY 'UNABLE TO OPEN REVERSAL FILES'
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-REQUESTS TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-REVERSALS - look up the original transaction
+      * and, if found, write a new reversal transaction for it.
+      *-----------------------------------------------------------*
+       2000-PROCESS-REVERSALS.
+           READ REVERSAL-REQUEST
+               AT END
+                   SET WS-END-OF-REQUESTS TO TRUE
+               NOT AT END
+                   MOVE RVQ-ORIGINAL-UID TO UID
+                   READ TRANSACTION-FILE
+                       INVALID KEY
+                           ADD 1 TO WS-REJECTED-COUNT
+                           DISPLAY 'ORIGINAL UID NOT ON FILE: '
+                               RVQ-ORIGINAL-UID
+                       NOT INVALID KEY
+                           PERFORM 2100-BUILD-REVERSAL THRU 2100-EXIT
+                   END-READ
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-BUILD-REVERSAL - save the fields of the original
+      * record, then write a new transaction that applies the
+      * opposite effect, flagged with REVERSAL-OF-UID.
+      *-----------------------------------------------------------*
+       2100-BUILD-REVERSAL.
+           MOVE ACCOUNT-ID TO WS-ORIG-ACCOUNT-ID
+           MOVE DESC TO WS-ORIG-DESC
+           MOVE TRAN-TYPE TO WS-ORIG-TRAN-TYPE
+           MOVE AMOUNT TO WS-ORIG-AMOUNT
+
+           MOVE RVQ-NEW-UID TO UID
+           MOVE WS-ORIG-ACCOUNT-ID TO ACCOUNT-ID
+           MOVE SPACES TO DESC
+           STRING 'REVERSAL OF ' RVQ-ORIGINAL-UID
+               DELIMITED BY SIZE INTO DESC
+           MOVE WS-ORIG-AMOUNT TO AMOUNT
+           MOVE RVQ-ORIGINAL-UID TO REVERSAL-OF-UID
+           MOVE ZERO TO START-BALANCE
+           MOVE ZERO TO END-BALANCE
+           MOVE 01 TO TRAN-RECORD-VERSION
+           IF WS-ORIG-TRAN-TYPE = 'DE' OR 'IN'
+               MOVE 'WD' TO TRAN-TYPE
+           ELSE
+               MOVE 'DE' TO TRAN-TYPE
+           END-IF
+
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-REJECTED-COUNT
+                   DISPLAY 'DUPLICATE NEW UID, REVERSAL SKIPPED: '
+                       RVQ-NEW-UID
+               NOT INVALID KEY
+                   ADD 1 TO WS-REVERSED-COUNT
+                   DISPLAY 'REVERSAL POSTED FOR UID: '
+                       RVQ-ORIGINAL-UID
+           END-WRITE.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY 'REVERSALS POSTED: ' WS-REVERSED-COUNT
+           DISPLAY 'REVERSALS REJECTED: ' WS-REJECTED-COUNT
+           CLOSE TRANSACTION-FILE
+           CLOSE REVERSAL-REQUEST.
+       9000-EXIT.
+           EXIT.
