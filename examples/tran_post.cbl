@@ -0,0 +1,594 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      TRANPOST
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-01-18
+      * DATE-COMPILED: 2026-01-18
+      *
+      * Batch transaction-posting run.  Reads every TRANSACTION-
+      * RECORD on the transaction file loaded by STRUCT, posts it
+      * against the running balance of the matching ACCOUNT-ID, and
+      * writes a posting-log entry for each one.
+      *
+      * Modification History
+      *   2026-01-18  RLB  Initial version.
+      *   2026-01-20  RLB  Added a control-total card ahead of the
+      *                    run; the record count and amount total
+      *                    actually posted are checked against it at
+      *                    end of run and any mismatch is logged as
+      *                    an exception and fails the step.
+      *   2026-01-25  RLB  Added checkpoint/restart.  Every posted
+      *                    UID is appended to a checkpoint log; on
+      *                    the next run, posting resumes just past
+      *                    the highest UID already checkpointed
+      *                    instead of starting over.
+      *   2026-01-27  RLB  Added overdraft handling.  A withdrawal or
+      *                    fee that would take an account past its
+      *                    own overdraft limit is rejected instead of
+      *                    posted; one that goes negative but stays
+      *                    within the limit is posted and generates
+      *                    an overdraft-fee transaction for the next
+      *                    run to pick up, the same way STRUCT loads
+      *                    a record and TRANPOST posts it later.
+      *   2026-01-29  RLB  Posting now follows the account/UID order
+      *                    TRANSORT produces on the transaction
+      *                    sequence file instead of walking the
+      *                    transaction file in UID order, so an
+      *                    account's activity is always posted
+      *                    together.  Checkpoint/restart changed to
+      *                    match: the checkpoint log is counted
+      *                    rather than read for a highest UID, and
+      *                    that many entries are skipped on the
+      *                    transaction sequence file before posting
+      *                    resumes.
+      *   2026-02-08  RLB  Tag overdraft fee transactions with the
+      *                    current TRAN-RECORD-VERSION.
+      *   2026-02-08  RLB  Changed STOP RUN to GOBACK so the nightly
+      *                    batch chain can CALL this step instead of
+      *                    only running it standalone.
+      *   2026-02-08  RLB  Added a dedicated suspense file.  A
+      *                    transaction rejected for overdraft is now
+      *                    written there as well as to the posting
+      *                    log, so it can be pulled back out and
+      *                    resubmitted without searching the log.
+      *   2026-02-09  RLB  An account's overdraft limit is now only
+      *                    honored when the control card marks the
+      *                    run as supervisor-authorized; otherwise
+      *                    every account is treated as having no
+      *                    overdraft limit at all for this run.
+      *   2026-02-09  RLB  WS-TBL-BALANCE made signed to match
+      *                    END-BALANCE - it was dropping the sign of
+      *                    a permitted overdraft and corrupting the
+      *                    running balance for every later
+      *                    transaction against that account.
+      *   2026-02-09  RLB  A transaction carrying a TRAN-RECORD-
+      *                    VERSION this run doesn't recognize is now
+      *                    rejected to the suspense file instead of
+      *                    being posted as though it were written
+      *                    under the current layout.
+      *   2026-02-09  RLB  2050-POST-ONE-TRANSACTION now sets
+      *                    POSTED-STATUS and rewrites the record for
+      *                    a rejected transaction as well as a
+      *                    posted one, so downstream readers of the
+      *                    transaction file (GLEXTR, ACCTSTMT,
+      *                    BALRECON) can tell a rejected transaction
+      *                    apart from one actually posted.
+      *   2026-02-09  RLB  2960-WRITE-OVERDRAFT-FEE now clears DESC
+      *                    before building it - STRING only overlays
+      *                    the bytes it supplies, so without a prior
+      *                    MOVE SPACES the fee transaction's DESC was
+      *                    carrying trailing bytes from whatever was
+      *                    last in that record area.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANPOST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT POSTING-LOG ASSIGN TO "POSTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POSTING-LOG-STATUS.
+           SELECT CONTROL-CARD ASSIGN TO "TRANCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-CARD-STATUS.
+           SELECT CHECKPOINT-LOG ASSIGN TO "TRANCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ACCOUNT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT UID-SEQUENCE ASSIGN TO "UIDSEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UID-SEQ-STATUS.
+           SELECT TRANSACTION-SEQUENCE ASSIGN TO "TRANSEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-SEQ-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "TRANSUSP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY "tranrec.cpy".
+
+       FD  POSTING-LOG.
+       01  POSTING-LOG-LINE            PIC X(80).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-LINE               PIC X(80).
+
+       FD  CONTROL-CARD.
+       COPY "ctltotal.cpy".
+
+       FD  CHECKPOINT-LOG.
+       COPY "ckpt.cpy" REPLACING CHECKPOINT-RECORD
+           BY CHECKPOINT-LOG-RECORD.
+
+       FD  ACCOUNT-MASTER.
+       COPY "acctmst.cpy".
+
+       FD  UID-SEQUENCE.
+       COPY "uidseq.cpy" REPLACING UID-SEQUENCE-RECORD
+           BY UID-SEQUENCE-LOG-RECORD.
+
+       FD  TRANSACTION-SEQUENCE.
+       COPY "transeq.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS      PIC X(02).
+           88  WS-TF-OK                       VALUE '00'.
+       01  WS-POSTING-LOG-STATUS    PIC X(02).
+           88  WS-PLG-OK                      VALUE '00'.
+       01  WS-CONTROL-CARD-STATUS   PIC X(02).
+           88  WS-CC-OK                       VALUE '00'.
+       01  WS-CHECKPOINT-STATUS     PIC X(02).
+           88  WS-CKPT-OK                     VALUE '00'.
+           88  WS-CKPT-NOT-FOUND              VALUE '35'.
+       01  WS-ACCT-FILE-STATUS      PIC X(02).
+           88  WS-AF-OK                       VALUE '00'.
+       01  WS-UID-SEQ-STATUS        PIC X(02).
+           88  WS-SEQ-NOT-FOUND               VALUE '35'.
+       01  WS-TRAN-SEQ-STATUS       PIC X(02).
+           88  WS-TSQ-OK                      VALUE '00'.
+       01  WS-SUSPENSE-STATUS       PIC X(02).
+           88  WS-SUSP-OK                     VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-TRANSACTIONS          VALUE 'Y'.
+       01  WS-RESTART-COUNT         PIC 9(07) VALUE ZERO.
+       01  WS-SKIP-COUNT            PIC 9(07) VALUE ZERO.
+       01  WS-CKPT-EOF-SW           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-CHECKPOINTS           VALUE 'Y'.
+       01  WS-SEQ-EOF-SW            PIC X(01) VALUE 'N'.
+           88  WS-END-OF-SEQUENCE              VALUE 'Y'.
+       01  WS-NEXT-FEE-UID          PIC 9(05) VALUE ZERO.
+       01  WS-POSTED-COUNT          PIC 9(07) VALUE ZERO.
+       01  WS-REJECTED-COUNT        PIC 9(07) VALUE ZERO.
+       01  WS-FEE-COUNT             PIC 9(07) VALUE ZERO.
+       01  WS-ACTUAL-AMOUNT-TOTAL   PIC 9(09)V9(02) VALUE ZERO.
+       01  WS-CONTROL-MISMATCH-SW   PIC X(01) VALUE 'N'.
+           88  WS-CONTROL-MISMATCH            VALUE 'Y'.
+       01  WS-REJECT-SW             PIC X(01) VALUE 'N'.
+           88  WS-TRAN-REJECTED                VALUE 'Y'.
+       01  WS-REJECT-REASON         PIC X(30) VALUE SPACES.
+       01  WS-OVERDRAWN-SW          PIC X(01) VALUE 'N'.
+           88  WS-TRAN-OVERDRAWN                VALUE 'Y'.
+       01  WS-PROSPECTIVE-BALANCE   PIC S9(06)V9(02).
+       COPY "postlog.cpy" REPLACING POSTING-LOG-RECORD
+           BY WS-POSTING-LOG-RECORD.
+       COPY "suspfile.cpy" REPLACING SUSPENSE-RECORD
+           BY WS-SUSPENSE-RECORD.
+
+       01  WS-ACCOUNT-TABLE-ENTRIES PIC 9(04) VALUE ZERO.
+       01  WS-ACCOUNT-TABLE.
+           05  WS-ACCOUNT-ENTRY OCCURS 500 TIMES
+               INDEXED BY WS-ACCT-IDX.
+               10  WS-TBL-ACCOUNT-ID       PIC 9(07).
+               10  WS-TBL-BALANCE          PIC S9(06)V9(02).
+               10  WS-TBL-OVERDRAFT-LIMIT  PIC 9(06)V9(02).
+       01  WS-FOUND-SW              PIC X(01).
+           88  WS-ACCOUNT-FOUND               VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-POST-TRANSACTIONS THRU 2000-EXIT
+               UNTIL WS-END-OF-TRANSACTIONS
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-SEQUENCE
+           OPEN OUTPUT POSTING-LOG
+           OPEN OUTPUT SUSPENSE-FILE
+           OPEN INPUT CONTROL-CARD
+           OPEN INPUT ACCOUNT-MASTER
+           IF NOT WS-TF-OK OR NOT WS-TSQ-OK OR NOT WS-PLG-OK
+               OR NOT WS-SUSP-OK OR NOT WS-CC-OK OR NOT WS-AF-OK
+               DISPLAY 'UNABLE TO OPEN TRANSACTION FILES'
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-TRANSACTIONS TO TRUE
+           ELSE
+               READ CONTROL-CARD
+                   AT END
+                       DISPLAY 'MISSING CONTROL TOTAL CARD'
+                       MOVE 16 TO RETURN-CODE
+                       SET WS-END-OF-TRANSACTIONS TO TRUE
+               END-READ
+           END-IF
+           IF NOT WS-END-OF-TRANSACTIONS
+               PERFORM 1500-DETERMINE-RESTART-POINT THRU 1500-EXIT
+               PERFORM 1600-DETERMINE-NEXT-FEE-UID THRU 1600-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1500-DETERMINE-RESTART-POINT - count how many transactions
+      * an earlier run of this job already checkpointed, and skip
+      * that many entries on the transaction sequence file so
+      * already-posted records are not posted again.  Posting now
+      * follows TRANSORT's account/UID order rather than the
+      * transaction file's own UID order, so the skip is by position
+      * on the sequence file rather than a START on a key value.
+      *-----------------------------------------------------------*
+       1500-DETERMINE-RESTART-POINT.
+           OPEN INPUT CHECKPOINT-LOG
+           IF WS-CKPT-NOT-FOUND
+               MOVE ZERO TO WS-RESTART-COUNT
+           ELSE
+               PERFORM 1550-COUNT-CHECKPOINTS THRU 1550-EXIT
+               CLOSE CHECKPOINT-LOG
+           END-IF
+           IF WS-RESTART-COUNT > ZERO
+               DISPLAY 'RESUMING AFTER ' WS-RESTART-COUNT
+                   ' CHECKPOINTED TRANSACTIONS'
+               PERFORM 1580-SKIP-POSTED-TRANSACTIONS THRU 1580-EXIT
+           END-IF
+           OPEN EXTEND CHECKPOINT-LOG.
+       1500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1550-COUNT-CHECKPOINTS - count the transactions an earlier
+      * run of this job already posted and checkpointed.
+      *-----------------------------------------------------------*
+       1550-COUNT-CHECKPOINTS.
+           PERFORM 1560-READ-ONE-CHECKPOINT THRU 1560-EXIT
+               UNTIL WS-END-OF-CHECKPOINTS.
+       1550-EXIT.
+           EXIT.
+
+       1560-READ-ONE-CHECKPOINT.
+           READ CHECKPOINT-LOG
+               AT END
+                   SET WS-END-OF-CHECKPOINTS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RESTART-COUNT
+           END-READ.
+       1560-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1580-SKIP-POSTED-TRANSACTIONS - read past the entries on the
+      * transaction sequence file that an earlier run already
+      * posted.
+      *-----------------------------------------------------------*
+       1580-SKIP-POSTED-TRANSACTIONS.
+           MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT
+           PERFORM 1590-SKIP-ONE-TRANSACTION THRU 1590-EXIT
+               UNTIL WS-SKIP-COUNT = ZERO
+               OR WS-END-OF-TRANSACTIONS.
+       1580-EXIT.
+           EXIT.
+
+       1590-SKIP-ONE-TRANSACTION.
+           READ TRANSACTION-SEQUENCE
+               AT END
+                   DISPLAY 'NO TRANSACTIONS REMAIN AFTER RESTART'
+                   SET WS-END-OF-TRANSACTIONS TO TRUE
+               NOT AT END
+                   SUBTRACT 1 FROM WS-SKIP-COUNT
+           END-READ.
+       1590-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1600-DETERMINE-NEXT-FEE-UID - find the highest UID this
+      * program has issued for an overdraft fee, so new fee
+      * transactions get UIDs that have never been used.  The log is
+      * shared with any other batch program (such as INTCALC) that
+      * generates its own transactions, so every generator draws from
+      * the same sequence.
+      *-----------------------------------------------------------*
+       1600-DETERMINE-NEXT-FEE-UID.
+           OPEN INPUT UID-SEQUENCE
+           IF WS-SEQ-NOT-FOUND
+               MOVE 90000 TO WS-NEXT-FEE-UID
+           ELSE
+               PERFORM 1650-READ-ONE-SEQUENCE THRU 1650-EXIT
+                   UNTIL WS-END-OF-SEQUENCE
+               CLOSE UID-SEQUENCE
+           END-IF
+           OPEN EXTEND UID-SEQUENCE.
+       1600-EXIT.
+           EXIT.
+
+       1650-READ-ONE-SEQUENCE.
+           READ UID-SEQUENCE
+               AT END
+                   SET WS-END-OF-SEQUENCE TO TRUE
+               NOT AT END
+                   COMPUTE WS-NEXT-FEE-UID =
+                       SEQ-LAST-UID + 1
+           END-READ.
+       1650-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-POST-TRANSACTIONS - take the next key off the
+      * transaction sequence file (TRANSORT's account/UID order),
+      * read the matching transaction at random, and apply it to its
+      * account's running balance.
+      *-----------------------------------------------------------*
+       2000-POST-TRANSACTIONS.
+           MOVE 'N' TO WS-REJECT-SW
+           MOVE 'N' TO WS-OVERDRAWN-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           READ TRANSACTION-SEQUENCE
+               AT END
+                   SET WS-END-OF-TRANSACTIONS TO TRUE
+               NOT AT END
+                   MOVE TSQ-UID TO UID
+                   PERFORM 2050-POST-ONE-TRANSACTION THRU 2050-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2050-POST-ONE-TRANSACTION - read the transaction keyed by
+      * UID and apply it.
+      *-----------------------------------------------------------*
+       2050-POST-ONE-TRANSACTION.
+           READ TRANSACTION-FILE
+               INVALID KEY
+                   DISPLAY 'TRANSACTION NOT FOUND FOR UID: ' UID
+               NOT INVALID KEY
+                   IF NOT TRAN-RECORD-VERSION-1
+                       SET WS-TRAN-REJECTED TO TRUE
+                       MOVE 'UNRECOGNIZED RECORD VERSION'
+                           TO WS-REJECT-REASON
+                   ELSE
+                       PERFORM 2100-FIND-OR-ADD-ACCOUNT THRU 2100-EXIT
+                       PERFORM 2200-APPLY-TRANSACTION THRU 2200-EXIT
+                   END-IF
+                   IF WS-TRAN-REJECTED
+                       SET TRAN-POST-REJECTED TO TRUE
+                       REWRITE TRANSACTION-RECORD
+                       PERFORM 2800-WRITE-REJECT-LOG THRU 2800-EXIT
+                   ELSE
+                       SET TRAN-POSTED TO TRUE
+                       REWRITE TRANSACTION-RECORD
+                       PERFORM 2900-WRITE-POSTING-LOG THRU 2900-EXIT
+                       PERFORM 2950-WRITE-CHECKPOINT THRU 2950-EXIT
+                       IF WS-TRAN-OVERDRAWN
+                           PERFORM 2960-WRITE-OVERDRAFT-FEE
+                               THRU 2960-EXIT
+                       END-IF
+                   END-IF
+           END-READ.
+       2050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-FIND-OR-ADD-ACCOUNT - locate the running-balance table
+      * entry for this transaction's account, adding one the first
+      * time the account is seen.
+      *-----------------------------------------------------------*
+       2100-FIND-OR-ADD-ACCOUNT.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-ACCT-IDX TO 1
+           SEARCH WS-ACCOUNT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-TBL-ACCOUNT-ID (WS-ACCT-IDX) = ACCOUNT-ID
+                   SET WS-ACCOUNT-FOUND TO TRUE
+           END-SEARCH
+           IF NOT WS-ACCOUNT-FOUND
+               ADD 1 TO WS-ACCOUNT-TABLE-ENTRIES
+               SET WS-ACCT-IDX TO WS-ACCOUNT-TABLE-ENTRIES
+               MOVE ACCOUNT-ID TO WS-TBL-ACCOUNT-ID (WS-ACCT-IDX)
+               MOVE START-BALANCE TO WS-TBL-BALANCE (WS-ACCT-IDX)
+               MOVE ACCOUNT-ID TO ACCT-ACCOUNT-ID
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       MOVE ZERO TO
+                           WS-TBL-OVERDRAFT-LIMIT (WS-ACCT-IDX)
+                   NOT INVALID KEY
+                       MOVE ACCT-OVERDRAFT-LIMIT TO
+                           WS-TBL-OVERDRAFT-LIMIT (WS-ACCT-IDX)
+               END-READ
+               IF NOT CTL-SUPERVISOR-AUTHORIZED
+                   MOVE ZERO TO
+                       WS-TBL-OVERDRAFT-LIMIT (WS-ACCT-IDX)
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2200-APPLY-TRANSACTION - post the amount against the
+      * account's running balance according to TRAN-TYPE.
+      *-----------------------------------------------------------*
+       2200-APPLY-TRANSACTION.
+           MOVE WS-TBL-BALANCE (WS-ACCT-IDX) TO START-BALANCE
+           IF TRAN-TYPE = 'DE' OR 'IN'
+               COMPUTE END-BALANCE = START-BALANCE + AMOUNT
+               MOVE END-BALANCE TO WS-TBL-BALANCE (WS-ACCT-IDX)
+               ADD 1 TO WS-POSTED-COUNT
+               ADD AMOUNT TO WS-ACTUAL-AMOUNT-TOTAL
+           ELSE
+               COMPUTE WS-PROSPECTIVE-BALANCE = START-BALANCE - AMOUNT
+               IF WS-PROSPECTIVE-BALANCE < ZERO AND
+                   (WS-PROSPECTIVE-BALANCE * -1) >
+                   WS-TBL-OVERDRAFT-LIMIT (WS-ACCT-IDX)
+                   SET WS-TRAN-REJECTED TO TRUE
+                   MOVE 'OVERDRAFT LIMIT EXCEEDED' TO WS-REJECT-REASON
+               ELSE
+                   MOVE WS-PROSPECTIVE-BALANCE TO END-BALANCE
+                   MOVE END-BALANCE TO WS-TBL-BALANCE (WS-ACCT-IDX)
+                   ADD 1 TO WS-POSTED-COUNT
+                   ADD AMOUNT TO WS-ACTUAL-AMOUNT-TOTAL
+                   IF WS-PROSPECTIVE-BALANCE < ZERO
+                       SET WS-TRAN-OVERDRAWN TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2900-WRITE-POSTING-LOG
+      *-----------------------------------------------------------*
+       2900-WRITE-POSTING-LOG.
+           MOVE UID TO PLG-UID
+           MOVE ACCOUNT-ID TO PLG-ACCOUNT-ID
+           MOVE TRAN-TYPE TO PLG-TRAN-TYPE
+           MOVE AMOUNT TO PLG-AMOUNT
+           MOVE START-BALANCE TO PLG-START-BALANCE
+           MOVE END-BALANCE TO PLG-END-BALANCE
+           MOVE 'POSTED  ' TO PLG-RESULT
+           WRITE POSTING-LOG-LINE FROM WS-POSTING-LOG-RECORD.
+       2900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2800-WRITE-REJECT-LOG - log a transaction that was turned
+      * away because it would have taken the account past its
+      * overdraft limit.  The account's running balance is left
+      * untouched; the transaction file has already been marked
+      * POSTED-STATUS rejected by the caller.  The transaction goes
+      * to the suspense file as well as the posting log, so it can
+      * be corrected and resubmitted on a later run.
+      *-----------------------------------------------------------*
+       2800-WRITE-REJECT-LOG.
+           ADD 1 TO WS-REJECTED-COUNT
+           MOVE START-BALANCE TO END-BALANCE
+           MOVE UID TO PLG-UID
+           MOVE ACCOUNT-ID TO PLG-ACCOUNT-ID
+           MOVE TRAN-TYPE TO PLG-TRAN-TYPE
+           MOVE AMOUNT TO PLG-AMOUNT
+           MOVE START-BALANCE TO PLG-START-BALANCE
+           MOVE END-BALANCE TO PLG-END-BALANCE
+           MOVE 'REJECTED' TO PLG-RESULT
+           WRITE POSTING-LOG-LINE FROM WS-POSTING-LOG-RECORD
+           PERFORM 2850-WRITE-SUSPENSE-RECORD THRU 2850-EXIT.
+       2800-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2850-WRITE-SUSPENSE-RECORD - write the rejected transaction
+      * to the suspense file for manual review and resubmission.
+      *-----------------------------------------------------------*
+       2850-WRITE-SUSPENSE-RECORD.
+           MOVE UID TO SUS-UID
+           MOVE ACCOUNT-ID TO SUS-ACCOUNT-ID
+           MOVE TRAN-TYPE TO SUS-TRAN-TYPE
+           MOVE AMOUNT TO SUS-AMOUNT
+           MOVE START-BALANCE TO SUS-START-BALANCE
+           MOVE WS-REJECT-REASON TO SUS-REASON
+           WRITE SUSPENSE-LINE FROM WS-SUSPENSE-RECORD.
+       2850-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2950-WRITE-CHECKPOINT - record the UID just posted so a
+      * restart of this job knows not to post it again.
+      *-----------------------------------------------------------*
+       2950-WRITE-CHECKPOINT.
+           MOVE UID TO CKP-LAST-UID
+           WRITE CHECKPOINT-LOG-RECORD.
+       2950-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2960-WRITE-OVERDRAFT-FEE - a transaction that drove an
+      * account negative but within its limit earns an overdraft
+      * fee.  The fee is written as a new, unposted transaction for
+      * the next run of this program to pick up and apply, the same
+      * way STRUCT loads a record for TRANPOST to post later.
+      *-----------------------------------------------------------*
+       2960-WRITE-OVERDRAFT-FEE.
+           MOVE WS-NEXT-FEE-UID TO UID
+           ADD 1 TO WS-NEXT-FEE-UID
+           MOVE SPACES TO DESC
+           STRING 'OVERDRAFT FEE' DELIMITED BY SIZE INTO DESC
+           MOVE 'FE' TO TRAN-TYPE
+           MOVE 10.00 TO AMOUNT
+           MOVE ZERO TO START-BALANCE
+           MOVE ZERO TO END-BALANCE
+           MOVE ZERO TO REVERSAL-OF-UID
+           MOVE 01 TO TRAN-RECORD-VERSION
+           SET TRAN-UNPOSTED TO TRUE
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   DISPLAY 'UID COLLISION, OVERDRAFT FEE SKIPPED: '
+                       UID
+               NOT INVALID KEY
+                   ADD 1 TO WS-FEE-COUNT
+                   MOVE UID TO SEQ-LAST-UID
+                   WRITE UID-SEQUENCE-LOG-RECORD
+           END-WRITE.
+       2960-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-CHECK-CONTROL-TOTALS - compare what was actually
+      * posted against the control card read at start of run.
+      *-----------------------------------------------------------*
+       8000-CHECK-CONTROL-TOTALS.
+           IF WS-POSTED-COUNT NOT = CTL-RECORD-COUNT
+               OR WS-ACTUAL-AMOUNT-TOTAL NOT = CTL-AMOUNT-TOTAL
+               SET WS-CONTROL-MISMATCH TO TRUE
+               MOVE 'CONTROL TOTAL MISMATCH  ' TO WS-POSTING-LOG-RECORD
+               WRITE POSTING-LOG-LINE FROM WS-POSTING-LOG-RECORD
+               DISPLAY 'CONTROL TOTAL MISMATCH - EXPECTED COUNT: '
+                   CTL-RECORD-COUNT ' ACTUAL COUNT: ' WS-POSTED-COUNT
+               DISPLAY 'EXPECTED AMOUNT: ' CTL-AMOUNT-TOTAL
+                   ' ACTUAL AMOUNT: ' WS-ACTUAL-AMOUNT-TOTAL
+               MOVE 20 TO RETURN-CODE
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           PERFORM 8000-CHECK-CONTROL-TOTALS THRU 8000-EXIT
+           DISPLAY 'TRANSACTIONS POSTED: ' WS-POSTED-COUNT
+           DISPLAY 'TRANSACTIONS REJECTED FOR OVERDRAFT: '
+               WS-REJECTED-COUNT
+           DISPLAY 'OVERDRAFT FEES GENERATED: ' WS-FEE-COUNT
+           CLOSE TRANSACTION-FILE
+           CLOSE TRANSACTION-SEQUENCE
+           CLOSE POSTING-LOG
+           CLOSE SUSPENSE-FILE
+           CLOSE CONTROL-CARD
+           CLOSE CHECKPOINT-LOG
+           CLOSE ACCOUNT-MASTER
+           CLOSE UID-SEQUENCE.
+       9000-EXIT.
+           EXIT.
