@@ -0,0 +1,97 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      DCNOVRD
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-02-05
+      * DATE-COMPILED: 2026-02-05
+      *
+      * Records manual overrides of automated decisions reached by
+      * the approval programs (NESTEDIF, IFSIMPLE, and similar).
+      * Each override request - who is overriding it, the original
+      * outcome, the new outcome, and a reason code - is read from
+      * the override request file and appended, with a timestamp,
+      * to the override log, so audit can reconcile automated
+      * decisions against manual ones after the fact.
+      *
+      * Modification History
+      *   2026-02-05  RLB  Initial version.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCNOVRD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERRIDE-REQUEST ASSIGN TO "OVRREQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVR-REQUEST-STATUS.
+           SELECT OVERRIDE-LOG ASSIGN TO "OVRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVR-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OVERRIDE-REQUEST.
+       COPY "ovrreq.cpy".
+
+       FD  OVERRIDE-LOG.
+       01  OVERRIDE-LOG-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OVR-REQUEST-STATUS    PIC X(02).
+       01  WS-OVR-LOG-STATUS        PIC X(02).
+           88  WS-OLG-OK                     VALUE '00'.
+           88  WS-OLG-NOT-FOUND              VALUE '35'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-REQUESTS             VALUE 'Y'.
+       01  WS-CURRENT-TIMESTAMP     PIC 9(14).
+       01  WS-OVERRIDE-COUNT        PIC 9(05) VALUE ZERO.
+       COPY "ovrlog.cpy".
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+               UNTIL WS-END-OF-REQUESTS
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT OVERRIDE-REQUEST
+           OPEN EXTEND OVERRIDE-LOG
+           IF WS-OLG-NOT-FOUND
+               OPEN OUTPUT OVERRIDE-LOG
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-REQUEST.
+           READ OVERRIDE-REQUEST
+               AT END
+                   SET WS-END-OF-REQUESTS TO TRUE
+               NOT AT END
+                   PERFORM 2900-WRITE-OVERRIDE-LOG THRU 2900-EXIT
+                   ADD 1 TO WS-OVERRIDE-COUNT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2900-WRITE-OVERRIDE-LOG.
+           ACCEPT WS-CURRENT-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIMESTAMP(9:6) FROM TIME
+           MOVE OVQ-PROGRAM-NAME TO OVR-PROGRAM-NAME
+           MOVE OVQ-ORIGINAL-OUTCOME TO OVR-ORIGINAL-OUTCOME
+           MOVE OVQ-NEW-OUTCOME TO OVR-NEW-OUTCOME
+           MOVE OVQ-OVERRIDDEN-BY TO OVR-OVERRIDDEN-BY
+           MOVE OVQ-REASON-CODE TO OVR-REASON-CODE
+           MOVE WS-CURRENT-TIMESTAMP TO OVR-TIMESTAMP
+           WRITE OVERRIDE-LOG-LINE FROM OVERRIDE-LOG-RECORD.
+       2900-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           DISPLAY 'OVERRIDES RECORDED: ' WS-OVERRIDE-COUNT
+           CLOSE OVERRIDE-REQUEST
+           CLOSE OVERRIDE-LOG.
+       9000-EXIT.
+           EXIT.
