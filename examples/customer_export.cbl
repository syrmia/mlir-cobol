@@ -0,0 +1,113 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      CUSTEXP
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-02-08
+      * DATE-COMPILED: 2026-02-08
+      *
+      * Customer-record export utility.  Reads every record on the
+      * indexed CUSTOMER-MASTER file built by SimpleVariable and
+      * writes it out as one comma-delimited line per customer, so
+      * the record layout can be handed to downstream systems
+      * without them having to understand CUSTMST.CPY directly.
+      *
+      * Modification History
+      *   2026-02-08  RLB  Initial version.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+           SELECT CUSTOMER-EXPORT ASSIGN TO "CUSTEXP.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "custmst.cpy".
+
+       FD  CUSTOMER-EXPORT.
+       01  CUSTOMER-EXPORT-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-FILE-STATUS  PIC X(02).
+           88  WS-CM-OK                      VALUE '00'.
+       01  WS-EXPORT-STATUS         PIC X(02).
+           88  WS-CE-OK                      VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-CUSTOMERS            VALUE 'Y'.
+       01  WS-RECORD-COUNT          PIC 9(05) VALUE ZERO.
+       01  WS-EXPORT-RECORD.
+           05  WS-EX-CUSTOMER-ID    PIC 9(07).
+           05  FILLER               PIC X(01) VALUE ','.
+           05  WS-EX-NAME           PIC A(20).
+           05  FILLER               PIC X(01) VALUE ','.
+           05  WS-EX-AGE            PIC 9(02).
+           05  FILLER               PIC X(01) VALUE ','.
+           05  WS-EX-ACCOUNT-ID     PIC 9(07).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-CM-OK AND WS-CE-OK
+               PERFORM 2000-EXPORT-CUSTOMERS THRU 2000-EXIT
+                   UNTIL WS-END-OF-CUSTOMERS
+               DISPLAY 'CUSTOMERS EXPORTED: ' WS-RECORD-COUNT
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN OUTPUT CUSTOMER-EXPORT
+           IF NOT WS-CM-OK
+               DISPLAY 'UNABLE TO OPEN CUSTOMER-MASTER, STATUS '
+                   WS-CUSTOMER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF NOT WS-CE-OK
+               DISPLAY 'UNABLE TO OPEN CUSTOMER-EXPORT, STATUS '
+                   WS-EXPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-EXPORT-CUSTOMERS - write one delimited line per
+      * customer record on file.
+      *-----------------------------------------------------------*
+       2000-EXPORT-CUSTOMERS.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   SET WS-END-OF-CUSTOMERS TO TRUE
+               NOT AT END
+                   MOVE CUM-CUSTOMER-ID TO WS-EX-CUSTOMER-ID
+                   MOVE CUM-NAME TO WS-EX-NAME
+                   MOVE CUM-AGE TO WS-EX-AGE
+                   MOVE CUM-ACCOUNT-ID TO WS-EX-ACCOUNT-ID
+                   WRITE CUSTOMER-EXPORT-LINE FROM WS-EXPORT-RECORD
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE CUSTOMER-MASTER
+           CLOSE CUSTOMER-EXPORT.
+       9000-EXIT.
+           EXIT.
