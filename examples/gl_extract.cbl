@@ -0,0 +1,209 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      GLEXTR
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-01-28
+      * DATE-COMPILED: 2026-01-28
+      *
+      * Nightly general ledger extract.  Sorts every posted
+      * TRANSACTION-RECORD by TRAN-TYPE and the category of the
+      * account it was posted against, and writes one summary line
+      * per TRAN-TYPE/category combination carrying the total of the
+      * AMOUNTs posted, in a format the general ledger system can
+      * load directly instead of month-end totals being re-keyed by
+      * hand.  Intended to run after TRANPOST has finished the day's
+      * posting.
+      *
+      * Modification History
+      *   2026-01-28  RLB  Initial version.
+      *   2026-02-08  RLB  Changed STOP RUN to GOBACK so the nightly
+      *                    batch chain can CALL this step instead of
+      *                    only running it standalone.
+      *   2026-02-09  RLB  2100-READ-AND-RELEASE now skips a record
+      *                    whose POSTED-STATUS is not posted - a
+      *                    transaction TRANPOST rejected for
+      *                    overdraft was being summed into the feed
+      *                    the same as a real posting.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXTR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ACCOUNT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO "GLSORT"
+               FILE STATUS IS WS-SORT-STATUS.
+           SELECT GL-FEED-FILE ASSIGN TO "GLFEED.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FEED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY "tranrec.cpy".
+
+       FD  ACCOUNT-MASTER.
+       COPY "acctmst.cpy".
+
+       SD  SORT-WORK.
+       01  SORT-WORK-RECORD.
+           05  SW-TRAN-TYPE            PIC X(02).
+           05  SW-CATEGORY             PIC X(02).
+           05  SW-AMOUNT               PIC 9(06)V9(02).
+
+       FD  GL-FEED-FILE.
+       01  GL-FEED-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS      PIC X(02).
+           88  WS-TF-OK                       VALUE '00'.
+       01  WS-ACCT-FILE-STATUS      PIC X(02).
+           88  WS-AF-OK                       VALUE '00'.
+       01  WS-SORT-STATUS           PIC X(02).
+       01  WS-GL-FEED-STATUS        PIC X(02).
+           88  WS-GF-OK                       VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-SORT                 VALUE 'Y'.
+       01  WS-FIRST-TIME-SW         PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-RECORD-FOR-GROUP       VALUE 'Y'.
+       01  WS-CURRENT-TRAN-TYPE     PIC X(02).
+       01  WS-CURRENT-CATEGORY      PIC X(02).
+       COPY "glfeed.cpy" REPLACING GL-FEED-RECORD
+           BY WS-GL-FEED-RECORD.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-TRAN-TYPE SW-CATEGORY
+               INPUT PROCEDURE IS 2000-LOAD-SORT-WORK
+               OUTPUT PROCEDURE IS 3000-PRODUCE-EXTRACT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT ACCOUNT-MASTER
+           OPEN OUTPUT GL-FEED-FILE
+           IF NOT WS-AF-OK OR NOT WS-GF-OK
+               DISPLAY 'UNABLE TO OPEN GL EXTRACT FILES'
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-SORT TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-LOAD-SORT-WORK - feed every posted transaction to the
+      * sort, tagged with the category of the account it belongs to.
+      *-----------------------------------------------------------*
+       2000-LOAD-SORT-WORK.
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TF-OK
+               DISPLAY 'UNABLE TO OPEN TRANSACTION FILE'
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-SORT TO TRUE
+           ELSE
+               PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+                   UNTIL WS-END-OF-SORT
+           END-IF
+           CLOSE TRANSACTION-FILE.
+
+       2100-READ-AND-RELEASE.
+           READ TRANSACTION-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+               NOT AT END
+                   IF TRAN-POSTED
+                       PERFORM 2150-LOOKUP-CATEGORY THRU 2150-EXIT
+                       MOVE TRAN-TYPE TO SW-TRAN-TYPE
+                       MOVE AMOUNT TO SW-AMOUNT
+                       RELEASE SORT-WORK-RECORD
+                   END-IF
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2150-LOOKUP-CATEGORY - find the category of the account this
+      * transaction was posted against, defaulting to retail if the
+      * account cannot be found on the master.
+      *-----------------------------------------------------------*
+       2150-LOOKUP-CATEGORY.
+           MOVE ACCOUNT-ID TO ACCT-ACCOUNT-ID
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE 'RT' TO SW-CATEGORY
+               NOT INVALID KEY
+                   MOVE ACCT-CATEGORY TO SW-CATEGORY
+           END-READ.
+       2150-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-PRODUCE-EXTRACT - summarize the sorted transactions,
+      * one GL feed line per TRAN-TYPE/category combination.
+      *-----------------------------------------------------------*
+       3000-PRODUCE-EXTRACT.
+           MOVE 'Y' TO WS-FIRST-TIME-SW
+           MOVE 'N' TO WS-EOF-SW
+           PERFORM 3100-RETURN-AND-ACCUMULATE THRU 3100-EXIT
+               UNTIL WS-END-OF-SORT
+           IF NOT WS-FIRST-RECORD-FOR-GROUP
+               PERFORM 3900-WRITE-GL-LINE THRU 3900-EXIT
+           END-IF.
+
+       3100-RETURN-AND-ACCUMULATE.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+               NOT AT END
+                   IF WS-FIRST-RECORD-FOR-GROUP
+                       MOVE SW-TRAN-TYPE TO WS-CURRENT-TRAN-TYPE
+                       MOVE SW-CATEGORY TO WS-CURRENT-CATEGORY
+                       MOVE ZERO TO GLF-AMOUNT-TOTAL
+                       MOVE 'N' TO WS-FIRST-TIME-SW
+                   END-IF
+                   IF SW-TRAN-TYPE NOT = WS-CURRENT-TRAN-TYPE
+                       OR SW-CATEGORY NOT = WS-CURRENT-CATEGORY
+                       PERFORM 3900-WRITE-GL-LINE THRU 3900-EXIT
+                       MOVE SW-TRAN-TYPE TO WS-CURRENT-TRAN-TYPE
+                       MOVE SW-CATEGORY TO WS-CURRENT-CATEGORY
+                       MOVE ZERO TO GLF-AMOUNT-TOTAL
+                   END-IF
+                   ADD SW-AMOUNT TO GLF-AMOUNT-TOTAL
+           END-RETURN.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3900-WRITE-GL-LINE - print the accumulated total for one
+      * TRAN-TYPE/category combination and start the next group.
+      *-----------------------------------------------------------*
+       3900-WRITE-GL-LINE.
+           MOVE WS-CURRENT-TRAN-TYPE TO GLF-TRAN-TYPE
+           MOVE WS-CURRENT-CATEGORY TO GLF-CATEGORY
+           WRITE GL-FEED-LINE FROM WS-GL-FEED-RECORD.
+       3900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE ACCOUNT-MASTER
+           CLOSE GL-FEED-FILE.
+       9000-EXIT.
+           EXIT.
