@@ -0,0 +1,163 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      CUSTRPT
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-02-08
+      * DATE-COMPILED: 2026-02-08
+      *
+      * Paginated customer listing.  Reads every record on the
+      * indexed CUSTOMER-MASTER file and prints it with page
+      * headers, a page break after a fixed number of detail lines,
+      * and a final record count, suitable for handing to branch
+      * management.
+      *
+      * Modification History
+      *   2026-02-08  RLB  Initial version.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+           SELECT CUSTOMER-REPORT ASSIGN TO "CUSTRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "custmst.cpy".
+
+       FD  CUSTOMER-REPORT.
+       01  CUSTOMER-REPORT-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-FILE-STATUS  PIC X(02).
+           88  WS-CM-OK                      VALUE '00'.
+       01  WS-REPORT-STATUS         PIC X(02).
+           88  WS-CR-OK                      VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-CUSTOMERS            VALUE 'Y'.
+       01  WS-LINE-COUNT            PIC 9(02) VALUE ZERO.
+       01  WS-LINES-PER-PAGE        PIC 9(02) VALUE 20.
+       01  WS-PAGE-NUMBER           PIC 9(04) VALUE ZERO.
+       01  WS-RECORD-COUNT          PIC 9(05) VALUE ZERO.
+       01  WS-HEADING-LINE-1.
+           05  FILLER               PIC X(24) VALUE
+               'CUSTOMER MASTER LISTING'.
+           05  FILLER               PIC X(11) VALUE SPACES.
+           05  FILLER               PIC X(05) VALUE 'PAGE '.
+           05  WS-HL-PAGE-NUMBER    PIC ZZZ9.
+       01  WS-HEADING-LINE-2.
+           05  FILLER               PIC X(11) VALUE 'CUSTOMER ID'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE 'NAME'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(03) VALUE 'AGE'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(10) VALUE 'ACCOUNT ID'.
+       01  WS-DETAIL-LINE.
+           05  WS-DL-CUSTOMER-ID    PIC 9(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-NAME           PIC A(20).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-AGE            PIC 9(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-DL-ACCOUNT-ID     PIC 9(07).
+       01  WS-TOTAL-LINE.
+           05  FILLER               PIC X(24) VALUE
+               'TOTAL CUSTOMERS LISTED: '.
+           05  WS-TL-COUNT          PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-CM-OK AND WS-CR-OK
+               PERFORM 2000-LIST-CUSTOMERS THRU 2000-EXIT
+                   UNTIL WS-END-OF-CUSTOMERS
+               PERFORM 3000-WRITE-TOTAL THRU 3000-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open the files and print the first page
+      * heading.
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN OUTPUT CUSTOMER-REPORT
+           IF NOT WS-CM-OK
+               DISPLAY 'UNABLE TO OPEN CUSTOMER-MASTER, STATUS '
+                   WS-CUSTOMER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF NOT WS-CR-OK
+               DISPLAY 'UNABLE TO OPEN CUSTOMER-REPORT, STATUS '
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF WS-CM-OK AND WS-CR-OK
+               PERFORM 1100-WRITE-PAGE-HEADING THRU 1100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1100-WRITE-PAGE-HEADING - start a new page.
+      *-----------------------------------------------------------*
+       1100-WRITE-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-HL-PAGE-NUMBER
+           WRITE CUSTOMER-REPORT-LINE FROM WS-HEADING-LINE-1
+           WRITE CUSTOMER-REPORT-LINE FROM WS-HEADING-LINE-2
+           MOVE ZERO TO WS-LINE-COUNT.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-LIST-CUSTOMERS - print one detail line per customer,
+      * breaking to a new page once WS-LINES-PER-PAGE is reached.
+      *-----------------------------------------------------------*
+       2000-LIST-CUSTOMERS.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   SET WS-END-OF-CUSTOMERS TO TRUE
+               NOT AT END
+                   IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       PERFORM 1100-WRITE-PAGE-HEADING THRU 1100-EXIT
+                   END-IF
+                   MOVE CUM-CUSTOMER-ID TO WS-DL-CUSTOMER-ID
+                   MOVE CUM-NAME TO WS-DL-NAME
+                   MOVE CUM-AGE TO WS-DL-AGE
+                   MOVE CUM-ACCOUNT-ID TO WS-DL-ACCOUNT-ID
+                   WRITE CUSTOMER-REPORT-LINE FROM WS-DETAIL-LINE
+                   ADD 1 TO WS-LINE-COUNT
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-WRITE-TOTAL - print the final record count.
+      *-----------------------------------------------------------*
+       3000-WRITE-TOTAL.
+           MOVE WS-RECORD-COUNT TO WS-TL-COUNT
+           WRITE CUSTOMER-REPORT-LINE FROM WS-TOTAL-LINE.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE CUSTOMER-MASTER
+           CLOSE CUSTOMER-REPORT.
+       9000-EXIT.
+           EXIT.
