@@ -0,0 +1,293 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      INTCALC
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-01-26
+      * DATE-COMPILED: 2026-01-26
+      *
+      * Interest accrual run.  Sorts the transaction file to find
+      * each account's current balance (the END-BALANCE of its most
+      * recently posted transaction), then for every account on the
+      * account master carrying an interest rate, generates a new
+      * TRAN-TYPE 'IN' transaction for the interest earned.  The new
+      * transactions are left unposted, the same way STRUCT loads
+      * them, for TRANPOST to pick up and apply on its next run.
+      *
+      * Modification History
+      *   2026-01-26  RLB  Initial version.
+      *   2026-02-08  RLB  Tag interest accrual transactions with
+      *                    the current TRAN-RECORD-VERSION.
+      *   2026-02-09  RLB  SW-END-BALANCE/WS-TBL-BALANCE made signed
+      *                    to match END-BALANCE, so an overdrawn
+      *                    account's negative balance is recognized
+      *                    as such instead of being treated as a
+      *                    positive balance eligible for interest.
+      *   2026-02-09  RLB  2100-READ-AND-RELEASE now skips a record
+      *                    whose POSTED-STATUS is not posted, the
+      *                    same guard already used by GLEXTR, ACCTSTMT,
+      *                    and BALRECON - an unposted fee or interest
+      *                    transaction (END-BALANCE always ZERO) was
+      *                    being picked up as an account's latest
+      *                    balance and could zero out or otherwise
+      *                    corrupt the balance interest is computed
+      *                    against.
+      *   2026-02-09  RLB  4100-POST-INTEREST now clears DESC before
+      *                    building it - STRING only overlays the
+      *                    bytes it supplies, so without a prior MOVE
+      *                    SPACES the interest transaction's DESC was
+      *                    carrying trailing bytes from whatever was
+      *                    last in that record area.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTCALC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ACCOUNT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO "INTSORT"
+               FILE STATUS IS WS-SORT-STATUS.
+           SELECT UID-SEQUENCE ASSIGN TO "UIDSEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UID-SEQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY "tranrec.cpy".
+
+       FD  ACCOUNT-MASTER.
+       COPY "acctmst.cpy".
+
+       SD  SORT-WORK.
+       01  SORT-WORK-RECORD.
+           05  SW-ACCOUNT-ID           PIC 9(07).
+           05  SW-UID                  PIC 9(05).
+           05  SW-END-BALANCE          PIC S9(06)V9(02).
+
+       FD  UID-SEQUENCE.
+       COPY "uidseq.cpy" REPLACING UID-SEQUENCE-RECORD
+           BY UID-SEQUENCE-LOG-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS      PIC X(02).
+           88  WS-TF-OK                       VALUE '00'.
+       01  WS-ACCT-FILE-STATUS      PIC X(02).
+           88  WS-AF-OK                       VALUE '00'.
+       01  WS-SORT-STATUS           PIC X(02).
+       01  WS-UID-SEQ-STATUS        PIC X(02).
+           88  WS-SEQ-NOT-FOUND               VALUE '35'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-SORT                  VALUE 'Y'.
+       01  WS-ACCT-EOF-SW           PIC X(01) VALUE 'N'.
+           88  WS-END-OF-ACCOUNTS               VALUE 'Y'.
+       01  WS-SEQ-EOF-SW            PIC X(01) VALUE 'N'.
+           88  WS-END-OF-SEQUENCE               VALUE 'Y'.
+       01  WS-NEXT-UID              PIC 9(05) VALUE ZERO.
+       01  WS-ACCRUED-COUNT         PIC 9(07) VALUE ZERO.
+
+       01  WS-BALANCE-TABLE-ENTRIES PIC 9(04) VALUE ZERO.
+       01  WS-BALANCE-TABLE.
+           05  WS-BALANCE-ENTRY OCCURS 500 TIMES
+               INDEXED BY WS-BAL-IDX.
+               10  WS-TBL-ACCOUNT-ID   PIC 9(07).
+               10  WS-TBL-BALANCE      PIC S9(06)V9(02).
+       01  WS-FOUND-SW              PIC X(01).
+           88  WS-BALANCE-FOUND               VALUE 'Y'.
+       01  WS-FIRST-TIME-SW         PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-BALANCE-RECORD         VALUE 'Y'.
+       01  WS-CURRENT-ACCOUNT-ID    PIC 9(07).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-ACCOUNT-ID SW-UID
+               INPUT PROCEDURE IS 2000-LOAD-SORT-WORK
+               OUTPUT PROCEDURE IS 3000-BUILD-BALANCE-TABLE
+           PERFORM 4000-ACCRUE-INTEREST THRU 4000-EXIT
+               UNTIL WS-END-OF-ACCOUNTS
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O TRANSACTION-FILE
+           OPEN INPUT ACCOUNT-MASTER
+           IF NOT WS-TF-OK OR NOT WS-AF-OK
+               DISPLAY 'UNABLE TO OPEN INTEREST RUN FILES'
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-ACCOUNTS TO TRUE
+           ELSE
+               PERFORM 1500-DETERMINE-NEXT-UID THRU 1500-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1500-DETERMINE-NEXT-UID - find the highest UID this program
+      * has issued before, so new interest transactions get UIDs
+      * that have never been used.
+      *-----------------------------------------------------------*
+       1500-DETERMINE-NEXT-UID.
+           OPEN INPUT UID-SEQUENCE
+           IF WS-SEQ-NOT-FOUND
+               MOVE 90000 TO WS-NEXT-UID
+           ELSE
+               PERFORM 1550-READ-ONE-SEQUENCE THRU 1550-EXIT
+                   UNTIL WS-END-OF-SEQUENCE
+               CLOSE UID-SEQUENCE
+           END-IF
+           OPEN EXTEND UID-SEQUENCE.
+       1500-EXIT.
+           EXIT.
+
+       1550-READ-ONE-SEQUENCE.
+           READ UID-SEQUENCE
+               AT END
+                   SET WS-END-OF-SEQUENCE TO TRUE
+               NOT AT END
+                   COMPUTE WS-NEXT-UID =
+                       SEQ-LAST-UID + 1
+           END-READ.
+       1550-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-LOAD-SORT-WORK - feed every posted transaction to the
+      * sort, ordered by account and then by UID.
+      *-----------------------------------------------------------*
+       2000-LOAD-SORT-WORK.
+           PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+               UNTIL WS-END-OF-SORT.
+
+       2100-READ-AND-RELEASE.
+           READ TRANSACTION-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+               NOT AT END
+                   IF TRAN-POSTED
+                       MOVE ACCOUNT-ID TO SW-ACCOUNT-ID
+                       MOVE UID TO SW-UID
+                       MOVE END-BALANCE TO SW-END-BALANCE
+                       RELEASE SORT-WORK-RECORD
+                   END-IF
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-BUILD-BALANCE-TABLE - keep the balance of the last
+      * transaction seen for each account.
+      *-----------------------------------------------------------*
+       3000-BUILD-BALANCE-TABLE.
+           MOVE 'N' TO WS-EOF-SW
+           MOVE 'Y' TO WS-FIRST-TIME-SW
+           PERFORM 3100-RETURN-AND-ACCUMULATE THRU 3100-EXIT
+               UNTIL WS-END-OF-SORT.
+
+      *-----------------------------------------------------------*
+      * 3100-RETURN-AND-ACCUMULATE - since the sort orders each
+      * account's transactions by UID, the last record returned for
+      * an account carries its current balance; a new table entry is
+      * only added on a change of account.
+      *-----------------------------------------------------------*
+       3100-RETURN-AND-ACCUMULATE.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+               NOT AT END
+                   IF WS-FIRST-BALANCE-RECORD
+                       OR SW-ACCOUNT-ID NOT = WS-CURRENT-ACCOUNT-ID
+                       MOVE 'N' TO WS-FIRST-TIME-SW
+                       MOVE SW-ACCOUNT-ID TO WS-CURRENT-ACCOUNT-ID
+                       ADD 1 TO WS-BALANCE-TABLE-ENTRIES
+                       SET WS-BAL-IDX TO WS-BALANCE-TABLE-ENTRIES
+                       MOVE SW-ACCOUNT-ID TO
+                           WS-TBL-ACCOUNT-ID (WS-BAL-IDX)
+                   END-IF
+                   MOVE SW-END-BALANCE TO
+                       WS-TBL-BALANCE (WS-BAL-IDX)
+           END-RETURN.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4000-ACCRUE-INTEREST - for each account carrying a rate,
+      * generate an interest transaction against its current
+      * balance.
+      *-----------------------------------------------------------*
+       4000-ACCRUE-INTEREST.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   SET WS-END-OF-ACCOUNTS TO TRUE
+               NOT AT END
+                   IF ACCT-INTEREST-RATE > ZERO
+                       PERFORM 4100-POST-INTEREST THRU 4100-EXIT
+                   END-IF
+           END-READ.
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4100-POST-INTEREST - look up the account's current balance
+      * and write an interest transaction for it.
+      *-----------------------------------------------------------*
+       4100-POST-INTEREST.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-BAL-IDX TO 1
+           SEARCH WS-BALANCE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-TBL-ACCOUNT-ID (WS-BAL-IDX) =
+                   ACCT-ACCOUNT-ID
+                   SET WS-BALANCE-FOUND TO TRUE
+           END-SEARCH
+           IF WS-BALANCE-FOUND AND WS-TBL-BALANCE (WS-BAL-IDX) > ZERO
+               MOVE WS-NEXT-UID TO UID
+               ADD 1 TO WS-NEXT-UID
+               MOVE ACCT-ACCOUNT-ID TO ACCOUNT-ID
+               MOVE SPACES TO DESC
+               STRING 'INTEREST ACCRUAL' DELIMITED BY SIZE INTO DESC
+               MOVE 'IN' TO TRAN-TYPE
+               COMPUTE AMOUNT ROUNDED =
+                   WS-TBL-BALANCE (WS-BAL-IDX) * ACCT-INTEREST-RATE
+               MOVE ZERO TO START-BALANCE
+               MOVE ZERO TO END-BALANCE
+               MOVE ZERO TO REVERSAL-OF-UID
+               MOVE 01 TO TRAN-RECORD-VERSION
+               WRITE TRANSACTION-RECORD
+                   INVALID KEY
+                       DISPLAY 'UID COLLISION, INTEREST SKIPPED: '
+                           UID
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ACCRUED-COUNT
+                       MOVE UID TO SEQ-LAST-UID
+                       WRITE UID-SEQUENCE-LOG-RECORD
+               END-WRITE
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY 'INTEREST TRANSACTIONS GENERATED: '
+               WS-ACCRUED-COUNT
+           CLOSE TRANSACTION-FILE
+           CLOSE ACCOUNT-MASTER
+           CLOSE UID-SEQUENCE.
+       9000-EXIT.
+           EXIT.
