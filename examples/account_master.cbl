@@ -0,0 +1,98 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      ACCTMAST
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-01-22
+      * DATE-COMPILED: 2026-01-22
+      *
+      * Loads incoming account records (ACCT-INPUT) into the indexed
+      * account master file, keyed on ACCT-ACCOUNT-ID.  This is the
+      * file TRANSACTION-RECORD's ACCOUNT-ID now points at instead
+      * of repeating the holder name on every transaction.
+      *
+      * Modification History
+      *   2026-01-22  RLB  Initial version.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMAST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ACCOUNT-ID
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+           SELECT ACCT-INPUT ASSIGN TO "ACCTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCT-INPUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       COPY "acctmst.cpy".
+
+       FD  ACCT-INPUT.
+       COPY "acctmst.cpy" REPLACING ACCOUNT-MASTER-RECORD
+           BY ACCT-INPUT-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS      PIC X(02).
+           88  WS-AF-OK                       VALUE '00'.
+       01  WS-ACCT-INPUT-STATUS     PIC X(02).
+           88  WS-AI-OK                       VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-INPUT                VALUE 'Y'.
+       01  WS-RECORD-COUNT          PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-LOAD-ACCOUNTS THRU 2000-EXIT
+               UNTIL WS-END-OF-INPUT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT ACCT-INPUT
+           OPEN I-O ACCOUNT-MASTER
+           IF NOT WS-AI-OK OR NOT WS-AF-OK
+               DISPLAY 'UNABLE TO OPEN ACCOUNT MASTER FILES'
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-INPUT TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-LOAD-ACCOUNTS - read one incoming account and write or
+      * refresh its entry on the account master file.
+      *-----------------------------------------------------------*
+       2000-LOAD-ACCOUNTS.
+           READ ACCT-INPUT
+               AT END
+                   SET WS-END-OF-INPUT TO TRUE
+               NOT AT END
+                   MOVE ACCT-INPUT-RECORD TO ACCOUNT-MASTER-RECORD
+                   WRITE ACCOUNT-MASTER-RECORD
+                       INVALID KEY
+                           REWRITE ACCOUNT-MASTER-RECORD
+                   END-WRITE
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY 'ACCOUNTS LOADED: ' WS-RECORD-COUNT
+           CLOSE ACCT-INPUT
+           CLOSE ACCOUNT-MASTER.
+       9000-EXIT.
+           EXIT.
