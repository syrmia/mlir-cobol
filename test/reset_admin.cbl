@@ -0,0 +1,206 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      RESETADM
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-01-12
+      * DATE-COMPILED: 2026-01-12
+      *
+      * Supervisor job that reviews the password-reset queue that
+      * LOGINCHECK writes to and, on approval, replaces the stored
+      * password and clears the lockout/failed-count on USER-MASTER.
+      * Also the supervisor's entry point for onboarding a new
+      * operator onto USER-MASTER and deactivating one who has left,
+      * so those accounts can be managed without a code change.
+      *
+      * Modification History
+      *   2026-01-12  RLB  Initial version.
+      *   2026-02-09  RLB  Added ONBOARD and DEACTIVATE commands so a
+      *                    supervisor can add a new operator to
+      *                    USER-MASTER or retire one, the same way
+      *                    REVIEW already handles the reset queue -
+      *                    until now the only way onto or off of
+      *                    USER-MASTER was editing the file by hand.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESETADM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PASSWORD-RESET-QUEUE ASSIGN TO "RESETQ"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRQ-USERNAME
+               FILE STATUS IS WS-RESET-QUEUE-STATUS.
+           SELECT USER-MASTER ASSIGN TO "USRMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-USERNAME
+               FILE STATUS IS WS-USER-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PASSWORD-RESET-QUEUE.
+       COPY "resetq.cpy".
+
+       FD  USER-MASTER.
+       COPY "usrmst.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-USER-MASTER-STATUS    PIC X(02).
+           88  WS-UM-OK                       VALUE '00'.
+       01  WS-RESET-QUEUE-STATUS    PIC X(02).
+           88  WS-PRQ-OK                      VALUE '00'.
+           88  WS-PRQ-EOF                     VALUE '10'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-QUEUE                VALUE 'Y'.
+       01  WS-DECISION              PIC X(01).
+       01  WS-NEW-PASSWORD          PIC X(20).
+       01  WS-TODAY-DATE            PIC 9(08).
+       01  WS-COMMAND               PIC X(09).
+       01  WS-DONE-SW               PIC X(01) VALUE 'N'.
+           88  WS-DONE                       VALUE 'Y'.
+       01  WS-LEVEL-ENTRY           PIC X(01).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2500-PROCESS-COMMAND THRU 2500-EXIT
+               UNTIL WS-DONE
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O PASSWORD-RESET-QUEUE
+           OPEN I-O USER-MASTER
+           IF NOT WS-PRQ-OK OR NOT WS-UM-OK
+               DISPLAY 'UNABLE TO OPEN QUEUE OR USER-MASTER'
+               MOVE 16 TO RETURN-CODE
+               SET WS-DONE TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2500-PROCESS-COMMAND - prompt for and dispatch one
+      * supervisor command.
+      *-----------------------------------------------------------*
+       2500-PROCESS-COMMAND.
+           DISPLAY 'Enter command (REVIEW/ONBOARD/DEACTIVATE/EXIT): '
+           ACCEPT WS-COMMAND
+           EVALUATE WS-COMMAND
+               WHEN 'REVIEW'
+                   MOVE 'N' TO WS-EOF-SW
+                   PERFORM 2000-REVIEW-QUEUE THRU 2000-EXIT
+                       UNTIL WS-END-OF-QUEUE
+               WHEN 'ONBOARD'
+                   PERFORM 3000-ONBOARD-USER THRU 3000-EXIT
+               WHEN 'DEACTIVATE'
+                   PERFORM 4000-DEACTIVATE-USER THRU 4000-EXIT
+               WHEN 'EXIT'
+                   SET WS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'Unrecognized command.'
+           END-EVALUATE.
+       2500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-REVIEW-QUEUE - present each pending reset request to
+      * the supervisor one at a time for approval or denial.
+      *-----------------------------------------------------------*
+       2000-REVIEW-QUEUE.
+           READ PASSWORD-RESET-QUEUE NEXT RECORD
+               AT END
+                   SET WS-END-OF-QUEUE TO TRUE
+           END-READ
+           IF NOT WS-END-OF-QUEUE AND PRQ-PENDING
+               DISPLAY 'Pending reset for: ' PRQ-USERNAME
+               DISPLAY 'Requested at: ' PRQ-REQUEST-TIMESTAMP
+               DISPLAY 'Approve? (Y/N): '
+               ACCEPT WS-DECISION
+               IF WS-DECISION = 'Y' OR WS-DECISION = 'y'
+                   MOVE PRQ-USERNAME TO USR-USERNAME
+                   READ USER-MASTER
+                       INVALID KEY
+                           DISPLAY 'NO SUCH USER ON USER-MASTER'
+                   NOT INVALID KEY
+                       DISPLAY 'Enter new password for user: '
+                       ACCEPT WS-NEW-PASSWORD
+                       MOVE WS-NEW-PASSWORD TO USR-PASSWORD
+                       ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+                       MOVE WS-TODAY-DATE TO USR-PWD-CHANGED-DT
+                       MOVE ZERO TO USR-FAILED-COUNT
+                       SET USR-ACTIVE TO TRUE
+                       REWRITE USER-MASTER-RECORD
+                       SET PRQ-APPROVED TO TRUE
+                       REWRITE PASSWORD-RESET-QUEUE-RECORD
+                       DISPLAY 'Password reset approved.'
+                   END-READ
+               ELSE
+                   SET PRQ-DENIED TO TRUE
+                   REWRITE PASSWORD-RESET-QUEUE-RECORD
+                   DISPLAY 'Password reset denied.'
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-ONBOARD-USER - add a new operator to USER-MASTER.
+      *-----------------------------------------------------------*
+       3000-ONBOARD-USER.
+           DISPLAY 'New username: '
+           ACCEPT USR-USERNAME
+           DISPLAY 'Initial password: '
+           ACCEPT USR-PASSWORD
+           DISPLAY 'Access level (S=Supervisor, O=Operator): '
+           ACCEPT WS-LEVEL-ENTRY
+           IF WS-LEVEL-ENTRY = 'S' OR WS-LEVEL-ENTRY = 's'
+               SET USR-SUPERVISOR TO TRUE
+           ELSE
+               SET USR-OPERATOR TO TRUE
+           END-IF
+           SET USR-ACTIVE TO TRUE
+           MOVE ZERO TO USR-FAILED-COUNT
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DATE TO USR-PWD-CHANGED-DT
+           MOVE SPACES TO USR-OTP-CODE
+           WRITE USER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'Username already on file.'
+               NOT INVALID KEY
+                   DISPLAY 'User onboarded.'
+           END-WRITE.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4000-DEACTIVATE-USER - retire an operator's access without
+      * removing their history from USER-MASTER.
+      *-----------------------------------------------------------*
+       4000-DEACTIVATE-USER.
+           DISPLAY 'Username to deactivate: '
+           ACCEPT USR-USERNAME
+           READ USER-MASTER
+               INVALID KEY
+                   DISPLAY 'NO SUCH USER ON USER-MASTER'
+               NOT INVALID KEY
+                   SET USR-INACTIVE TO TRUE
+                   REWRITE USER-MASTER-RECORD
+                   DISPLAY 'User deactivated.'
+           END-READ.
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE PASSWORD-RESET-QUEUE
+           CLOSE USER-MASTER.
+       9000-EXIT.
+           EXIT.
