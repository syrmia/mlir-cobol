@@ -1,23 +1,461 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:     LOGINCHECK
+      * AUTHOR:      R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2024-02-11
+      * DATE-COMPILED: 2026-01-06
+      *
+      * Operator sign-on check.  Validates a username/password pair
+      * entered at the console against the USER-MASTER file.
+      *
+      * Modification History
+      *   2026-01-06  RLB  Replaced hardcoded username/password
+      *                    constants with a lookup against the
+      *                    indexed USER-MASTER file.
+      *   2026-01-07  RLB  Added failed-attempt lockout - an account
+      *                    is locked after WS-MAX-ATTEMPTS consecutive
+      *                    bad passwords.
+      *   2026-01-08  RLB  Every attempt, successful or not, is now
+      *                    appended to the LOGIN-AUDIT file with a
+      *                    timestamp and outcome.
+      *   2026-01-09  RLB  Added password-aging check - a password
+      *                    older than WS-PWD-MAX-AGE-DAYS forces a
+      *                    change before access is granted.
+      *   2026-01-10  RLB  Successful login now reports the
+      *                    operator's access level for downstream
+      *                    programs to honor.
+      *   2026-01-11  RLB  Added a session guard - a session idle
+      *                    past WS-SESSION-TIMEOUT-MINUTES must
+      *                    re-authenticate.
+      *   2026-01-12  RLB  An operator who enters FORGOT at the
+      *                    password prompt now gets a pending reset
+      *                    request queued for supervisor approval
+      *                    (see RESETADM) instead of having to call
+      *                    the help desk.
+      *   2026-01-13  RLB  Supervisor-level operators must now
+      *                    confirm a one-time code after their
+      *                    password matches before access is
+      *                    granted.
+      *   2026-01-15  RLB  LoginCheck now checks the active-sessions
+      *                    file before granting access and refuses a
+      *                    second concurrent login for the same
+      *                    username; the session record is removed
+      *                    at logout.
+      *   2026-02-09  RLB  Fixed timeout re-authentication always
+      *                    failing as a concurrent login - the
+      *                    session's own still-open ACTIVE-SESSION
+      *                    record is now closed before re-validating
+      *                    the password, not after.
+      *   2026-02-09  RLB  A deactivated operator (USR-INACTIVE) is
+      *                    now refused at sign-on the same way a
+      *                    locked one is, instead of being let in
+      *                    because only USR-LOCKED was ever checked.
+      *   2026-02-09  RLB  4000-SESSION-GUARD re-enters itself one
+      *                    level deeper every time a session times
+      *                    out and re-authenticates, but was tracking
+      *                    "has this session ended" in a single WS
+      *                    switch shared by every level - the inner,
+      *                    re-authenticated session's own logout was
+      *                    seen by the outer session's loop too, and
+      *                    cut it short.  WS-SESSION-ENDED-SW is now
+      *                    WS-SESSION-ENDED-TABLE, one entry per
+      *                    nesting level, indexed by WS-SESSION-LEVEL.
+      *-----------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LoginCheck.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO "USRMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-USERNAME
+               FILE STATUS IS WS-USER-MASTER-STATUS.
+           SELECT LOGIN-AUDIT ASSIGN TO "LGAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGIN-AUDIT-STATUS.
+           SELECT PASSWORD-RESET-QUEUE ASSIGN TO "RESETQ"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRQ-USERNAME
+               FILE STATUS IS WS-RESET-QUEUE-STATUS.
+           SELECT ACTIVE-SESSION ASSIGN TO "SESSION"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SES-USERNAME
+               FILE STATUS IS WS-SESSION-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER.
+       COPY "usrmst.cpy".
+
+       FD  LOGIN-AUDIT.
+       COPY "lgaudit.cpy".
+
+       FD  PASSWORD-RESET-QUEUE.
+       COPY "resetq.cpy".
+
+       FD  ACTIVE-SESSION.
+       COPY "session.cpy".
+
        WORKING-STORAGE SECTION.
-       01 WS-USERNAME PIC X(20).
-       01 WS-PASSWORD PIC X(20).
-       01 WS-STORED-USERNAME PIC X(20) VALUE 'Duke'.
-       01 WS-STORED-PASSWORD PIC X(20) VALUE 'HjhXhxw8-P]wY4;'.
+       01  WS-USERNAME             PIC X(20).
+       01  WS-PASSWORD             PIC X(20).
+       01  WS-STORED-USERNAME      PIC X(20).
+       01  WS-STORED-PASSWORD      PIC X(20).
+       01  WS-USER-MASTER-STATUS   PIC X(02).
+           88  WS-UM-OK                      VALUE '00'.
+           88  WS-UM-NOT-FOUND               VALUE '23'.
+       01  WS-LOGIN-AUDIT-STATUS   PIC X(02).
+           88  WS-LGA-OK                     VALUE '00'.
+       01  WS-RESET-QUEUE-STATUS   PIC X(02).
+           88  WS-PRQ-OK                     VALUE '00'.
+       01  WS-SESSION-STATUS       PIC X(02).
+           88  WS-SES-OK                     VALUE '00'.
+           88  WS-SES-NOT-FOUND              VALUE '23'.
+       01  WS-LOGIN-OK-SW          PIC X(01) VALUE 'N'.
+           88  WS-LOGIN-OK                   VALUE 'Y'.
+       01  WS-OPEN-OK-SW           PIC X(01) VALUE 'Y'.
+           88  WS-OPEN-OK                    VALUE 'Y'.
+       01  WS-MAX-ATTEMPTS         PIC 9(02) VALUE 3.
+       01  WS-LOGIN-OUTCOME        PIC X(08).
+       01  WS-CURRENT-DATE-TIME    PIC X(21).
+       01  WS-PWD-MAX-AGE-DAYS     PIC 9(03) VALUE 90.
+       01  WS-TODAY-DATE           PIC 9(08).
+       01  WS-PWD-AGE-DAYS         PIC S9(05).
+       01  WS-NEW-PASSWORD         PIC X(20).
+       01  WS-CONFIRM-PASSWORD     PIC X(20).
+       01  WS-ACCESS-LEVEL         PIC X(01).
+       01  WS-ENTERED-OTP          PIC X(06).
+       01  WS-OTP-OK-SW            PIC X(01) VALUE 'Y'.
+           88  WS-OTP-OK                     VALUE 'Y'.
+       01  WS-CONCURRENT-SW        PIC X(01) VALUE 'N'.
+           88  WS-CONCURRENT-SESSION         VALUE 'Y'.
+       01  WS-SESSION-TIMEOUT-MINUTES PIC 9(03) VALUE 15.
+       01  WS-LOGIN-TIME            PIC 9(06).
+       01  WS-CURRENT-TIME          PIC 9(06).
+       01  WS-IDLE-MINUTES          PIC S9(05).
+       01  WS-SESSION-LEVEL         PIC 9(02) VALUE ZERO.
+       01  WS-SESSION-ENDED-TABLE.
+           05  WS-SESSION-ENDED-ENTRY PIC X(01)
+               OCCURS 10 TIMES VALUE 'N'.
+               88  WS-SESSION-ENDED-AT-LVL    VALUE 'Y'.
+       01  WS-SESSION-COMMAND       PIC X(10).
+       01  WS-LOGIN-TOTAL-MIN       PIC 9(05).
+       01  WS-CURRENT-TOTAL-MIN     PIC 9(05).
 
        PROCEDURE DIVISION.
        Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-OPEN-OK
+               PERFORM 2000-ACCEPT-CREDENTIALS THRU 2000-EXIT
+               IF WS-PASSWORD = 'FORGOT'
+                   PERFORM 2500-REQUEST-PASSWORD-RESET THRU 2500-EXIT
+               ELSE
+                   PERFORM 3000-VALIDATE-LOGIN THRU 3000-EXIT
+               END-IF
+               PERFORM 9000-TERMINATE THRU 9000-EXIT
+           END-IF
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open the user master file.
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O USER-MASTER
+           IF NOT WS-UM-OK
+               DISPLAY 'UNABLE TO OPEN USER-MASTER, STATUS '
+                   WS-USER-MASTER-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'N' TO WS-OPEN-OK-SW
+           END-IF
+           OPEN EXTEND LOGIN-AUDIT
+           IF NOT WS-LGA-OK
+               DISPLAY 'UNABLE TO OPEN LOGIN-AUDIT, STATUS '
+                   WS-LOGIN-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'N' TO WS-OPEN-OK-SW
+           END-IF
+           OPEN I-O PASSWORD-RESET-QUEUE
+           IF NOT WS-PRQ-OK
+               DISPLAY 'UNABLE TO OPEN PASSWORD-RESET-QUEUE, STATUS '
+                   WS-RESET-QUEUE-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'N' TO WS-OPEN-OK-SW
+           END-IF
+           OPEN I-O ACTIVE-SESSION
+           IF NOT WS-SES-OK
+               DISPLAY 'UNABLE TO OPEN ACTIVE-SESSION, STATUS '
+                   WS-SESSION-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'N' TO WS-OPEN-OK-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-ACCEPT-CREDENTIALS - prompt the operator.
+      *-----------------------------------------------------------*
+       2000-ACCEPT-CREDENTIALS.
            DISPLAY 'Enter your username: '.
            ACCEPT WS-USERNAME.
            DISPLAY 'Enter your password: '.
            ACCEPT WS-PASSWORD.
-           IF WS-USERNAME = WS-STORED-USERNAME AND
-              WS-PASSWORD = WS-STORED-PASSWORD
-               DISPLAY 'Login successful! Welcome, ' WS-USERNAME '!'
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2500-REQUEST-PASSWORD-RESET - queue a pending reset request
+      * for a supervisor to review with RESETADM.
+      *-----------------------------------------------------------*
+       2500-REQUEST-PASSWORD-RESET.
+           MOVE WS-USERNAME TO PRQ-USERNAME
+           ACCEPT WS-CURRENT-DATE-TIME(1:8) FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-DATE-TIME(9:6) FROM TIME
+           MOVE WS-CURRENT-DATE-TIME(1:14) TO PRQ-REQUEST-TIMESTAMP
+           MOVE WS-USERNAME TO PRQ-REQUESTED-BY
+           SET PRQ-PENDING TO TRUE
+           WRITE PASSWORD-RESET-QUEUE-RECORD
+               INVALID KEY
+                   REWRITE PASSWORD-RESET-QUEUE-RECORD
+           END-WRITE
+           MOVE 'RESETREQ' TO WS-LOGIN-OUTCOME
+           PERFORM 3900-WRITE-AUDIT THRU 3900-EXIT
+           DISPLAY 'Password reset requested. A supervisor will '
+               'review it shortly.'.
+       2500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-VALIDATE-LOGIN - look the username up on USER-MASTER
+      * and compare the entered password to what is on file.
+      *-----------------------------------------------------------*
+       3000-VALIDATE-LOGIN.
+           MOVE 'N' TO WS-LOGIN-OK-SW
+           MOVE WS-USERNAME TO USR-USERNAME
+           READ USER-MASTER
+               INVALID KEY
+                   DISPLAY 'Invalid username or password!'
+                   MOVE 'NOTFOUND' TO WS-LOGIN-OUTCOME
+           NOT INVALID KEY
+               MOVE USR-USERNAME TO WS-STORED-USERNAME
+               MOVE USR-PASSWORD TO WS-STORED-PASSWORD
+               IF USR-LOCKED
+                   DISPLAY 'Account is locked. See your supervisor.'
+                   MOVE 'LOCKED  ' TO WS-LOGIN-OUTCOME
+               ELSE
+               IF USR-INACTIVE
+                   DISPLAY 'Account is inactive. See your supervisor.'
+                   MOVE 'INACTIVE' TO WS-LOGIN-OUTCOME
+               ELSE
+                   IF USR-PASSWORD = WS-PASSWORD
+                       MOVE 'Y' TO WS-OTP-OK-SW
+                       IF USR-SUPERVISOR
+                           PERFORM 3700-CHECK-SECOND-FACTOR
+                               THRU 3700-EXIT
+                       END-IF
+                       IF WS-OTP-OK
+                           PERFORM 3800-CHECK-CONCURRENT-SESSION
+                               THRU 3800-EXIT
+                       END-IF
+                       IF WS-OTP-OK AND NOT WS-CONCURRENT-SESSION
+                           SET WS-LOGIN-OK TO TRUE
+                           MOVE ZERO TO USR-FAILED-COUNT
+                           REWRITE USER-MASTER-RECORD
+                           DISPLAY 'Login successful! Welcome, '
+                               WS-USERNAME '!'
+                           MOVE USR-ACCESS-LEVEL TO WS-ACCESS-LEVEL
+                           DISPLAY 'Access level: ' WS-ACCESS-LEVEL
+                           MOVE 'SUCCESS ' TO WS-LOGIN-OUTCOME
+                           PERFORM 3500-CHECK-PASSWORD-AGE
+                               THRU 3500-EXIT
+                           ACCEPT WS-LOGIN-TIME FROM TIME
+                           PERFORM 3850-OPEN-SESSION THRU 3850-EXIT
+                           PERFORM 4000-SESSION-GUARD THRU 4000-EXIT
+                           PERFORM 3870-CLOSE-SESSION THRU 3870-EXIT
+                       ELSE
+                           IF NOT WS-OTP-OK
+                               DISPLAY 'Invalid one-time code!'
+                               MOVE 'BADOTP  ' TO WS-LOGIN-OUTCOME
+                           ELSE
+                               DISPLAY 'This username is already '
+                                   'logged in elsewhere.'
+                               MOVE 'CONCURR ' TO WS-LOGIN-OUTCOME
+                           END-IF
+                       END-IF
+                   ELSE
+                       ADD 1 TO USR-FAILED-COUNT
+                       IF USR-FAILED-COUNT >= WS-MAX-ATTEMPTS
+                           SET USR-LOCKED TO TRUE
+                           DISPLAY 'Invalid username or password!'
+                           DISPLAY 'Account is now locked.'
+                           MOVE 'LOCKOUT ' TO WS-LOGIN-OUTCOME
+                       ELSE
+                           DISPLAY 'Invalid username or password!'
+                           MOVE 'BADPWD  ' TO WS-LOGIN-OUTCOME
+                       END-IF
+                       REWRITE USER-MASTER-RECORD
+                   END-IF
+               END-IF
+               END-IF
+           END-READ
+           PERFORM 3900-WRITE-AUDIT THRU 3900-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3500-CHECK-PASSWORD-AGE - force a change of password once
+      * it has been on file longer than our policy window.
+      *-----------------------------------------------------------*
+       3500-CHECK-PASSWORD-AGE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-PWD-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) -
+               FUNCTION INTEGER-OF-DATE(USR-PWD-CHANGED-DT)
+           IF USR-PWD-CHANGED-DT = ZERO
+               OR WS-PWD-AGE-DAYS > WS-PWD-MAX-AGE-DAYS
+               DISPLAY 'Your password has expired and must be changed.'
+               DISPLAY 'Enter new password: '
+               ACCEPT WS-NEW-PASSWORD
+               DISPLAY 'Confirm new password: '
+               ACCEPT WS-CONFIRM-PASSWORD
+               IF WS-NEW-PASSWORD = WS-CONFIRM-PASSWORD
+                   MOVE WS-NEW-PASSWORD TO USR-PASSWORD
+                   MOVE WS-TODAY-DATE TO USR-PWD-CHANGED-DT
+                   REWRITE USER-MASTER-RECORD
+                   DISPLAY 'Password changed.'
+               ELSE
+                   DISPLAY 'Passwords did not match, password unchanged'
+               END-IF
+           END-IF.
+       3500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3700-CHECK-SECOND-FACTOR - supervisors confirm a one-time
+      * code distributed out of band before access is granted.
+      *-----------------------------------------------------------*
+       3700-CHECK-SECOND-FACTOR.
+           DISPLAY 'Enter your one-time code: '
+           ACCEPT WS-ENTERED-OTP
+           IF WS-ENTERED-OTP NOT = USR-OTP-CODE
+               MOVE 'N' TO WS-OTP-OK-SW
+           END-IF.
+       3700-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3800-CHECK-CONCURRENT-SESSION - refuse a second concurrent
+      * login for the same username.
+      *-----------------------------------------------------------*
+       3800-CHECK-CONCURRENT-SESSION.
+           MOVE 'N' TO WS-CONCURRENT-SW
+           MOVE WS-USERNAME TO SES-USERNAME
+           READ ACTIVE-SESSION
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-CONCURRENT-SESSION TO TRUE
+           END-READ.
+       3800-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3850-OPEN-SESSION - record this username as logged on.
+      *-----------------------------------------------------------*
+       3850-OPEN-SESSION.
+           MOVE WS-USERNAME TO SES-USERNAME
+           MOVE WS-ACCESS-LEVEL TO SES-ACCESS-LEVEL
+           ACCEPT WS-CURRENT-DATE-TIME(1:8) FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-DATE-TIME(9:6) FROM TIME
+           MOVE WS-CURRENT-DATE-TIME(1:14) TO SES-LOGIN-TIMESTAMP
+           WRITE ACTIVE-SESSION-RECORD.
+       3850-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3870-CLOSE-SESSION - remove this username's active-session
+      * entry at logout or forced re-authentication failure.
+      *-----------------------------------------------------------*
+       3870-CLOSE-SESSION.
+           MOVE WS-USERNAME TO SES-USERNAME
+           DELETE ACTIVE-SESSION RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+       3870-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4000-SESSION-GUARD - keep the session open only as long as
+      * the operator stays active; an idle session past the timeout
+      * must re-authenticate before continuing.
+      *-----------------------------------------------------------*
+       4000-SESSION-GUARD.
+           ADD 1 TO WS-SESSION-LEVEL
+           MOVE 'N' TO WS-SESSION-ENDED-ENTRY(WS-SESSION-LEVEL)
+           PERFORM 4100-SESSION-STEP THRU 4100-EXIT
+               UNTIL WS-SESSION-ENDED-AT-LVL(WS-SESSION-LEVEL)
+           SUBTRACT 1 FROM WS-SESSION-LEVEL.
+       4000-EXIT.
+           EXIT.
+
+       4100-SESSION-STEP.
+           DISPLAY 'Command (LOGOUT to end session): '
+           ACCEPT WS-SESSION-COMMAND
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE WS-LOGIN-TOTAL-MIN =
+               FUNCTION NUMVAL(WS-LOGIN-TIME(1:2)) * 60
+               + FUNCTION NUMVAL(WS-LOGIN-TIME(3:2))
+           COMPUTE WS-CURRENT-TOTAL-MIN =
+               FUNCTION NUMVAL(WS-CURRENT-TIME(1:2)) * 60
+               + FUNCTION NUMVAL(WS-CURRENT-TIME(3:2))
+           COMPUTE WS-IDLE-MINUTES =
+               WS-CURRENT-TOTAL-MIN - WS-LOGIN-TOTAL-MIN
+           IF WS-SESSION-COMMAND = 'LOGOUT'
+               SET WS-SESSION-ENDED-AT-LVL(WS-SESSION-LEVEL) TO TRUE
+               DISPLAY 'Session ended.'
            ELSE
-               DISPLAY 'Invalid username or password!'.
-           STOP RUN.
-      
\ No newline at end of file
+               IF WS-IDLE-MINUTES >= WS-SESSION-TIMEOUT-MINUTES
+                   DISPLAY 'Session timed out, please log in again.'
+                   DISPLAY 'Enter your password: '
+                   ACCEPT WS-PASSWORD
+                   PERFORM 3870-CLOSE-SESSION THRU 3870-EXIT
+                   PERFORM 3000-VALIDATE-LOGIN THRU 3000-EXIT
+                   IF WS-LOGIN-OK
+                       ACCEPT WS-LOGIN-TIME FROM TIME
+                   ELSE
+                       SET WS-SESSION-ENDED-AT-LVL(WS-SESSION-LEVEL)
+                           TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3900-WRITE-AUDIT - append one entry to the login audit
+      * trail, win or lose.
+      *-----------------------------------------------------------*
+       3900-WRITE-AUDIT.
+           MOVE WS-USERNAME TO LGA-USERNAME
+           MOVE WS-LOGIN-OUTCOME TO LGA-OUTCOME
+           ACCEPT WS-CURRENT-DATE-TIME(1:8) FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-DATE-TIME(9:6) FROM TIME
+           MOVE WS-CURRENT-DATE-TIME(1:14) TO LGA-TIMESTAMP
+           WRITE LOGIN-AUDIT-RECORD.
+       3900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE - close files before going home.
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE USER-MASTER
+           CLOSE LOGIN-AUDIT
+           CLOSE PASSWORD-RESET-QUEUE
+           CLOSE ACTIVE-SESSION.
+       9000-EXIT.
+           EXIT.
