@@ -0,0 +1,195 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      LOGINRPT
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-01-14
+      * DATE-COMPILED: 2026-01-14
+      *
+      * Daily login-activity report.  Sorts the LOGIN-AUDIT trail
+      * written by LOGINCHECK by username and prints, per user, the
+      * number of successful logins, the number of failed attempts,
+      * and the first and last login times seen that day.
+      *
+      * Modification History
+      *   2026-01-14  RLB  Initial version.
+      *   2026-02-08  RLB  Changed STOP RUN to GOBACK so the nightly
+      *                    batch chain can CALL this report as a
+      *                    step instead of only running it standalone.
+      *   2026-02-09  RLB  Checks the file status of LOGIN-AUDIT and
+      *                    LOGIN-REPORT on OPEN and moves a non-zero
+      *                    RETURN-CODE when either fails, instead of
+      *                    leaving RETURN-CODE at whatever GOTOSTMT
+      *                    set it to before the CALL.  GOTOSTMT judges
+      *                    every step it calls purely by RETURN-CODE,
+      *                    so this report could never fail the step
+      *                    it stands in for, no matter what went
+      *                    wrong inside it.
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGINRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGIN-AUDIT ASSIGN TO "LGAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGIN-AUDIT-STATUS.
+           SELECT SORT-WORK ASSIGN TO "LGASORT"
+               FILE STATUS IS WS-SORT-STATUS.
+           SELECT LOGIN-REPORT ASSIGN TO "LOGINRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOGIN-AUDIT.
+       COPY "lgaudit.cpy".
+
+       SD  SORT-WORK.
+       01  SORT-WORK-RECORD.
+           05  SW-USERNAME             PIC X(20).
+           05  SW-TIMESTAMP            PIC 9(14).
+           05  SW-OUTCOME              PIC X(08).
+
+       FD  LOGIN-REPORT.
+       01  LOGIN-REPORT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOGIN-AUDIT-STATUS    PIC X(02).
+           88  WS-LA-OK                       VALUE '00'.
+       01  WS-SORT-STATUS           PIC X(02).
+       01  WS-REPORT-STATUS         PIC X(02).
+           88  WS-RP-OK                       VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-SORT                 VALUE 'Y'.
+       01  WS-FIRST-TIME-SW         PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-RECORD-FOR-USER       VALUE 'Y'.
+       01  WS-CURRENT-USERNAME      PIC X(20).
+       01  WS-SUCCESS-COUNT         PIC 9(05).
+       01  WS-FAIL-COUNT            PIC 9(05).
+       01  WS-FIRST-LOGIN-TIME      PIC 9(14).
+       01  WS-LAST-LOGIN-TIME       PIC 9(14).
+       01  WS-HEADING-LINE          PIC X(80).
+       01  WS-DETAIL-LINE           PIC X(80).
+
+       PROCEDURE DIVISION.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-USERNAME SW-TIMESTAMP
+               INPUT PROCEDURE IS 2000-LOAD-SORT-WORK
+               OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN OUTPUT LOGIN-REPORT
+           IF NOT WS-RP-OK
+               DISPLAY 'UNABLE TO OPEN LOGIN REPORT'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           MOVE 'DAILY LOGIN ACTIVITY REPORT' TO WS-HEADING-LINE
+           WRITE LOGIN-REPORT-LINE FROM WS-HEADING-LINE
+           MOVE SPACES TO WS-HEADING-LINE
+           STRING 'USERNAME             SUCCESS  FAILED  '
+               'FIRST LOGIN     LAST LOGIN' DELIMITED BY SIZE
+               INTO WS-HEADING-LINE
+           END-STRING
+           WRITE LOGIN-REPORT-LINE FROM WS-HEADING-LINE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-LOAD-SORT-WORK - feed every audit record to the sort.
+      *-----------------------------------------------------------*
+       2000-LOAD-SORT-WORK.
+           OPEN INPUT LOGIN-AUDIT
+           IF NOT WS-LA-OK
+               DISPLAY 'UNABLE TO OPEN LOGIN AUDIT'
+               MOVE 16 TO RETURN-CODE
+               SET WS-END-OF-SORT TO TRUE
+           ELSE
+               PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+                   UNTIL WS-END-OF-SORT
+           END-IF
+           CLOSE LOGIN-AUDIT.
+
+       2100-READ-AND-RELEASE.
+           READ LOGIN-AUDIT
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+               NOT AT END
+                   MOVE LGA-USERNAME TO SW-USERNAME
+                   MOVE LGA-TIMESTAMP TO SW-TIMESTAMP
+                   MOVE LGA-OUTCOME TO SW-OUTCOME
+                   RELEASE SORT-WORK-RECORD
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-PRODUCE-REPORT - summarize the sorted audit records,
+      * one group of lines per username.
+      *-----------------------------------------------------------*
+       3000-PRODUCE-REPORT.
+           MOVE 'Y' TO WS-FIRST-TIME-SW
+           MOVE 'N' TO WS-EOF-SW
+           PERFORM 3100-RETURN-AND-ACCUMULATE THRU 3100-EXIT
+               UNTIL WS-END-OF-SORT
+           IF NOT WS-FIRST-RECORD-FOR-USER
+               PERFORM 3900-WRITE-DETAIL THRU 3900-EXIT
+           END-IF.
+
+       3100-RETURN-AND-ACCUMULATE.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+               NOT AT END
+                   IF WS-FIRST-RECORD-FOR-USER
+                       MOVE SW-USERNAME TO WS-CURRENT-USERNAME
+                       MOVE ZERO TO WS-SUCCESS-COUNT WS-FAIL-COUNT
+                       MOVE SW-TIMESTAMP TO WS-FIRST-LOGIN-TIME
+                       MOVE 'N' TO WS-FIRST-TIME-SW
+                   END-IF
+                   IF SW-USERNAME NOT = WS-CURRENT-USERNAME
+                       PERFORM 3900-WRITE-DETAIL THRU 3900-EXIT
+                       MOVE SW-USERNAME TO WS-CURRENT-USERNAME
+                       MOVE ZERO TO WS-SUCCESS-COUNT WS-FAIL-COUNT
+                       MOVE SW-TIMESTAMP TO WS-FIRST-LOGIN-TIME
+                   END-IF
+                   IF SW-OUTCOME = 'SUCCESS '
+                       ADD 1 TO WS-SUCCESS-COUNT
+                   ELSE
+                       ADD 1 TO WS-FAIL-COUNT
+                   END-IF
+                   MOVE SW-TIMESTAMP TO WS-LAST-LOGIN-TIME
+           END-RETURN.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3900-WRITE-DETAIL - print the accumulated line for one
+      * username and start the next group.
+      *-----------------------------------------------------------*
+       3900-WRITE-DETAIL.
+           MOVE SPACES TO WS-DETAIL-LINE
+           STRING WS-CURRENT-USERNAME DELIMITED BY SIZE
+               INTO WS-DETAIL-LINE
+           MOVE WS-SUCCESS-COUNT TO WS-DETAIL-LINE(23:5)
+           MOVE WS-FAIL-COUNT TO WS-DETAIL-LINE(32:5)
+           MOVE WS-FIRST-LOGIN-TIME TO WS-DETAIL-LINE(40:14)
+           MOVE WS-LAST-LOGIN-TIME TO WS-DETAIL-LINE(57:14)
+           WRITE LOGIN-REPORT-LINE FROM WS-DETAIL-LINE.
+       3900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE LOGIN-REPORT.
+       9000-EXIT.
+           EXIT.
