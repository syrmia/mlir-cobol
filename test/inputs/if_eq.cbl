@@ -1,15 +1,120 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      IFEQ
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-02-02
+      * DATE-COMPILED: 2026-02-02
+      *
+      * Compares two values for equality.  A third outcome, NEAR
+      * MATCH, is now reported for values that are unequal but fall
+      * within a configurable tolerance, so reconciliation checks
+      * that are off by a small, acceptable amount no longer get
+      * miscategorized as full mismatches.  The tolerance is read
+      * from a parameter file so it can be tuned without
+      * recompiling this program; a tolerance of zero, or a missing
+      * parameter file, reproduces the original EQUAL/NOT EQUAL
+      * behavior.
+      *
+      * Modification History
+      *   2026-02-02  RLB  Initial version - strict EQUAL/NOT EQUAL
+      *                    comparison.
+      *   2026-02-02  RLB  Added a configurable near-match tolerance
+      *                    tier.
+      *   2026-02-04  RLB  Added a configurable rounding mode,
+      *                    applied to an optional one-decimal raw
+      *                    VAL-X/VAL-Y before the comparison.
+      *   2026-02-06  RLB  Widened VAL-X/VAL-Y to signed
+      *                    PIC S9(06)V9(02) so this comparison can
+      *                    be pointed directly at real transaction
+      *                    amounts and balances.
+      *   2026-02-09  RLB  Widened WS-ABS-DIFFERENCE to PIC 9(07)V9(02)
+      *                    to match WS-DIFFERENCE - one digit narrower
+      *                    than the full range VAL-X - VAL-Y can reach,
+      *                    it was silently truncating the high-order
+      *                    digit of any difference of 1,000,000.00 or
+      *                    more and could report NEAR MATCH for what
+      *                    was actually a large mismatch.
+      *-----------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IFEQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOLERANCE-PARM ASSIGN TO "IFEQPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TOLERANCE-PARM.
+       COPY "ifeqparm.cpy".
+
        WORKING-STORAGE SECTION.
-           77 VAL-X PIC 99.
-           77 VAL-Y PIC 99.
+       01  WS-PARM-STATUS           PIC X(02).
+           88  WS-PARM-OK                    VALUE '00'.
+       01  WS-TOLERANCE             PIC 9(06)V9(02) VALUE ZERO.
+       01  WS-DIFFERENCE            PIC S9(07)V9(02).
+       01  WS-ABS-DIFFERENCE        PIC 9(07)V9(02).
+       01  WS-ROUND-RAW-VALUE       PIC S9(06)V9(03).
+       01  WS-ROUND-RESULT          PIC S9(06)V9(02).
+       77 VAL-X PIC S9(06)V9(02).
+       77 VAL-Y PIC S9(06)V9(02).
+
        PROCEDURE DIVISION.
-           MOVE 7 TO VAL-X.
-           MOVE 7 TO VAL-Y.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-COMPARE-AND-DISPLAY THRU 2000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 7 TO VAL-X
+           MOVE 7 TO VAL-Y
+           OPEN INPUT TOLERANCE-PARM
+           IF WS-PARM-OK
+               READ TOLERANCE-PARM
+                   NOT AT END
+                       MOVE IFQ-TOLERANCE TO WS-TOLERANCE
+                       IF IFQ-VAL-X-RAW NOT = ZERO
+                           MOVE IFQ-VAL-X-RAW TO WS-ROUND-RAW-VALUE
+                           PERFORM 1700-ROUND-VALUE THRU 1700-EXIT
+                           MOVE WS-ROUND-RESULT TO VAL-X
+                       END-IF
+                       IF IFQ-VAL-Y-RAW NOT = ZERO
+                           MOVE IFQ-VAL-Y-RAW TO WS-ROUND-RAW-VALUE
+                           PERFORM 1700-ROUND-VALUE THRU 1700-EXIT
+                           MOVE WS-ROUND-RESULT TO VAL-Y
+                       END-IF
+               END-READ
+               CLOSE TOLERANCE-PARM
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1700-ROUND-VALUE.
+           IF IFQ-ROUND-TRUNCATE
+               MOVE WS-ROUND-RAW-VALUE TO WS-ROUND-RESULT
+           ELSE
+               COMPUTE WS-ROUND-RESULT ROUNDED = WS-ROUND-RAW-VALUE
+           END-IF.
+       1700-EXIT.
+           EXIT.
+
+       2000-COMPARE-AND-DISPLAY.
            IF (VAL-X = VAL-Y)
                DISPLAY 'EQUAL'
            ELSE
-               DISPLAY 'NOT EQUAL'
-           END-IF
-           STOP RUN.
+               COMPUTE WS-DIFFERENCE = VAL-X - VAL-Y
+               IF WS-DIFFERENCE < ZERO
+                   COMPUTE WS-ABS-DIFFERENCE = WS-DIFFERENCE * -1
+               ELSE
+                   MOVE WS-DIFFERENCE TO WS-ABS-DIFFERENCE
+               END-IF
+               IF WS-ABS-DIFFERENCE <= WS-TOLERANCE
+                   DISPLAY 'NEAR MATCH'
+               ELSE
+                   DISPLAY 'NOT EQUAL'
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
