@@ -1,11 +1,93 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      IFNOELSE
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-02-02
+      * DATE-COMPILED: 2026-02-02
+      *
+      * Compares NUM-A to a fixed cutoff of 5.  Originally had no
+      * ELSE, so the NUM-A <= 5 case produced no message at all and
+      * was silently indistinguishable from a normal run.  NUM-A <=
+      * 5 now has its own outcome, and both outcomes are appended to
+      * the same decision log NESTEDIF writes to, so every
+      * evaluation - not just the ones that happen to exceed the
+      * cutoff - is on the audit trail.
+      *
+      * Modification History
+      *   2026-02-02  RLB  Initial version - no ELSE; the NUM-A <= 5
+      *                    case produced no output.
+      *   2026-02-02  RLB  Added the below-threshold branch and
+      *                    wired both outcomes into the shared
+      *                    decision log.
+      *   2026-02-06  RLB  Widened the decision log record image to
+      *                    match DECSN.CPY's wider DCN-INPUT-A/
+      *                    DCN-INPUT-B.
+      *-----------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IFNOELSE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECISION-LOG ASSIGN TO "DECISNS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DECISION-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DECISION-LOG.
+       01  DECISION-LOG-LINE           PIC X(96).
+
        WORKING-STORAGE SECTION.
-           77 NUM-A PIC 99.
+       01  WS-DECISION-LOG-STATUS   PIC X(02).
+           88  WS-DLG-OK                     VALUE '00'.
+           88  WS-DLG-NOT-FOUND              VALUE '35'.
+       01  WS-CURRENT-TIMESTAMP     PIC 9(14).
+       COPY "decsn.cpy".
+       77 NUM-A PIC 99.
+
        PROCEDURE DIVISION.
-           MOVE 10 TO NUM-A.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-EVALUATE-DECISION THRU 2000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 10 TO NUM-A
+           OPEN EXTEND DECISION-LOG
+           IF WS-DLG-NOT-FOUND
+               OPEN OUTPUT DECISION-LOG
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-EVALUATE-DECISION.
            IF (NUM-A > 5)
                DISPLAY 'GREATER THAN FIVE'
+               MOVE 'GT-FIVE' TO DCN-BRANCH-TAKEN
+               MOVE 'GREATER THAN FIVE' TO DCN-OUTCOME-TEXT
+           ELSE
+               DISPLAY 'FIVE OR LESS'
+               MOVE 'LE-FIVE' TO DCN-BRANCH-TAKEN
+               MOVE 'FIVE OR LESS' TO DCN-OUTCOME-TEXT
            END-IF
-           STOP RUN.
+           PERFORM 7000-LOG-DECISION THRU 7000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       7000-LOG-DECISION.
+           ACCEPT WS-CURRENT-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIMESTAMP(9:6) FROM TIME
+           MOVE 'IFNOELSE' TO DCN-PROGRAM-NAME
+           MOVE NUM-A TO DCN-INPUT-A
+           MOVE ZERO TO DCN-INPUT-B
+           MOVE WS-CURRENT-TIMESTAMP TO DCN-TIMESTAMP
+           WRITE DECISION-LOG-LINE FROM DECISION-LOG-RECORD.
+       7000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE DECISION-LOG.
+       9000-EXIT.
+           EXIT.
