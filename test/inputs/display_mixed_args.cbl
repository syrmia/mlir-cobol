@@ -1,10 +1,114 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      DISPLAYMIX
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2024-01-20
+      * DATE-COMPILED: 2026-02-08
+      *
+      * Customer search/inquiry.  Originally DISPLAYed one
+      * hardcoded WS-NAME/WS-AGE pair; now accepts a name or
+      * leading partial name at the console, scans the indexed
+      * CUSTOMER-MASTER file built by SimpleVariable, and displays
+      * every matching record's age and any linked account ID, so a
+      * phone rep can look a customer up by name instead of every
+      * name being compiled in statically.
+      *
+      * Modification History
+      *   2024-01-20  RLB  Initial version - hardcoded WS-NAME/
+      *                    WS-AGE pair, DISPLAY only.
+      *   2026-02-08  RLB  Added name/partial-name search against
+      *                    the indexed CUSTOMER-MASTER file.
+      *-----------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DISPLAYMIX.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "custmst.cpy".
+
        WORKING-STORAGE SECTION.
-       01 WS-NAME PIC A(10) VALUE 'Alice'.
-       01 WS-AGE  PIC 9(3) VALUE 30.
+       01  WS-CUSTOMER-FILE-STATUS  PIC X(02).
+           88  WS-CM-OK                      VALUE '00'.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-END-OF-CUSTOMERS            VALUE 'Y'.
+       01  WS-SEARCH-NAME           PIC X(20).
+       01  WS-SEARCH-LEN            PIC 9(02) VALUE 20.
+       01  WS-MATCH-COUNT           PIC 9(05) VALUE ZERO.
+
        PROCEDURE DIVISION.
        Main-Process.
-           DISPLAY 'Name: ' WS-NAME ' Age: ' WS-AGE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-CM-OK
+               PERFORM 2000-SEARCH-CUSTOMERS THRU 2000-EXIT
+                   UNTIL WS-END-OF-CUSTOMERS
+               DISPLAY 'MATCHES FOUND: ' WS-MATCH-COUNT
+               CLOSE CUSTOMER-MASTER
+           END-IF
            STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - prompt for the search name and open the
+      * customer master file.  WS-SEARCH-LEN is trimmed down to the
+      * number of significant characters entered, so a short name
+      * like 'AL' matches any customer name starting with 'AL'.
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY 'Enter name or partial name to search: '
+           ACCEPT WS-SEARCH-NAME
+           MOVE 20 TO WS-SEARCH-LEN
+           PERFORM 1100-TRIM-SEARCH-LEN THRU 1100-EXIT
+               UNTIL WS-SEARCH-LEN = ZERO
+               OR WS-SEARCH-NAME(WS-SEARCH-LEN:1) NOT = SPACE
+           OPEN INPUT CUSTOMER-MASTER
+           IF NOT WS-CM-OK
+               DISPLAY 'UNABLE TO OPEN CUSTOMER-MASTER, STATUS '
+                   WS-CUSTOMER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-TRIM-SEARCH-LEN.
+           SUBTRACT 1 FROM WS-SEARCH-LEN.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-SEARCH-CUSTOMERS - scan the customer master file for
+      * names starting with the entered search text.
+      *-----------------------------------------------------------*
+       2000-SEARCH-CUSTOMERS.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   SET WS-END-OF-CUSTOMERS TO TRUE
+               NOT AT END
+                   IF WS-SEARCH-LEN = ZERO
+                       OR CUM-NAME(1:WS-SEARCH-LEN) =
+                           WS-SEARCH-NAME(1:WS-SEARCH-LEN)
+                       PERFORM 2100-DISPLAY-MATCH THRU 2100-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-DISPLAY-MATCH - show one matching customer record.
+      *-----------------------------------------------------------*
+       2100-DISPLAY-MATCH.
+           ADD 1 TO WS-MATCH-COUNT
+           DISPLAY 'Customer ID: ' CUM-CUSTOMER-ID
+           DISPLAY 'Name: ' CUM-NAME
+           DISPLAY 'Age: ' CUM-AGE
+           DISPLAY 'Account ID: ' CUM-ACCOUNT-ID.
+       2100-EXIT.
+           EXIT.
