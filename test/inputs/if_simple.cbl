@@ -1,15 +1,103 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      IFSIMPLE
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-01-31
+      * DATE-COMPILED: 2026-01-31
+      *
+      * Compares two values and reports which is greater.  The two
+      * values were originally hardcoded; they are now read from a
+      * threshold parameter file so a business cutoff (a credit
+      * limit, an approval threshold) can be tuned without
+      * recompiling this program.  If the parameter file is absent
+      * the original hardcoded values are used, so the program still
+      * runs standalone.
+      *
+      * Modification History
+      *   2026-01-31  RLB  Initial version - hardcoded comparison of
+      *                    NUM-A and NUM-B.
+      *   2026-01-31  RLB  Externalized NUM-A/NUM-B onto a threshold
+      *                    parameter file.
+      *   2026-02-04  RLB  Added a configurable rounding mode,
+      *                    applied to an optional one-decimal raw
+      *                    value before the comparison, so values
+      *                    that differ only by upstream rounding are
+      *                    not treated as genuinely different.
+      *   2026-02-06  RLB  Widened NUM-A/NUM-B to signed
+      *                    PIC S9(06)V9(02) so this comparison can
+      *                    be pointed directly at real transaction
+      *                    amounts and balances, which can go
+      *                    negative, instead of only whole numbers.
+      *-----------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IFSIMPLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT THRESHOLD-PARM ASSIGN TO "IFSPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  THRESHOLD-PARM.
+       COPY "ifsparm.cpy".
+
        WORKING-STORAGE SECTION.
-           77 NUM-A PIC 99.
-           77 NUM-B PIC 99.
+       01  WS-PARM-STATUS           PIC X(02).
+           88  WS-PARM-OK                    VALUE '00'.
+           88  WS-PARM-NOT-FOUND             VALUE '35'.
+       01  WS-ROUND-RAW-VALUE       PIC S9(06)V9(03).
+       01  WS-ROUND-RESULT          PIC S9(06)V9(02).
+       77 NUM-A PIC S9(06)V9(02).
+       77 NUM-B PIC S9(06)V9(02).
+
        PROCEDURE DIVISION.
-           MOVE 10 TO NUM-A.
-           MOVE 5 TO NUM-B.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-COMPARE-AND-DISPLAY THRU 2000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 10 TO NUM-A
+           MOVE 5 TO NUM-B
+           OPEN INPUT THRESHOLD-PARM
+           IF WS-PARM-OK
+               READ THRESHOLD-PARM
+                   NOT AT END
+                       MOVE IFS-NUM-A TO NUM-A
+                       MOVE IFS-NUM-B TO NUM-B
+                       IF IFS-NUM-A-RAW NOT = ZERO
+                           MOVE IFS-NUM-A-RAW TO WS-ROUND-RAW-VALUE
+                           PERFORM 1700-ROUND-VALUE THRU 1700-EXIT
+                           MOVE WS-ROUND-RESULT TO NUM-A
+                       END-IF
+                       IF IFS-NUM-B-RAW NOT = ZERO
+                           MOVE IFS-NUM-B-RAW TO WS-ROUND-RAW-VALUE
+                           PERFORM 1700-ROUND-VALUE THRU 1700-EXIT
+                           MOVE WS-ROUND-RESULT TO NUM-B
+                       END-IF
+               END-READ
+               CLOSE THRESHOLD-PARM
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1700-ROUND-VALUE.
+           IF IFS-ROUND-TRUNCATE
+               MOVE WS-ROUND-RAW-VALUE TO WS-ROUND-RESULT
+           ELSE
+               COMPUTE WS-ROUND-RESULT ROUNDED = WS-ROUND-RAW-VALUE
+           END-IF.
+       1700-EXIT.
+           EXIT.
+
+       2000-COMPARE-AND-DISPLAY.
            IF (NUM-A > NUM-B)
                DISPLAY 'A IS GREATER'
            ELSE
                DISPLAY 'B IS GREATER OR EQUAL'
-           END-IF
-           STOP RUN.
+           END-IF.
+       2000-EXIT.
+           EXIT.
