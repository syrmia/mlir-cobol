@@ -1,19 +1,139 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      NESTEDIF
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2026-02-01
+      * DATE-COMPILED: 2026-02-01
+      *
+      * Nested-IF approval decision: NUM-A is compared to NUM-B, and
+      * (when NUM-A is the greater) again to a fixed cutoff of 8, to
+      * pick one of three outcomes.  Every evaluation - the inputs,
+      * the branch taken, and the outcome text - is appended to the
+      * decision log so the approval logic can be audited and the
+      * branch hit counts tallied later by NESTRPT.
+      *
+      * Modification History
+      *   2026-02-01  RLB  Initial version - nested IF with no
+      *                    record kept of the decision reached.
+      *   2026-02-01  RLB  Added decision-outcome logging to the
+      *                    shared decision log.
+      *   2026-02-04  RLB  Added a configurable rounding mode,
+      *                    applied to an optional one-decimal raw
+      *                    NUM-A/NUM-B before the decision is made.
+      *   2026-02-06  RLB  Widened NUM-A/NUM-B to signed
+      *                    PIC S9(06)V9(02) so this comparison can
+      *                    be pointed directly at real transaction
+      *                    amounts and balances.
+      *-----------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NESTEDIF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECISION-LOG ASSIGN TO "DECISNS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DECISION-LOG-STATUS.
+           SELECT ROUNDING-PARM ASSIGN TO "NESTPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DECISION-LOG.
+       01  DECISION-LOG-LINE           PIC X(96).
+
+       FD  ROUNDING-PARM.
+       COPY "nestparm.cpy".
+
        WORKING-STORAGE SECTION.
-           77 NUM-A PIC 99.
-           77 NUM-B PIC 99.
+       01  WS-DECISION-LOG-STATUS   PIC X(02).
+           88  WS-DLG-OK                     VALUE '00'.
+           88  WS-DLG-NOT-FOUND              VALUE '35'.
+       01  WS-PARM-STATUS           PIC X(02).
+           88  WS-PARM-OK                    VALUE '00'.
+       01  WS-ROUND-RAW-VALUE       PIC S9(06)V9(03).
+       01  WS-ROUND-RESULT          PIC S9(06)V9(02).
+       01  WS-CURRENT-TIMESTAMP     PIC 9(14).
+       COPY "decsn.cpy".
+       77 NUM-A PIC S9(06)V9(02).
+       77 NUM-B PIC S9(06)V9(02).
+
        PROCEDURE DIVISION.
-           MOVE 10 TO NUM-A.
-           MOVE 5 TO NUM-B.
+       Main-Process.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-EVALUATE-DECISION THRU 2000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 10 TO NUM-A
+           MOVE 5 TO NUM-B
+           OPEN INPUT ROUNDING-PARM
+           IF WS-PARM-OK
+               READ ROUNDING-PARM
+                   NOT AT END
+                       IF NES-NUM-A-RAW NOT = ZERO
+                           MOVE NES-NUM-A-RAW TO WS-ROUND-RAW-VALUE
+                           PERFORM 1700-ROUND-VALUE THRU 1700-EXIT
+                           MOVE WS-ROUND-RESULT TO NUM-A
+                       END-IF
+                       IF NES-NUM-B-RAW NOT = ZERO
+                           MOVE NES-NUM-B-RAW TO WS-ROUND-RAW-VALUE
+                           PERFORM 1700-ROUND-VALUE THRU 1700-EXIT
+                           MOVE WS-ROUND-RESULT TO NUM-B
+                       END-IF
+               END-READ
+               CLOSE ROUNDING-PARM
+           END-IF
+           OPEN EXTEND DECISION-LOG
+           IF WS-DLG-NOT-FOUND
+               OPEN OUTPUT DECISION-LOG
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1700-ROUND-VALUE.
+           IF NES-ROUND-TRUNCATE
+               MOVE WS-ROUND-RAW-VALUE TO WS-ROUND-RESULT
+           ELSE
+               COMPUTE WS-ROUND-RESULT ROUNDED = WS-ROUND-RAW-VALUE
+           END-IF.
+       1700-EXIT.
+           EXIT.
+
+       2000-EVALUATE-DECISION.
            IF (NUM-A > NUM-B)
                IF (NUM-A > 8)
                    DISPLAY 'A > B AND A > 8'
+                   MOVE 'A-GT-B-AND-A-GT-8' TO DCN-BRANCH-TAKEN
+                   MOVE 'A > B AND A > 8' TO DCN-OUTCOME-TEXT
                ELSE
                    DISPLAY 'A > B BUT A <= 8'
+                   MOVE 'A-GT-B-NOT-GT-8' TO DCN-BRANCH-TAKEN
+                   MOVE 'A > B BUT A <= 8' TO DCN-OUTCOME-TEXT
                END-IF
            ELSE
                DISPLAY 'A <= B'
+               MOVE 'A-LE-B' TO DCN-BRANCH-TAKEN
+               MOVE 'A <= B' TO DCN-OUTCOME-TEXT
            END-IF
-           STOP RUN.
+           PERFORM 7000-LOG-DECISION THRU 7000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       7000-LOG-DECISION.
+           ACCEPT WS-CURRENT-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIMESTAMP(9:6) FROM TIME
+           MOVE 'NESTEDIF' TO DCN-PROGRAM-NAME
+           MOVE NUM-A TO DCN-INPUT-A
+           MOVE NUM-B TO DCN-INPUT-B
+           MOVE WS-CURRENT-TIMESTAMP TO DCN-TIMESTAMP
+           WRITE DECISION-LOG-LINE FROM DECISION-LOG-RECORD.
+       7000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE DECISION-LOG.
+       9000-EXIT.
+           EXIT.
