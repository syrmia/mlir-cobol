@@ -1,13 +1,349 @@
+      *-----------------------------------------------------------*
+      * PROGRAM:      SimpleVariable
+      * AUTHOR:       R. BANNISTER, SYSTEMS & PROGRAMMING
+      * INSTALLATION: ACCOUNTS DIVISION
+      * DATE-WRITTEN: 2024-01-15
+      * DATE-COMPILED: 2026-02-07
+      *
+      * Customer-master maintenance.  Originally just DISPLAYed one
+      * hardcoded WS-NAME/WS-AGE pair; now adds, changes, and
+      * inquires on customer records in the indexed CUSTOMER-MASTER
+      * file, keyed on CUM-CUSTOMER-ID, so the account and
+      * transaction work has a real source of customer records to
+      * feed from.
+      *
+      * Modification History
+      *   2024-01-15  RLB  Initial version - hardcoded WS-NAME/
+      *                    WS-AGE pair, DISPLAY only.
+      *   2026-02-07  RLB  Grown into a real maintenance program:
+      *                    ADD/CHANGE/INQUIRE against the indexed
+      *                    CUSTOMER-MASTER file.
+      *   2026-02-08  RLB  Added age-range validation on CUM-AGE -
+      *                    an ADD or CHANGE outside our business-
+      *                    valid range is rejected and routed to an
+      *                    exceptions report instead of being
+      *                    accepted silently.
+      *   2026-02-08  RLB  Added change-history tracking - every
+      *                    field actually changed by a CHANGE
+      *                    command now writes a before/after row
+      *                    (field, old value, new value, who made
+      *                    the change, when) to the history file.
+      *   2026-02-09  RLB  A CHANGE is now restricted to supervisor-
+      *                    level operators - the username entered at
+      *                    "Changed by" is looked up on USER-MASTER
+      *                    and the change is refused unless that
+      *                    operator's access level is supervisor.
+      *   2026-02-09  RLB  WS-CHANGED-BY widened to PIC X(20) to
+      *                    match USR-USERNAME - it was truncating any
+      *                    username longer than 8 characters before
+      *                    the supervisor lookup ever saw it, so a
+      *                    genuine supervisor with a longer username
+      *                    was wrongly refused the CHANGE.  Widened
+      *                    CUSTOMER-HISTORY-LINE to match the wider
+      *                    CUSTOMER-HISTORY-RECORD (CUSTHIST.CPY) so
+      *                    the history row is no longer truncated on
+      *                    WRITE.
+      *-----------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SimpleVariable.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+           SELECT EXCEPTION-REPORT ASSIGN TO "CUSTEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-RPT-STATUS.
+           SELECT CUSTOMER-HISTORY ASSIGN TO "CUSTHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT USER-MASTER ASSIGN TO "USRMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-USERNAME
+               FILE STATUS IS WS-USER-MASTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY "custmst.cpy".
+
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-REPORT-LINE       PIC X(80).
+
+       FD  CUSTOMER-HISTORY.
+       01  CUSTOMER-HISTORY-LINE       PIC X(91).
+
+       FD  USER-MASTER.
+       COPY "usrmst.cpy".
+
        WORKING-STORAGE SECTION.
-       01 WS-NAME PIC A(20) VALUE 'Duke'.
-       01 WS-AGE  PIC 9(2) VALUE 32.
+       01  WS-CUSTOMER-FILE-STATUS  PIC X(02).
+           88  WS-CM-OK                      VALUE '00'.
+       01  WS-EXCEPTION-RPT-STATUS  PIC X(02).
+           88  WS-ER-OK                      VALUE '00'.
+           88  WS-ER-NOT-FOUND               VALUE '35'.
+       01  WS-OPEN-OK-SW            PIC X(01) VALUE 'Y'.
+           88  WS-OPEN-OK                     VALUE 'Y'.
+       01  WS-DONE-SW               PIC X(01) VALUE 'N'.
+           88  WS-DONE                        VALUE 'Y'.
+       01  WS-COMMAND               PIC X(07).
+       01  WS-MIN-AGE               PIC 9(02) VALUE 18.
+       01  WS-MAX-AGE               PIC 9(02) VALUE 99.
+       01  WS-AGE-OK-SW             PIC X(01) VALUE 'Y'.
+           88  WS-AGE-OK                      VALUE 'Y'.
+       01  WS-EXCEPTION-COUNT       PIC 9(05) VALUE ZERO.
+       01  WS-EXCEPTION-LINE.
+           05  WS-EX-CUSTOMER-ID    PIC 9(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-EX-AGE            PIC 9(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-EX-REASON         PIC X(30).
+       01  WS-HISTORY-STATUS        PIC X(02).
+           88  WS-CH-OK                      VALUE '00'.
+           88  WS-CH-NOT-FOUND                VALUE '35'.
+       01  WS-CHANGED-BY            PIC X(20).
+       01  WS-USER-MASTER-STATUS    PIC X(02).
+           88  WS-UM-OK                      VALUE '00'.
+       01  WS-SUPERVISOR-OK-SW      PIC X(01) VALUE 'N'.
+           88  WS-SUPERVISOR-OK               VALUE 'Y'.
+       01  WS-OLD-NAME              PIC A(20).
+       01  WS-OLD-AGE               PIC 9(02).
+       01  WS-OLD-ACCOUNT-ID        PIC 9(07).
+       01  WS-CURRENT-TIMESTAMP     PIC 9(14).
+       COPY "custhist.cpy".
+
        PROCEDURE DIVISION.
        Main-Process.
-           DISPLAY 'Name: ' WS-NAME.
-           DISPLAY 'Age: ' WS-AGE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-OPEN-OK
+               PERFORM 2000-PROCESS-COMMAND THRU 2000-EXIT
+                   UNTIL WS-DONE
+               PERFORM 9000-TERMINATE THRU 9000-EXIT
+           END-IF
            STOP RUN.
-      
\ No newline at end of file
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open the customer master file.
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O CUSTOMER-MASTER
+           IF NOT WS-CM-OK
+               DISPLAY 'UNABLE TO OPEN CUSTOMER-MASTER, STATUS '
+                   WS-CUSTOMER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'N' TO WS-OPEN-OK-SW
+           END-IF
+           OPEN EXTEND EXCEPTION-REPORT
+           IF WS-ER-NOT-FOUND
+               OPEN OUTPUT EXCEPTION-REPORT
+           END-IF
+           OPEN EXTEND CUSTOMER-HISTORY
+           IF WS-CH-NOT-FOUND
+               OPEN OUTPUT CUSTOMER-HISTORY
+           END-IF
+           OPEN INPUT USER-MASTER
+           IF NOT WS-UM-OK
+               DISPLAY 'UNABLE TO OPEN USER-MASTER, STATUS '
+                   WS-USER-MASTER-STATUS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'N' TO WS-OPEN-OK-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-COMMAND - prompt for and dispatch one
+      * maintenance command.
+      *-----------------------------------------------------------*
+       2000-PROCESS-COMMAND.
+           DISPLAY 'Enter command (ADD/CHANGE/INQUIRE/EXIT): '
+           ACCEPT WS-COMMAND
+           EVALUATE WS-COMMAND
+               WHEN 'ADD'
+                   PERFORM 3000-ADD-CUSTOMER THRU 3000-EXIT
+               WHEN 'CHANGE'
+                   PERFORM 4000-CHANGE-CUSTOMER THRU 4000-EXIT
+               WHEN 'INQUIRE'
+                   PERFORM 5000-INQUIRE-CUSTOMER THRU 5000-EXIT
+               WHEN 'EXIT'
+                   SET WS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'Unrecognized command.'
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-ADD-CUSTOMER - add a new customer record.
+      *-----------------------------------------------------------*
+       3000-ADD-CUSTOMER.
+           DISPLAY 'Customer ID: '
+           ACCEPT CUM-CUSTOMER-ID
+           DISPLAY 'Name: '
+           ACCEPT CUM-NAME
+           DISPLAY 'Age: '
+           ACCEPT CUM-AGE
+           DISPLAY 'Linked account ID (0 if none): '
+           ACCEPT CUM-ACCOUNT-ID
+           PERFORM 3500-VALIDATE-AGE THRU 3500-EXIT
+           IF WS-AGE-OK
+               WRITE CUSTOMER-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY 'Customer ID already on file.'
+                   NOT INVALID KEY
+                       DISPLAY 'Customer added.'
+               END-WRITE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3500-VALIDATE-AGE - reject an age outside our business-
+      * valid range and route it to the exceptions report.
+      *-----------------------------------------------------------*
+       3500-VALIDATE-AGE.
+           MOVE 'Y' TO WS-AGE-OK-SW
+           IF CUM-AGE < WS-MIN-AGE OR CUM-AGE > WS-MAX-AGE
+               MOVE 'N' TO WS-AGE-OK-SW
+               DISPLAY 'Age ' CUM-AGE ' is outside the valid range '
+                   WS-MIN-AGE ' to ' WS-MAX-AGE '.'
+               MOVE CUM-CUSTOMER-ID TO WS-EX-CUSTOMER-ID
+               MOVE CUM-AGE TO WS-EX-AGE
+               MOVE 'AGE OUT OF RANGE' TO WS-EX-REASON
+               ADD 1 TO WS-EXCEPTION-COUNT
+               WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPTION-LINE
+           END-IF.
+       3500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4000-CHANGE-CUSTOMER - update an existing customer record.
+      *-----------------------------------------------------------*
+       4000-CHANGE-CUSTOMER.
+           DISPLAY 'Customer ID to change: '
+           ACCEPT CUM-CUSTOMER-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY 'Customer not found.'
+               NOT INVALID KEY
+                   MOVE CUM-NAME TO WS-OLD-NAME
+                   MOVE CUM-AGE TO WS-OLD-AGE
+                   MOVE CUM-ACCOUNT-ID TO WS-OLD-ACCOUNT-ID
+                   DISPLAY 'Changed by (username): '
+                   ACCEPT WS-CHANGED-BY
+                   PERFORM 4650-CHECK-SUPERVISOR-ACCESS
+                       THRU 4650-EXIT
+                   IF WS-SUPERVISOR-OK
+                       DISPLAY 'Name [' CUM-NAME ']: '
+                       ACCEPT CUM-NAME
+                       DISPLAY 'Age [' CUM-AGE ']: '
+                       ACCEPT CUM-AGE
+                       DISPLAY 'Linked account ID [' CUM-ACCOUNT-ID
+                           ']: '
+                       ACCEPT CUM-ACCOUNT-ID
+                       PERFORM 3500-VALIDATE-AGE THRU 3500-EXIT
+                       IF WS-AGE-OK
+                           REWRITE CUSTOMER-MASTER-RECORD
+                           PERFORM 4600-LOG-CHANGES THRU 4600-EXIT
+                           DISPLAY 'Customer updated.'
+                       END-IF
+                   ELSE
+                       DISPLAY 'Only a supervisor may change a '
+                           'customer record.'
+                   END-IF
+           END-READ.
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4650-CHECK-SUPERVISOR-ACCESS - a customer record may only
+      * be changed by an operator whose USER-MASTER access level is
+      * supervisor.
+      *-----------------------------------------------------------*
+       4650-CHECK-SUPERVISOR-ACCESS.
+           MOVE 'N' TO WS-SUPERVISOR-OK-SW
+           MOVE WS-CHANGED-BY TO USR-USERNAME
+           READ USER-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF USR-SUPERVISOR
+                       MOVE 'Y' TO WS-SUPERVISOR-OK-SW
+                   END-IF
+           END-READ.
+       4650-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4600-LOG-CHANGES - write one history row for every field
+      * that actually changed.
+      *-----------------------------------------------------------*
+       4600-LOG-CHANGES.
+           IF WS-OLD-NAME NOT = CUM-NAME
+               MOVE 'NAME' TO CUH-FIELD-NAME
+               MOVE WS-OLD-NAME TO CUH-OLD-VALUE
+               MOVE CUM-NAME TO CUH-NEW-VALUE
+               PERFORM 4700-WRITE-HISTORY THRU 4700-EXIT
+           END-IF
+           IF WS-OLD-AGE NOT = CUM-AGE
+               MOVE 'AGE' TO CUH-FIELD-NAME
+               MOVE WS-OLD-AGE TO CUH-OLD-VALUE
+               MOVE CUM-AGE TO CUH-NEW-VALUE
+               PERFORM 4700-WRITE-HISTORY THRU 4700-EXIT
+           END-IF
+           IF WS-OLD-ACCOUNT-ID NOT = CUM-ACCOUNT-ID
+               MOVE 'ACCOUNT-ID' TO CUH-FIELD-NAME
+               MOVE WS-OLD-ACCOUNT-ID TO CUH-OLD-VALUE
+               MOVE CUM-ACCOUNT-ID TO CUH-NEW-VALUE
+               PERFORM 4700-WRITE-HISTORY THRU 4700-EXIT
+           END-IF.
+       4600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4700-WRITE-HISTORY - append one before/after row to the
+      * customer history file.
+      *-----------------------------------------------------------*
+       4700-WRITE-HISTORY.
+           MOVE CUM-CUSTOMER-ID TO CUH-CUSTOMER-ID
+           MOVE WS-CHANGED-BY TO CUH-CHANGED-BY
+           ACCEPT WS-CURRENT-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIMESTAMP(9:6) FROM TIME
+           MOVE WS-CURRENT-TIMESTAMP TO CUH-TIMESTAMP
+           WRITE CUSTOMER-HISTORY-LINE FROM CUSTOMER-HISTORY-RECORD.
+       4700-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 5000-INQUIRE-CUSTOMER - display an existing customer record.
+      *-----------------------------------------------------------*
+       5000-INQUIRE-CUSTOMER.
+           DISPLAY 'Customer ID to inquire: '
+           ACCEPT CUM-CUSTOMER-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY 'Customer not found.'
+               NOT INVALID KEY
+                   DISPLAY 'Name: ' CUM-NAME
+                   DISPLAY 'Age: ' CUM-AGE
+                   DISPLAY 'Account ID: ' CUM-ACCOUNT-ID
+           END-READ.
+       5000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE - close files before going home.
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           DISPLAY 'AGE EXCEPTIONS: ' WS-EXCEPTION-COUNT
+           CLOSE CUSTOMER-MASTER
+           CLOSE EXCEPTION-REPORT
+           CLOSE CUSTOMER-HISTORY
+           CLOSE USER-MASTER.
+       9000-EXIT.
+           EXIT.
